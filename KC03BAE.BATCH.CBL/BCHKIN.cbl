@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BCHKIN.
+
+      * =======================================================
+      *   BATCH CHECK-IN
+      * =======================================================
+      *   Runs the same check-in-complete step CKIN2 performs
+      *   online, but for every confirmed PNR on a flight/date at
+      *   once - so the airline's automatic check-in window can be
+      *   opened for a whole flight in one run instead of waiting
+      *   for each passenger to check in at a terminal. A PNR is
+      *   skipped (and logged as such) if it is not confirmed, is
+      *   already fully checked in, or - for a round trip - the
+      *   outbound leg itself is not yet on file as flown from a
+      *   confirmed booking.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT CHKIN-RPT ASSIGN TO BCHKRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  CHKIN-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PNR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK              VALUE '00'.
+           88 WS-PNR-EOF             VALUE '10'.
+
+       01 WS-RPT-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-RPT-OK              VALUE '00'.
+
+       01 WS-EOF-SW                  PIC X VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+
+       01 WS-CONTROL-CARD.
+           05 CC-FLIGHT               PIC X(6).
+           05 CC-DATE                 PIC X(8).
+
+       01 WS-SEL-FLIGHT               PIC X(6) VALUE SPACES.
+       01 WS-SEL-DATE                 PIC X(8) VALUE SPACES.
+
+       01 WS-CURR-DATE                PIC X(8) VALUE SPACES.
+       01 WS-CURR-TIME                PIC X(6) VALUE SPACES.
+       01 WS-TODAY.
+           05 WS-TODAY-YY             PIC 9(2).
+           05 WS-TODAY-MM             PIC 9(2).
+           05 WS-TODAY-DD             PIC 9(2).
+       01 WS-TODAY-TIME.
+           05 WS-TODAY-HH             PIC 9(2).
+           05 WS-TODAY-MN             PIC 9(2).
+           05 WS-TODAY-SS             PIC 9(2).
+           05 FILLER                  PIC 9(2).
+
+       01 WS-CHECKED-IN-COUNT         PIC 9(5) VALUE 0.
+       01 WS-SKIPPED-COUNT            PIC 9(5) VALUE 0.
+
+       01 WS-DETAIL-LINE.
+           05 DT-PNR                  PIC X(6).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-NAME                 PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-RESULT                PIC X(30).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                  PIC X(24)
+               VALUE 'PNRS CHECKED IN: '.
+           05 TL-CHECKED-IN           PIC ZZZZ9.
+           05 FILLER                  PIC X(20)
+               VALUE '   PNRS SKIPPED: '.
+           05 TL-SKIPPED              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-PNR-RECORDS UNTIL WS-EOF
+           PERFORM 3000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           ACCEPT WS-CONTROL-CARD FROM SYSIN
+           MOVE CC-FLIGHT TO WS-SEL-FLIGHT
+           MOVE CC-DATE TO WS-SEL-DATE
+
+           ACCEPT WS-TODAY FROM DATE
+           MOVE '20' TO WS-CURR-DATE(1:2)
+           MOVE WS-TODAY-YY TO WS-CURR-DATE(3:2)
+           MOVE WS-TODAY-MM TO WS-CURR-DATE(5:2)
+           MOVE WS-TODAY-DD TO WS-CURR-DATE(7:2)
+
+           ACCEPT WS-TODAY-TIME FROM TIME
+           MOVE WS-TODAY-HH TO WS-CURR-TIME(1:2)
+           MOVE WS-TODAY-MN TO WS-CURR-TIME(3:2)
+           MOVE WS-TODAY-SS TO WS-CURR-TIME(5:2)
+
+           OPEN I-O PNR-FILE
+           OPEN OUTPUT CHKIN-RPT
+
+           PERFORM 8000-READ-PNR.
+
+       2000-PROCESS-PNR-RECORDS.
+           IF (PR-OUT-FLT = WS-SEL-FLIGHT
+                AND PR-DEPDATE = WS-SEL-DATE)
+               OR (PR-RET-FLT = WS-SEL-FLIGHT
+                AND PR-RETDATE = WS-SEL-DATE)
+               PERFORM 4000-CHECK-IN-PNR
+           END-IF
+
+           PERFORM 8000-READ-PNR.
+
+       4000-CHECK-IN-PNR.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE PR-PNR TO DT-PNR
+           MOVE PR-NAME TO DT-NAME
+
+           EVALUATE TRUE
+               WHEN NOT PR-ST-CONFIRMED
+                   MOVE 'SKIPPED - NOT CONFIRMED' TO DT-RESULT
+                   ADD 1 TO WS-SKIPPED-COUNT
+               WHEN PR-OUT-CKIN-FLAG = 'Y'
+                   AND PR-TRIPTYPE NOT = 'R'
+                   MOVE 'SKIPPED - ALREADY CHECKED IN' TO DT-RESULT
+                   ADD 1 TO WS-SKIPPED-COUNT
+               WHEN PR-OUT-CKIN-FLAG = 'Y'
+                   AND PR-TRIPTYPE = 'R'
+                   AND PR-RET-CKIN-FLAG = 'Y'
+                   MOVE 'SKIPPED - ALREADY CHECKED IN' TO DT-RESULT
+                   ADD 1 TO WS-SKIPPED-COUNT
+               WHEN OTHER
+                   PERFORM 5000-MARK-CHECKED-IN
+                   MOVE 'CHECKED IN' TO DT-RESULT
+                   ADD 1 TO WS-CHECKED-IN-COUNT
+           END-EVALUATE
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE.
+
+       5000-MARK-CHECKED-IN.
+           IF PR-OUT-CKIN-FLAG NOT = 'Y'
+               MOVE 'Y' TO PR-OUT-CKIN-FLAG
+               MOVE WS-CURR-DATE TO PR-OUT-CKIN-DATE
+               MOVE WS-CURR-TIME TO PR-OUT-CKIN-TIME
+           END-IF
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE 'Y' TO PR-RET-CKIN-FLAG
+               MOVE WS-CURR-DATE TO PR-RET-CKIN-DATE
+               MOVE WS-CURR-TIME TO PR-RET-CKIN-TIME
+           END-IF
+
+           REWRITE WS-PNR-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+
+       3000-FINALIZE-RUN.
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE WS-CHECKED-IN-COUNT TO TL-CHECKED-IN
+           MOVE WS-SKIPPED-COUNT TO TL-SKIPPED
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE PNR-FILE
+           CLOSE CHKIN-RPT.
+
+       8000-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
