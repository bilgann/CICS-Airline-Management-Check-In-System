@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRECN.
+
+      * =======================================================
+      *   SEATFIL / PNRDATA RECONCILIATION
+      * =======================================================
+      *   Builds a table of every seat PNRDATA thinks is assigned,
+      *   then browses SEATFIL looking for slots that still show a
+      *   seat as available when a PNR has actually claimed it.
+      *   Those get corrected in place; every finding - corrected
+      *   or not - goes to the exception report. A flight whose
+      *   taken-slot count doesn't match its assigned-seat count is
+      *   reported too, since a missing seat letter can't be
+      *   reconstructed from SEATFIL alone.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT SEAT-FILE ASSIGN TO SEATFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SR-FLIGHT
+               FILE STATUS IS WS-SEAT-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO RECNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  SEAT-FILE.
+       01  WS-SEAT-REC.
+           05 SR-FLIGHT              PIC X(6).
+           05 SR-SEAT OCCURS 9 TIMES.
+               10 SR-SEATNO          PIC X(3).
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PNR-STATUS               PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK               VALUE '00'.
+           88 WS-PNR-EOF              VALUE '10'.
+
+       01 WS-SEAT-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-SEAT-OK              VALUE '00'.
+           88 WS-SEAT-EOF             VALUE '10'.
+
+       01 WS-RPT-STATUS               PIC X(2) VALUE SPACES.
+
+       01 WS-PNR-EOF-SW               PIC X VALUE 'N'.
+           88 WS-PNR-DONE             VALUE 'Y'.
+
+       01 WS-SEAT-EOF-SW              PIC X VALUE 'N'.
+           88 WS-SEAT-DONE            VALUE 'Y'.
+
+       01 WS-PSGR-IX                  PIC 9(2) VALUE 0.
+       01 WS-SLOT-IX                  PIC 9(2) VALUE 0.
+       01 WS-TAB-IX                   PIC 9(4) VALUE 0.
+
+       01 WS-ASSIGNED-COUNT           PIC 9(4) VALUE 0.
+       01 WS-ASSIGNED-TABLE.
+           05 WS-ASSIGNED-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-AX.
+               10 AT-FLIGHT            PIC X(6).
+               10 AT-SEAT              PIC X(3).
+               10 AT-PNR                PIC X(6).
+
+       01 WS-TAKEN-COUNT               PIC 9(2) VALUE 0.
+       01 WS-FLIGHT-ASSIGNED-COUNT      PIC 9(2) VALUE 0.
+       01 WS-MATCH-SW                   PIC X VALUE 'N'.
+           88 WS-MATCH-FOUND            VALUE 'Y'.
+
+       01 WS-EXCEPTION-COUNT            PIC 9(5) VALUE 0.
+       01 WS-CORRECTED-COUNT            PIC 9(5) VALUE 0.
+
+       01 WS-RPT-DETAIL.
+           05 FILLER                    PIC X(7) VALUE 'FLIGHT '.
+           05 RD-FLIGHT                 PIC X(6).
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 RD-TEXT                   PIC X(65).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-BUILD-ASSIGNED-TABLE UNTIL WS-PNR-DONE
+           PERFORM 5000-RECONCILE-SEATFIL UNTIL WS-SEAT-DONE
+           PERFORM 9000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           OPEN INPUT PNR-FILE
+           OPEN I-O SEAT-FILE
+           OPEN OUTPUT RECON-RPT
+
+           PERFORM 8100-READ-PNR.
+
+       2000-BUILD-ASSIGNED-TABLE.
+           IF NOT PR-ST-CANCELLED
+               PERFORM 2100-ADD-PASSENGER-SEATS
+                   VARYING WS-PSGR-IX FROM 1 BY 1
+                   UNTIL WS-PSGR-IX > PR-NUMP
+           END-IF
+
+           PERFORM 8100-READ-PNR.
+
+       2100-ADD-PASSENGER-SEATS.
+           IF PR-PSGR-OUT-SEAT(WS-PSGR-IX) NOT = SPACES
+               AND WS-ASSIGNED-COUNT < 500
+               ADD 1 TO WS-ASSIGNED-COUNT
+               MOVE PR-OUT-FLT TO AT-FLIGHT(WS-ASSIGNED-COUNT)
+               MOVE PR-PSGR-OUT-SEAT(WS-PSGR-IX)
+                   TO AT-SEAT(WS-ASSIGNED-COUNT)
+               MOVE PR-PNR TO AT-PNR(WS-ASSIGNED-COUNT)
+           END-IF
+
+           IF PR-TRIPTYPE = 'R'
+               AND PR-PSGR-RET-SEAT(WS-PSGR-IX) NOT = SPACES
+               AND WS-ASSIGNED-COUNT < 500
+               ADD 1 TO WS-ASSIGNED-COUNT
+               MOVE PR-RET-FLT TO AT-FLIGHT(WS-ASSIGNED-COUNT)
+               MOVE PR-PSGR-RET-SEAT(WS-PSGR-IX)
+                   TO AT-SEAT(WS-ASSIGNED-COUNT)
+               MOVE PR-PNR TO AT-PNR(WS-ASSIGNED-COUNT)
+           END-IF.
+
+       5000-RECONCILE-SEATFIL.
+           MOVE 0 TO WS-TAKEN-COUNT
+
+           PERFORM 5100-CHECK-SEAT-SLOT
+               VARYING WS-SLOT-IX FROM 1 BY 1
+               UNTIL WS-SLOT-IX > 9
+
+           PERFORM 5900-CHECK-FLIGHT-COUNTS
+
+           PERFORM 8200-READ-SEATFIL.
+
+       5100-CHECK-SEAT-SLOT.
+           IF SR-SEATNO(WS-SLOT-IX) = SPACES
+               ADD 1 TO WS-TAKEN-COUNT
+           ELSE
+               PERFORM 5200-FIND-ASSIGNED-MATCH
+               IF WS-MATCH-FOUND
+                   MOVE SPACES TO SR-SEATNO(WS-SLOT-IX)
+                   MOVE SR-FLIGHT TO RD-FLIGHT
+                   STRING 'SEAT ' AT-SEAT(WS-AX)
+                          ' SHOWN AVAILABLE BUT ASSIGNED TO PNR '
+                          AT-PNR(WS-AX) ' - CORRECTED'
+                       DELIMITED BY SIZE INTO RD-TEXT
+                   END-STRING
+                   PERFORM 7000-WRITE-EXCEPTION
+                   ADD 1 TO WS-CORRECTED-COUNT
+               END-IF
+           END-IF.
+
+       5200-FIND-ASSIGNED-MATCH.
+           MOVE 'N' TO WS-MATCH-SW
+           SET WS-AX TO 1
+           SEARCH WS-ASSIGNED-ENTRY VARYING WS-AX
+               AT END
+                   CONTINUE
+               WHEN AT-FLIGHT(WS-AX) = SR-FLIGHT
+                   AND AT-SEAT(WS-AX) = SR-SEATNO(WS-SLOT-IX)
+                   MOVE 'Y' TO WS-MATCH-SW
+           END-SEARCH.
+
+       5900-CHECK-FLIGHT-COUNTS.
+           MOVE 0 TO WS-FLIGHT-ASSIGNED-COUNT
+           PERFORM 5950-COUNT-FLIGHT-ASSIGNED
+               VARYING WS-TAB-IX FROM 1 BY 1
+               UNTIL WS-TAB-IX > WS-ASSIGNED-COUNT
+
+           IF WS-FLIGHT-ASSIGNED-COUNT NOT = WS-TAKEN-COUNT
+               MOVE SR-FLIGHT TO RD-FLIGHT
+               STRING 'TAKEN SLOTS ' WS-TAKEN-COUNT
+                      ' VS ASSIGNED SEATS ' WS-FLIGHT-ASSIGNED-COUNT
+                      ' - COUNTS DO NOT MATCH'
+                   DELIMITED BY SIZE INTO RD-TEXT
+               END-STRING
+               PERFORM 7000-WRITE-EXCEPTION
+           END-IF.
+
+       5950-COUNT-FLIGHT-ASSIGNED.
+           IF AT-FLIGHT(WS-TAB-IX) = SR-FLIGHT
+               ADD 1 TO WS-FLIGHT-ASSIGNED-COUNT
+           END-IF.
+
+       7000-WRITE-EXCEPTION.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-RPT-DETAIL TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-FINALIZE-RUN.
+           CLOSE PNR-FILE
+           CLOSE SEAT-FILE
+           CLOSE RECON-RPT
+           DISPLAY 'STRECN EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT
+           DISPLAY 'STRECN SEATS CORRECTED:  ' WS-CORRECTED-COUNT.
+
+       8100-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PNR-EOF-SW
+           END-READ.
+
+       8200-READ-SEATFIL.
+           READ SEAT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SEAT-EOF-SW
+           END-READ.
