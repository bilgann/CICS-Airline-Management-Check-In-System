@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGARC.
+
+      * =======================================================
+      *   NIGHTLY PNR PURGE/ARCHIVE
+      * =======================================================
+      *   Copies any PNR whose travel is complete as of the
+      *   cutoff date on SYSIN to the archive file, then removes
+      *   it from the live PNR master so PNRDATA doesn't grow
+      *   without bound.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO PNRARCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       01  WS-ARC-REC                PIC X(624).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PNR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK              VALUE '00'.
+           88 WS-PNR-EOF             VALUE '10'.
+
+       01 WS-ARC-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-ARC-OK              VALUE '00'.
+
+       01 WS-EOF-SW                  PIC X VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+
+       01 WS-CONTROL-CARD.
+           05 CC-CUTOFF-DATE          PIC X(8).
+
+       01 WS-CUTOFF-DATE              PIC X(8) VALUE SPACES.
+       01 WS-LAST-TRAVEL-DATE         PIC X(8) VALUE SPACES.
+
+       01 WS-READ-COUNT               PIC 9(7) VALUE 0.
+       01 WS-ARCHIVE-COUNT            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-PNR-RECORDS UNTIL WS-EOF
+           PERFORM 3000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           ACCEPT WS-CONTROL-CARD FROM SYSIN
+           MOVE CC-CUTOFF-DATE TO WS-CUTOFF-DATE
+
+           OPEN I-O PNR-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+
+           PERFORM 8000-READ-PNR.
+
+       2000-PROCESS-PNR-RECORDS.
+           ADD 1 TO WS-READ-COUNT
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE PR-RETDATE TO WS-LAST-TRAVEL-DATE
+           ELSE
+               MOVE PR-DEPDATE TO WS-LAST-TRAVEL-DATE
+           END-IF
+
+           IF PR-ST-CANCELLED
+               OR WS-LAST-TRAVEL-DATE < WS-CUTOFF-DATE
+               PERFORM 4000-ARCHIVE-AND-PURGE
+           END-IF
+
+           PERFORM 8000-READ-PNR.
+
+       4000-ARCHIVE-AND-PURGE.
+           MOVE WS-PNR-REC TO WS-ARC-REC
+           WRITE WS-ARC-REC
+           DELETE PNR-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           ADD 1 TO WS-ARCHIVE-COUNT.
+
+       3000-FINALIZE-RUN.
+           CLOSE PNR-FILE
+           CLOSE ARCHIVE-FILE
+           DISPLAY 'PGARC RECORDS READ:    ' WS-READ-COUNT
+           DISPLAY 'PGARC RECORDS ARCHIVED: ' WS-ARCHIVE-COUNT.
+
+       8000-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
