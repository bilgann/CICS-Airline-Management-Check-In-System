@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GTMAN.
+
+      * =======================================================
+      *   GATE MANIFEST REPORT
+      * =======================================================
+      *   Reads the PNR master and prints one line per booked
+      *   passenger for the flight/date given on SYSIN, so the
+      *   gate can work from a paper manifest at closeout.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT MANIFEST-RPT ASSIGN TO MANRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  MANIFEST-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PNR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK              VALUE '00'.
+           88 WS-PNR-EOF             VALUE '10'.
+
+       01 WS-RPT-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-RPT-OK              VALUE '00'.
+
+       01 WS-EOF-SW                  PIC X VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+
+       01 WS-CONTROL-CARD.
+           05 CC-FLIGHT               PIC X(6).
+           05 CC-DATE                 PIC X(8).
+
+       01 WS-SEL-FLIGHT               PIC X(6) VALUE SPACES.
+       01 WS-SEL-DATE                 PIC X(8) VALUE SPACES.
+
+       01 WS-PSGR-IX                  PIC 9(2) VALUE 0.
+       01 WS-PNR-COUNT                PIC 9(5) VALUE 0.
+       01 WS-PSGR-COUNT                PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER                  PIC X(20)
+               VALUE 'GATE MANIFEST REPORT'.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(7) VALUE 'FLIGHT '.
+           05 HD-FLIGHT                PIC X(6).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(5) VALUE 'DATE '.
+           05 HD-DATE                  PIC X(8).
+
+       01 WS-HEADING-2.
+           05 FILLER                  PIC X(6) VALUE 'PNR   '.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(18) VALUE 'PASSENGER NAME'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(4) VALUE 'SEAT'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(6) VALUE 'CKIN'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(9) VALUE 'STATUS   '.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE 'MEAL'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(4) VALUE 'ASST'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'GROUP'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE 'FF NUMBER'.
+
+       01 WS-DETAIL-LINE.
+           05 DT-PNR                  PIC X(6).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-NAME                 PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-SEAT                 PIC X(3).
+           05 FILLER                  PIC X(4) VALUE SPACES.
+           05 DT-CKIN                 PIC X(4).
+           05 FILLER                  PIC X(5) VALUE SPACES.
+           05 DT-STATUS               PIC X(9).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-MEAL                 PIC X(10).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-ASSIST               PIC X(3).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-GROUP-REF            PIC X(8).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-FF-NUMBER            PIC X(10).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                  PIC X(20)
+               VALUE 'TOTAL PASSENGERS: '.
+           05 TL-COUNT                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-REPORT
+           PERFORM 2000-PROCESS-PNR-RECORDS UNTIL WS-EOF
+           PERFORM 3000-FINALIZE-REPORT
+           STOP RUN.
+
+       1000-INITIALIZE-REPORT.
+           ACCEPT WS-CONTROL-CARD FROM SYSIN
+           MOVE CC-FLIGHT TO WS-SEL-FLIGHT
+           MOVE CC-DATE TO WS-SEL-DATE
+
+           OPEN INPUT PNR-FILE
+           OPEN OUTPUT MANIFEST-RPT
+
+           MOVE WS-SEL-FLIGHT TO HD-FLIGHT
+           MOVE WS-SEL-DATE TO HD-DATE
+           WRITE WS-RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           WRITE WS-RPT-LINE FROM WS-HEADING-2
+
+           PERFORM 8000-READ-PNR.
+
+       2000-PROCESS-PNR-RECORDS.
+           IF ((PR-OUT-FLT = WS-SEL-FLIGHT
+                AND PR-DEPDATE = WS-SEL-DATE)
+               OR (PR-RET-FLT = WS-SEL-FLIGHT
+                AND PR-RETDATE = WS-SEL-DATE))
+               AND NOT PR-ST-CANCELLED
+               ADD 1 TO WS-PNR-COUNT
+               PERFORM 4000-WRITE-MANIFEST-LINES
+                   VARYING WS-PSGR-IX FROM 1 BY 1
+                   UNTIL WS-PSGR-IX > PR-NUMP
+           END-IF
+
+           PERFORM 8000-READ-PNR.
+
+       4000-WRITE-MANIFEST-LINES.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE PR-PNR TO DT-PNR
+           MOVE PR-PSGR-NAME(WS-PSGR-IX) TO DT-NAME
+           MOVE PR-PSGR-OUT-SEAT(WS-PSGR-IX) TO DT-SEAT
+
+           IF PR-OUT-CKIN-FLAG = 'Y'
+               MOVE 'YES ' TO DT-CKIN
+           ELSE
+               MOVE 'NO  ' TO DT-CKIN
+           END-IF
+
+           EVALUATE TRUE
+               WHEN PR-ST-WAITLIST
+                   MOVE 'WAITLIST ' TO DT-STATUS
+               WHEN PR-ST-BUMPED
+                   MOVE 'BUMPED   ' TO DT-STATUS
+               WHEN PR-ST-HELD
+                   MOVE 'HELD     ' TO DT-STATUS
+               WHEN OTHER
+                   MOVE 'CONFIRMED' TO DT-STATUS
+           END-EVALUATE
+
+           IF PR-MEAL = SPACES
+               MOVE 'STANDARD' TO DT-MEAL
+           ELSE
+               MOVE PR-MEAL TO DT-MEAL
+           END-IF
+
+           IF PR-ASSIST = 'Y'
+               MOVE 'YES' TO DT-ASSIST
+           ELSE
+               MOVE 'NO' TO DT-ASSIST
+           END-IF
+
+           MOVE PR-GROUP-REF TO DT-GROUP-REF
+           MOVE PR-FF-NUMBER TO DT-FF-NUMBER
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-PSGR-COUNT.
+
+       3000-FINALIZE-REPORT.
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE WS-PSGR-COUNT TO TL-COUNT
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE PNR-FILE
+           CLOSE MANIFEST-RPT.
+
+       8000-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
