@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLLOAD.
+
+      * =======================================================
+      *   BULK FLIGHT SCHEDULE LOAD
+      * =======================================================
+      *   Applies a flat feed of flight-schedule records to
+      *   FLSRFIL. Each input record is looked up by flight
+      *   number: a flight already on file is refreshed in place
+      *   (this is how a delay, gate/time change, or cancellation
+      *   status published by the schedule feed gets into FLSRFIL);
+      *   a flight number not yet on file is added as new. Every
+      *   record is echoed to the load report as ADDED or UPDATED.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHED-IN ASSIGN TO SCHDIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT FLSR-FILE ASSIGN TO FLSRFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WR-KEY = WR-FLTNUM WR-DATE
+               FILE STATUS IS WS-FLSR-STATUS.
+
+           SELECT LOAD-RPT ASSIGN TO FLLDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHED-IN
+           RECORDING MODE IS F.
+       01  WS-IN-REC.
+           05 IN-FLTNUM               PIC X(5).
+           05 IN-ORIG                 PIC X(3).
+           05 IN-DATE                 PIC X(8).
+           05 IN-DEST                 PIC X(3).
+           05 IN-DEPTIME               PIC X(4).
+           05 IN-STATUS               PIC X(1).
+           05 FILLER                  PIC X(7).
+           05 IN-ARRTIME               PIC X(4).
+           05 IN-SEATS                PIC X(3).
+
+       FD  FLSR-FILE.
+       01  WS-FLSR-REC.
+           05 WR-FLTNUM              PIC X(5).
+           05 WR-ORIG                PIC X(3).
+           05 WR-DATE                PIC X(8).
+           05 WR-DEST                PIC X(3).
+           05 WR-DEPTIME              PIC X(4).
+           05 WR-STATUS              PIC X(1).
+               88 WR-ST-ONTIME       VALUE SPACE 'O'.
+               88 WR-ST-DELAYED      VALUE 'D'.
+               88 WR-ST-CANCELLED    VALUE 'C'.
+           05 FILLER                 PIC X(7).
+           05 WR-ARRTIME             PIC X(4).
+           05 WR-SEATS               PIC X(3).
+
+       FD  LOAD-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-IN-STATUS                PIC X(2) VALUE SPACES.
+           88 WS-IN-OK                VALUE '00'.
+           88 WS-IN-EOF               VALUE '10'.
+
+       01 WS-FLSR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-FLSR-OK              VALUE '00'.
+           88 WS-FLSR-NOTFND          VALUE '23'.
+
+       01 WS-RPT-STATUS               PIC X(2) VALUE SPACES.
+
+       01 WS-EOF-SW                   PIC X VALUE 'N'.
+           88 WS-EOF                  VALUE 'Y'.
+
+       01 WS-ADDED-COUNT              PIC 9(5) VALUE 0.
+       01 WS-UPDATED-COUNT            PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER                  PIC X(28)
+               VALUE 'FLIGHT SCHEDULE LOAD REPORT'.
+
+       01 WS-HEADING-2.
+           05 FILLER                  PIC X(6) VALUE 'FLIGHT'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'DATE'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(7) VALUE 'RESULT'.
+
+       01 WS-DETAIL-LINE.
+           05 DT-FLIGHT               PIC X(5).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DT-DATE                 PIC X(8).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DT-RESULT               PIC X(7).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                  PIC X(9) VALUE 'ADDED: '.
+           05 TL-ADDED                PIC ZZZZ9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(11) VALUE 'UPDATED: '.
+           05 TL-UPDATED              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-INPUT UNTIL WS-EOF
+           PERFORM 9000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           OPEN INPUT SCHED-IN
+           OPEN I-O FLSR-FILE
+           OPEN OUTPUT LOAD-RPT
+
+           WRITE WS-RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           WRITE WS-RPT-LINE FROM WS-HEADING-2
+
+           PERFORM 8000-READ-INPUT.
+
+       2000-PROCESS-INPUT.
+           PERFORM 2100-LOAD-FLIGHT
+           PERFORM 8000-READ-INPUT.
+
+       2100-LOAD-FLIGHT.
+           MOVE IN-FLTNUM TO WR-FLTNUM
+           MOVE IN-DATE TO WR-DATE
+           READ FLSR-FILE
+               INVALID KEY
+                   PERFORM 2300-ADD-NEW-FLIGHT
+               NOT INVALID KEY
+                   PERFORM 2500-UPDATE-EXISTING-FLIGHT
+           END-READ.
+
+       2300-ADD-NEW-FLIGHT.
+           MOVE SPACES TO WS-FLSR-REC
+           MOVE IN-FLTNUM TO WR-FLTNUM
+           MOVE IN-ORIG TO WR-ORIG
+           MOVE IN-DATE TO WR-DATE
+           MOVE IN-DEST TO WR-DEST
+           MOVE IN-DEPTIME TO WR-DEPTIME
+           MOVE IN-STATUS TO WR-STATUS
+           MOVE IN-ARRTIME TO WR-ARRTIME
+           MOVE IN-SEATS TO WR-SEATS
+
+           WRITE WS-FLSR-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+
+           MOVE 'ADDED  ' TO DT-RESULT
+           ADD 1 TO WS-ADDED-COUNT
+           PERFORM 5000-WRITE-DETAIL-LINE.
+
+       2500-UPDATE-EXISTING-FLIGHT.
+           MOVE IN-ORIG TO WR-ORIG
+           MOVE IN-DATE TO WR-DATE
+           MOVE IN-DEST TO WR-DEST
+           MOVE IN-DEPTIME TO WR-DEPTIME
+           MOVE IN-STATUS TO WR-STATUS
+           MOVE IN-ARRTIME TO WR-ARRTIME
+           MOVE IN-SEATS TO WR-SEATS
+
+           REWRITE WS-FLSR-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+
+           MOVE 'UPDATED' TO DT-RESULT
+           ADD 1 TO WS-UPDATED-COUNT
+           PERFORM 5000-WRITE-DETAIL-LINE.
+
+       5000-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WR-FLTNUM TO DT-FLIGHT
+           MOVE WR-DATE TO DT-DATE
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE.
+
+       9000-FINALIZE-RUN.
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE WS-ADDED-COUNT TO TL-ADDED
+           MOVE WS-UPDATED-COUNT TO TL-UPDATED
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE SCHED-IN
+           CLOSE FLSR-FILE
+           CLOSE LOAD-RPT.
+
+       8000-READ-INPUT.
+           READ SCHED-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
