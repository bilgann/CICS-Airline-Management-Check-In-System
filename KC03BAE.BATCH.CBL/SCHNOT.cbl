@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHNOT.
+
+      * =======================================================
+      *   SCHEDULE-CHANGE NOTIFICATION WORKLIST
+      * =======================================================
+      *   FLSRFIL carries the current status of each flight, but
+      *   PNRDATA has no reference back to it, so there is no way
+      *   to tell straight from a booking that its flight has since
+      *   been delayed or cancelled. This job takes a first pass
+      *   over FLSRFIL to collect every flight now showing DELAYED
+      *   or CANCELLED, then a second pass over PNRDATA to find any
+      *   live booking (outbound or return leg) on one of those
+      *   flights and lists it, so reservations staff have a call
+      *   list of passengers who still need to be told.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT FLSR-FILE ASSIGN TO FLSRFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WR-KEY = WR-FLTNUM WR-DATE
+               FILE STATUS IS WS-FLSR-STATUS.
+
+           SELECT WORKLIST-RPT ASSIGN TO SCNOTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT NOTIFY-OUT ASSIGN TO SCNOTIFY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  FLSR-FILE.
+       01  WS-FLSR-REC.
+           05 WR-FLTNUM              PIC X(5).
+           05 WR-ORIG                PIC X(3).
+           05 WR-DATE                PIC X(8).
+           05 WR-DEST                PIC X(3).
+           05 WR-DEPTIME              PIC X(4).
+           05 WR-STATUS              PIC X(1).
+               88 WR-ST-ONTIME       VALUE SPACE 'O'.
+               88 WR-ST-DELAYED      VALUE 'D'.
+               88 WR-ST-CANCELLED    VALUE 'C'.
+           05 FILLER                 PIC X(7).
+           05 WR-ARRTIME             PIC X(4).
+           05 WR-SEATS               PIC X(3).
+
+       FD  WORKLIST-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE               PIC X(80).
+
+      *   SCNOTIFY is the hand-off point to whatever sends the actual
+      *   email/SMS - one record per passenger who needs telling,
+      *   ready for an outside notification gateway to pick up and
+      *   deliver. This job only ever produces the feed; it does not
+      *   send anything itself.
+       FD  NOTIFY-OUT
+           RECORDING MODE IS F.
+       01  WS-NOTIFY-REC.
+           05 NT-PNR                 PIC X(6).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 NT-MESSAGE             PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-NOTIFY-STATUS           PIC X(2) VALUE SPACES.
+
+       01 WS-PNR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK              VALUE '00'.
+           88 WS-PNR-EOF             VALUE '10'.
+
+       01 WS-FLSR-STATUS             PIC X(2) VALUE SPACES.
+           88 WS-FLSR-OK             VALUE '00'.
+           88 WS-FLSR-EOF            VALUE '10'.
+
+       01 WS-RPT-STATUS              PIC X(2) VALUE SPACES.
+
+       01 WS-PNR-EOF-SW              PIC X VALUE 'N'.
+           88 WS-PNR-DONE            VALUE 'Y'.
+
+       01 WS-FLSR-EOF-SW             PIC X VALUE 'N'.
+           88 WS-FLSR-DONE           VALUE 'Y'.
+
+       01 WS-CR-FLIGHT                PIC X(5) VALUE SPACES.
+       01 WS-CR-DATE                  PIC X(8) VALUE SPACES.
+
+       01 WS-FLIGHT-COUNT              PIC 9(4) VALUE 0.
+       01 WS-FLIGHT-TABLE.
+           05 WS-FLIGHT-ENTRY OCCURS 500 TIMES
+                               INDEXED BY WS-FX.
+               10 FC-FLIGHT             PIC X(5).
+               10 FC-DATE               PIC X(8).
+               10 FC-STATUS             PIC X(1).
+
+       01 WS-MATCH-SW                   PIC X VALUE 'N'.
+           88 WS-MATCH-FOUND            VALUE 'Y'.
+
+       01 WS-WORKLIST-COUNT             PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER                  PIC X(34)
+               VALUE 'SCHEDULE-CHANGE NOTIFICATION LIST'.
+
+       01 WS-HEADING-2.
+           05 FILLER                  PIC X(6) VALUE 'PNR   '.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(18) VALUE 'PASSENGER NAME'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(5) VALUE 'FLT'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'DATE'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(9) VALUE 'CHG STAT'.
+
+       01 WS-DETAIL-LINE.
+           05 DT-PNR                  PIC X(6).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-NAME                 PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-FLIGHT               PIC X(5).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DT-DATE                 PIC X(8).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DT-CHG-STATUS           PIC X(9).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                  PIC X(20)
+               VALUE 'PASSENGERS TO CALL: '.
+           05 TL-COUNT                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-BUILD-CHANGED-FLIGHTS UNTIL WS-FLSR-DONE
+           PERFORM 5000-SCAN-BOOKINGS UNTIL WS-PNR-DONE
+           PERFORM 9000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           OPEN INPUT PNR-FILE
+           OPEN INPUT FLSR-FILE
+           OPEN OUTPUT WORKLIST-RPT
+           OPEN OUTPUT NOTIFY-OUT
+
+           WRITE WS-RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           WRITE WS-RPT-LINE FROM WS-HEADING-2
+
+           PERFORM 8100-READ-FLSR
+           PERFORM 8200-READ-PNR.
+
+      * =======================================================
+      *      PASS 1 - COLLECT DELAYED/CANCELLED FLIGHTS
+      * =======================================================
+       2000-BUILD-CHANGED-FLIGHTS.
+           IF WR-ST-DELAYED OR WR-ST-CANCELLED
+               PERFORM 2100-ADD-CHANGED-FLIGHT
+           END-IF
+
+           PERFORM 8100-READ-FLSR.
+
+       2100-ADD-CHANGED-FLIGHT.
+           IF WS-FLIGHT-COUNT < 500
+               ADD 1 TO WS-FLIGHT-COUNT
+               SET WS-FX TO WS-FLIGHT-COUNT
+               MOVE WR-FLTNUM TO FC-FLIGHT(WS-FX)
+               MOVE WR-DATE TO FC-DATE(WS-FX)
+               MOVE WR-STATUS TO FC-STATUS(WS-FX)
+           END-IF.
+
+      * =======================================================
+      *      PASS 2 - FIND BOOKINGS ON CHANGED FLIGHTS
+      * =======================================================
+       5000-SCAN-BOOKINGS.
+           IF NOT PR-ST-CANCELLED
+               PERFORM 5100-CHECK-PNR-LEGS
+           END-IF
+
+           PERFORM 8200-READ-PNR.
+
+       5100-CHECK-PNR-LEGS.
+           MOVE PR-OUT-FLT(1:5) TO WS-CR-FLIGHT
+           MOVE PR-DEPDATE TO WS-CR-DATE
+           PERFORM 5300-LOOK-UP-FLIGHT
+           IF WS-MATCH-FOUND
+               PERFORM 5500-WRITE-WORKLIST-LINE
+           END-IF
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE PR-RET-FLT(1:5) TO WS-CR-FLIGHT
+               MOVE PR-RETDATE TO WS-CR-DATE
+               PERFORM 5300-LOOK-UP-FLIGHT
+               IF WS-MATCH-FOUND
+                   PERFORM 5500-WRITE-WORKLIST-LINE
+               END-IF
+           END-IF.
+
+       5300-LOOK-UP-FLIGHT.
+           MOVE 'N' TO WS-MATCH-SW
+
+           IF WS-FLIGHT-COUNT > 0
+               SET WS-FX TO 1
+               SEARCH WS-FLIGHT-ENTRY VARYING WS-FX
+                   AT END
+                       CONTINUE
+                   WHEN FC-FLIGHT(WS-FX) = WS-CR-FLIGHT
+                      AND FC-DATE(WS-FX) = WS-CR-DATE
+                       MOVE 'Y' TO WS-MATCH-SW
+               END-SEARCH
+           END-IF.
+
+       5500-WRITE-WORKLIST-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE PR-PNR TO DT-PNR
+           MOVE PR-NAME TO DT-NAME
+           MOVE WS-CR-FLIGHT TO DT-FLIGHT
+           MOVE WS-CR-DATE TO DT-DATE
+
+           EVALUATE FC-STATUS(WS-FX)
+               WHEN 'D'
+                   MOVE 'DELAYED  ' TO DT-CHG-STATUS
+               WHEN 'C'
+                   MOVE 'CANCELLED' TO DT-CHG-STATUS
+               WHEN OTHER
+                   MOVE SPACES TO DT-CHG-STATUS
+           END-EVALUATE
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-WORKLIST-COUNT
+
+           PERFORM 5700-WRITE-NOTIFICATION.
+
+      * =======================================================
+      *      WRITE ONE NOTIFICATION FEED RECORD FOR SCNOTIFY
+      * =======================================================
+       5700-WRITE-NOTIFICATION.
+           MOVE SPACES TO WS-NOTIFY-REC
+           MOVE PR-PNR TO NT-PNR
+
+           EVALUATE FC-STATUS(WS-FX)
+               WHEN 'D'
+                   STRING 'YOUR FLIGHT ' WS-CR-FLIGHT ' ON '
+                          WS-CR-DATE ' HAS BEEN DELAYED.'
+                       DELIMITED BY SIZE INTO NT-MESSAGE
+               WHEN 'C'
+                   STRING 'YOUR FLIGHT ' WS-CR-FLIGHT ' ON '
+                          WS-CR-DATE ' HAS BEEN CANCELLED.'
+                       DELIMITED BY SIZE INTO NT-MESSAGE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           WRITE WS-NOTIFY-REC.
+
+       9000-FINALIZE-RUN.
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE WS-WORKLIST-COUNT TO TL-COUNT
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE PNR-FILE
+           CLOSE FLSR-FILE
+           CLOSE WORKLIST-RPT
+           CLOSE NOTIFY-OUT.
+
+       8100-READ-FLSR.
+           READ FLSR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FLSR-EOF-SW
+           END-READ.
+
+       8200-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PNR-EOF-SW
+           END-READ.
