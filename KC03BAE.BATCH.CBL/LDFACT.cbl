@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDFACT.
+
+      * =======================================================
+      *   FLIGHT LOAD-FACTOR REPORT
+      * =======================================================
+      *   FLSRFIL only carries a seats-remaining count, not the
+      *   flight's original capacity, so the capacity for this
+      *   report is derived instead of stored: a first pass over
+      *   PNRDATA totals booked passengers per flight (outbound
+      *   and return legs counted separately, cancelled bookings
+      *   excluded), then a second pass over FLSRFIL adds that
+      *   flight's remaining-seats count back on to get the
+      *   original capacity and prints the load factor.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT FLSR-FILE ASSIGN TO FLSRFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WR-KEY = WR-FLTNUM WR-DATE
+               FILE STATUS IS WS-FLSR-STATUS.
+
+           SELECT LOADFCT-RPT ASSIGN TO LDFCTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  FLSR-FILE.
+       01  WS-FLSR-REC.
+           05 WR-FLTNUM              PIC X(5).
+           05 WR-ORIG                PIC X(3).
+           05 WR-DATE                PIC X(8).
+           05 WR-DEST                PIC X(3).
+           05 WR-DEPTIME              PIC X(4).
+           05 WR-STATUS              PIC X(1).
+               88 WR-ST-ONTIME       VALUE SPACE 'O'.
+               88 WR-ST-DELAYED      VALUE 'D'.
+               88 WR-ST-CANCELLED    VALUE 'C'.
+           05 FILLER                 PIC X(7).
+           05 WR-ARRTIME             PIC X(4).
+           05 WR-SEATS               PIC X(3).
+
+       FD  LOADFCT-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PNR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK              VALUE '00'.
+           88 WS-PNR-EOF             VALUE '10'.
+
+       01 WS-FLSR-STATUS             PIC X(2) VALUE SPACES.
+           88 WS-FLSR-OK             VALUE '00'.
+           88 WS-FLSR-EOF            VALUE '10'.
+
+       01 WS-RPT-STATUS              PIC X(2) VALUE SPACES.
+
+       01 WS-PNR-EOF-SW              PIC X VALUE 'N'.
+           88 WS-PNR-DONE            VALUE 'Y'.
+
+       01 WS-FLSR-EOF-SW             PIC X VALUE 'N'.
+           88 WS-FLSR-DONE           VALUE 'Y'.
+
+       01 WS-CR-FLIGHT                PIC X(5) VALUE SPACES.
+       01 WS-CR-DATE                  PIC X(8) VALUE SPACES.
+       01 WS-CR-NUMP                  PIC 9(2) VALUE 0.
+
+       01 WS-FLIGHT-SEATS              PIC 9(3) VALUE 0.
+       01 WS-BOOKED-SEATS              PIC 9(4) VALUE 0.
+       01 WS-TOTAL-CAPACITY            PIC 9(4) VALUE 0.
+       01 WS-LOAD-PCT                  PIC 9(3) VALUE 0.
+
+       01 WS-FLIGHT-COUNT              PIC 9(4) VALUE 0.
+       01 WS-FLIGHT-TABLE.
+           05 WS-FLIGHT-ENTRY OCCURS 500 TIMES
+                               INDEXED BY WS-FX.
+               10 FC-FLIGHT             PIC X(5).
+               10 FC-DATE               PIC X(8).
+               10 FC-BOOKED             PIC 9(4).
+
+       01 WS-MATCH-SW                   PIC X VALUE 'N'.
+           88 WS-MATCH-FOUND            VALUE 'Y'.
+
+       01 WS-FLIGHTS-REPORTED           PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER                  PIC X(25)
+               VALUE 'FLIGHT LOAD-FACTOR REPORT'.
+
+       01 WS-HEADING-2.
+           05 FILLER                  PIC X(6) VALUE 'FLIGHT'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'ORIG-DST'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'DATE'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(6) VALUE 'BOOKED'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'CAPACITY'.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(8) VALUE 'LOAD PCT'.
+
+       01 WS-DETAIL-LINE.
+           05 DT-FLIGHT               PIC X(5).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DT-ORIG                 PIC X(3).
+           05 FILLER                  PIC X(1) VALUE '-'.
+           05 DT-DEST                 PIC X(3).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-DATE                 PIC X(8).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DT-BOOKED               PIC ZZZ9.
+           05 FILLER                  PIC X(5) VALUE SPACES.
+           05 DT-CAPACITY             PIC ZZZ9.
+           05 FILLER                  PIC X(5) VALUE SPACES.
+           05 DT-LOAD-PCT             PIC ZZ9.
+           05 FILLER                  PIC X(1) VALUE '%'.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                  PIC X(20)
+               VALUE 'FLIGHTS REPORTED: '.
+           05 TL-COUNT                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-BUILD-BOOKED-TABLE UNTIL WS-PNR-DONE
+           PERFORM 5000-REPORT-FLIGHTS UNTIL WS-FLSR-DONE
+           PERFORM 9000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           OPEN INPUT PNR-FILE
+           OPEN INPUT FLSR-FILE
+           OPEN OUTPUT LOADFCT-RPT
+
+           WRITE WS-RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           WRITE WS-RPT-LINE FROM WS-HEADING-2
+
+           PERFORM 8100-READ-PNR
+           PERFORM 8200-READ-FLSR.
+
+      * =======================================================
+      *          PASS 1 - TOTAL BOOKED PASSENGERS BY FLIGHT
+      * =======================================================
+       2000-BUILD-BOOKED-TABLE.
+           IF NOT PR-ST-CANCELLED
+               PERFORM 2100-ADD-FLIGHT-BOOKINGS
+           END-IF
+
+           PERFORM 8100-READ-PNR.
+
+       2100-ADD-FLIGHT-BOOKINGS.
+           MOVE PR-OUT-FLT(1:5) TO WS-CR-FLIGHT
+           MOVE PR-DEPDATE TO WS-CR-DATE
+           MOVE PR-NUMP TO WS-CR-NUMP
+           PERFORM 2300-CREDIT-FLIGHT
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE PR-RET-FLT(1:5) TO WS-CR-FLIGHT
+               MOVE PR-RETDATE TO WS-CR-DATE
+               MOVE PR-NUMP TO WS-CR-NUMP
+               PERFORM 2300-CREDIT-FLIGHT
+           END-IF.
+
+       2300-CREDIT-FLIGHT.
+           MOVE 'N' TO WS-MATCH-SW
+
+           IF WS-FLIGHT-COUNT > 0
+               SET WS-FX TO 1
+               SEARCH WS-FLIGHT-ENTRY VARYING WS-FX
+                   AT END
+                       CONTINUE
+                   WHEN FC-FLIGHT(WS-FX) = WS-CR-FLIGHT
+                        AND FC-DATE(WS-FX) = WS-CR-DATE
+                       MOVE 'Y' TO WS-MATCH-SW
+               END-SEARCH
+           END-IF
+
+           IF WS-MATCH-FOUND
+               ADD WS-CR-NUMP TO FC-BOOKED(WS-FX)
+           ELSE
+               IF WS-FLIGHT-COUNT < 500
+                   ADD 1 TO WS-FLIGHT-COUNT
+                   SET WS-FX TO WS-FLIGHT-COUNT
+                   MOVE WS-CR-FLIGHT TO FC-FLIGHT(WS-FX)
+                   MOVE WS-CR-DATE TO FC-DATE(WS-FX)
+                   MOVE WS-CR-NUMP TO FC-BOOKED(WS-FX)
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *          PASS 2 - PRINT LOAD FACTOR BY FLIGHT
+      * =======================================================
+       5000-REPORT-FLIGHTS.
+           PERFORM 5100-BUILD-DETAIL-LINE
+           PERFORM 8200-READ-FLSR.
+
+       5100-BUILD-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WR-FLTNUM TO DT-FLIGHT
+           MOVE WR-ORIG TO DT-ORIG
+           MOVE WR-DEST TO DT-DEST
+           MOVE WR-DATE TO DT-DATE
+           MOVE WR-SEATS TO WS-FLIGHT-SEATS
+
+           MOVE 'N' TO WS-MATCH-SW
+           MOVE 0 TO WS-BOOKED-SEATS
+
+           IF WS-FLIGHT-COUNT > 0
+               SET WS-FX TO 1
+               SEARCH WS-FLIGHT-ENTRY VARYING WS-FX
+                   AT END
+                       CONTINUE
+                   WHEN FC-FLIGHT(WS-FX) = WR-FLTNUM
+                        AND FC-DATE(WS-FX) = WR-DATE
+                       MOVE 'Y' TO WS-MATCH-SW
+               END-SEARCH
+           END-IF
+
+           IF WS-MATCH-FOUND
+               MOVE FC-BOOKED(WS-FX) TO WS-BOOKED-SEATS
+           END-IF
+
+           COMPUTE WS-TOTAL-CAPACITY =
+               WS-BOOKED-SEATS + WS-FLIGHT-SEATS
+
+           IF WS-TOTAL-CAPACITY > 0
+               COMPUTE WS-LOAD-PCT ROUNDED =
+                   (WS-BOOKED-SEATS * 100) / WS-TOTAL-CAPACITY
+           ELSE
+               MOVE 0 TO WS-LOAD-PCT
+           END-IF
+
+           MOVE WS-BOOKED-SEATS TO DT-BOOKED
+           MOVE WS-TOTAL-CAPACITY TO DT-CAPACITY
+           MOVE WS-LOAD-PCT TO DT-LOAD-PCT
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-FLIGHTS-REPORTED.
+
+       9000-FINALIZE-RUN.
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE WS-FLIGHTS-REPORTED TO TL-COUNT
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE
+
+           CLOSE PNR-FILE
+           CLOSE FLSR-FILE
+           CLOSE LOADFCT-RPT.
+
+       8100-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PNR-EOF-SW
+           END-READ.
+
+       8200-READ-FLSR.
+           READ FLSR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FLSR-EOF-SW
+           END-READ.
