@@ -0,0 +1,401 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GTCLSE.
+
+      * =======================================================
+      *   GATE CLOSEOUT - WAITLIST CLEARANCE / DENIED BOARDING
+      * =======================================================
+      *   Run once a flight's gate is ready to close. A PNR can
+      *   still be sitting in WAITLIST status because FLSRFIL had
+      *   no seats left when it was booked, but by closeout time
+      *   seats may have opened back up (other bookings on the
+      *   same flight cancelled). This job takes the seats-
+      *   remaining count for the flight/date on SYSIN and works
+      *   the waitlist in PNRDATA sequence order: as long as seats
+      *   remain it confirms the PNR and takes the party size back
+      *   out of FLSRFIL, same as BOOK does for a normal booking;
+      *   once seats run out, anything still WAITLIST is formally
+      *   denied boarding - PR-STATUS goes to BUMPED so the gate
+      *   and the manifest agree the party isn't flying, an audit
+      *   record is written the same way HOLDEX logs an expiry,
+      *   and a record is appended to the SCNOTIFY feed so the
+      *   passenger gets told, the same feed SCHNOT appends to for
+      *   delays and cancellations.
+      * =======================================================
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNR-FILE ASSIGN TO PNRDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PNR
+               FILE STATUS IS WS-PNR-STATUS.
+
+           SELECT FLSR-FILE ASSIGN TO FLSRFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WR-KEY = WR-FLTNUM WR-DATE
+               FILE STATUS IS WS-FLSR-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDTFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT CLOSEOUT-RPT ASSIGN TO GTCLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT NOTIFY-OUT ASSIGN TO SCNOTIFY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNR-FILE.
+       01  WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
+       FD  FLSR-FILE.
+       01  WS-FLSR-REC.
+           05 WR-FLTNUM              PIC X(5).
+           05 WR-ORIG                PIC X(3).
+           05 WR-DATE                PIC X(8).
+           05 WR-DEST                PIC X(3).
+           05 WR-DEPTIME              PIC X(4).
+           05 WR-STATUS              PIC X(1).
+               88 WR-ST-ONTIME       VALUE SPACE 'O'.
+               88 WR-ST-DELAYED      VALUE 'D'.
+               88 WR-ST-CANCELLED    VALUE 'C'.
+           05 FILLER                 PIC X(7).
+           05 WR-ARRTIME             PIC X(4).
+           05 WR-SEATS               PIC X(3).
+
+      * PNR status audit record (append-only log of every change)
+       FD  AUDIT-FILE.
+       01  WS-AUDIT-REC.
+           05 AU-PNR                PIC X(6).
+           05 AU-OLD-STATUS         PIC X.
+           05 AU-NEW-STATUS         PIC X.
+           05 AU-DATE               PIC X(8).
+           05 AU-TIME               PIC X(6).
+           05 AU-PROGRAM            PIC X(4).
+
+       FD  CLOSEOUT-RPT
+           RECORDING MODE IS F.
+       01  WS-RPT-LINE               PIC X(80).
+
+      *   SCNOTIFY is the hand-off point to whatever sends the actual
+      *   email/SMS - one record per passenger who needs telling,
+      *   ready for an outside notification gateway to pick up and
+      *   deliver. This job only ever appends to the feed; it does
+      *   not send anything itself.
+       FD  NOTIFY-OUT
+           RECORDING MODE IS F.
+       01  WS-NOTIFY-REC.
+           05 NT-PNR                 PIC X(6).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 NT-MESSAGE             PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PNR-STATUS              PIC X(2) VALUE SPACES.
+           88 WS-PNR-OK              VALUE '00'.
+           88 WS-PNR-EOF             VALUE '10'.
+
+       01 WS-FLSR-STATUS             PIC X(2) VALUE SPACES.
+           88 WS-FLSR-OK             VALUE '00'.
+
+       01 WS-AUD-STATUS              PIC X(2) VALUE SPACES.
+       01 WS-RPT-STATUS              PIC X(2) VALUE SPACES.
+       01 WS-NOTIFY-STATUS           PIC X(2) VALUE SPACES.
+
+       01 WS-EOF-SW                  PIC X VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+
+       01 WS-CONTROL-CARD.
+           05 CC-FLIGHT               PIC X(6).
+           05 CC-DATE                 PIC X(8).
+
+       01 WS-SEL-FLIGHT               PIC X(6) VALUE SPACES.
+       01 WS-SEL-DATE                 PIC X(8) VALUE SPACES.
+
+       01 WS-CURR-DATE                PIC X(8) VALUE SPACES.
+       01 WS-CURR-TIME                PIC X(6) VALUE SPACES.
+       01 WS-TODAY.
+           05 WS-TODAY-YY             PIC 9(2).
+           05 WS-TODAY-MM             PIC 9(2).
+           05 WS-TODAY-DD             PIC 9(2).
+       01 WS-TODAY-TIME.
+           05 WS-TODAY-HH             PIC 9(2).
+           05 WS-TODAY-MN             PIC 9(2).
+           05 WS-TODAY-SS             PIC 9(2).
+           05 FILLER                  PIC 9(2).
+
+       01 WS-SEATS-REM                PIC 9(3) VALUE 0.
+       01 WS-SEATS-CHANGED            PIC X VALUE 'N'.
+       01 WS-AUDIT-OLD-STATUS         PIC X VALUE SPACE.
+       01 WS-CLEARED-COUNT            PIC 9(5) VALUE 0.
+       01 WS-BUMPED-COUNT             PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER                  PIC X(23)
+               VALUE 'GATE CLOSEOUT - FLIGHT '.
+           05 HD-FLIGHT                PIC X(6).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FILLER                  PIC X(5) VALUE 'DATE '.
+           05 HD-DATE                  PIC X(8).
+
+       01 WS-DETAIL-LINE.
+           05 DT-PNR                  PIC X(6).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-NAME                 PIC X(18).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DT-RESULT                PIC X(30).
+
+       01 WS-TOTAL-LINE-1.
+           05 FILLER                  PIC X(24)
+               VALUE 'CLEARED FROM WAITLIST: '.
+           05 TL-CLEARED               PIC ZZZZ9.
+
+       01 WS-TOTAL-LINE-2.
+           05 FILLER                  PIC X(24)
+               VALUE 'DENIED BOARDING:       '.
+           05 TL-BUMPED                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SECTION.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-PNR-RECORDS UNTIL WS-EOF
+           PERFORM 9000-FINALIZE-RUN
+           STOP RUN.
+
+       1000-INITIALIZE-RUN.
+           ACCEPT WS-CONTROL-CARD FROM SYSIN
+           MOVE CC-FLIGHT TO WS-SEL-FLIGHT
+           MOVE CC-DATE TO WS-SEL-DATE
+
+           ACCEPT WS-TODAY FROM DATE
+           MOVE '20' TO WS-CURR-DATE(1:2)
+           MOVE WS-TODAY-YY TO WS-CURR-DATE(3:2)
+           MOVE WS-TODAY-MM TO WS-CURR-DATE(5:2)
+           MOVE WS-TODAY-DD TO WS-CURR-DATE(7:2)
+
+           ACCEPT WS-TODAY-TIME FROM TIME
+           MOVE WS-TODAY-HH TO WS-CURR-TIME(1:2)
+           MOVE WS-TODAY-MN TO WS-CURR-TIME(3:2)
+           MOVE WS-TODAY-SS TO WS-CURR-TIME(5:2)
+
+           OPEN I-O PNR-FILE
+           OPEN I-O FLSR-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN OUTPUT CLOSEOUT-RPT
+           OPEN EXTEND NOTIFY-OUT
+
+           PERFORM 3000-GET-SEATS-REMAINING
+
+           MOVE WS-SEL-FLIGHT TO HD-FLIGHT
+           MOVE WS-SEL-DATE TO HD-DATE
+           WRITE WS-RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+
+           PERFORM 8000-READ-PNR.
+
+      * =======================================================
+      *      LOOK UP SEATS REMAINING FOR THE FLIGHT/DATE
+      * =======================================================
+      *    A flight not found on FLSRFIL is treated the same as
+      *    zero seats remaining - the waitlist gets bumped, not
+      *    silently cleared.
+       3000-GET-SEATS-REMAINING.
+           MOVE 0 TO WS-SEATS-REM
+           MOVE WS-SEL-FLIGHT(1:5) TO WR-FLTNUM
+           MOVE WS-SEL-DATE TO WR-DATE
+
+           READ FLSR-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-FLSR-OK
+               MOVE WR-SEATS TO WS-SEATS-REM
+           END-IF.
+
+      * =======================================================
+      *      WORK THE WAITLIST FOR ONE FLIGHT/DATE
+      * =======================================================
+       2000-PROCESS-PNR-RECORDS.
+           IF ((PR-OUT-FLT = WS-SEL-FLIGHT
+                AND PR-DEPDATE = WS-SEL-DATE)
+               OR (PR-RET-FLT = WS-SEL-FLIGHT
+                AND PR-RETDATE = WS-SEL-DATE))
+               AND PR-ST-WAITLIST
+               PERFORM 4000-RESOLVE-WAITLISTED-PNR
+           END-IF
+
+           PERFORM 8000-READ-PNR.
+
+      * =======================================================
+      *      CLEAR A WAITLISTED PNR OR DENY IT BOARDING
+      * =======================================================
+       4000-RESOLVE-WAITLISTED-PNR.
+           IF WS-SEATS-REM >= PR-NUMP
+               PERFORM 4100-CLEAR-FROM-WAITLIST
+           ELSE
+               PERFORM 4200-DENY-BOARDING
+           END-IF.
+
+       4100-CLEAR-FROM-WAITLIST.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE PR-PNR TO DT-PNR
+           MOVE PR-NAME TO DT-NAME
+           MOVE PR-STATUS TO WS-AUDIT-OLD-STATUS
+           MOVE 'C' TO PR-STATUS
+
+           REWRITE WS-PNR-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+
+           SUBTRACT PR-NUMP FROM WS-SEATS-REM
+           MOVE 'Y' TO WS-SEATS-CHANGED
+
+           PERFORM 5000-WRITE-AUDIT-RECORD
+
+           MOVE 'CLEARED FROM WAITLIST' TO DT-RESULT
+           ADD 1 TO WS-CLEARED-COUNT
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE.
+
+       4200-DENY-BOARDING.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE PR-PNR TO DT-PNR
+           MOVE PR-NAME TO DT-NAME
+           MOVE PR-STATUS TO WS-AUDIT-OLD-STATUS
+           MOVE 'B' TO PR-STATUS
+
+           REWRITE WS-PNR-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+
+           PERFORM 5000-WRITE-AUDIT-RECORD
+
+           MOVE 'DENIED BOARDING - BUMPED' TO DT-RESULT
+           ADD 1 TO WS-BUMPED-COUNT
+
+           WRITE WS-RPT-LINE FROM WS-DETAIL-LINE
+
+           PERFORM 5700-WRITE-NOTIFICATION.
+
+      * =======================================================
+      *          WRITE PNR STATUS AUDIT RECORD
+      * =======================================================
+      *    AUDTFIL is an append-only log of every PR-STATUS
+      *    change, kept separate from PNRDATA itself so the
+      *    history of a booking survives even after PNRDATA is
+      *    rewritten again later.
+       5000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-REC
+           MOVE PR-PNR TO AU-PNR
+           MOVE WS-AUDIT-OLD-STATUS TO AU-OLD-STATUS
+           MOVE PR-STATUS TO AU-NEW-STATUS
+           MOVE WS-CURR-DATE TO AU-DATE
+           MOVE WS-CURR-TIME TO AU-TIME
+           MOVE 'GTCL' TO AU-PROGRAM
+
+           WRITE WS-AUDIT-REC.
+
+      * =======================================================
+      *      WRITE ONE NOTIFICATION FEED RECORD FOR SCNOTIFY
+      * =======================================================
+       5700-WRITE-NOTIFICATION.
+           MOVE SPACES TO WS-NOTIFY-REC
+           MOVE PR-PNR TO NT-PNR
+           STRING 'FLIGHT ' WS-SEL-FLIGHT ' ON ' WS-SEL-DATE
+                  ' WAS OVERSOLD - YOU HAVE BEEN DENIED BOARDING.'
+               DELIMITED BY SIZE INTO NT-MESSAGE
+
+           WRITE WS-NOTIFY-REC.
+
+       9000-FINALIZE-RUN.
+           IF WS-SEATS-CHANGED = 'Y'
+               MOVE WS-SEATS-REM TO WR-SEATS
+               REWRITE WS-FLSR-REC
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF
+
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE WS-CLEARED-COUNT TO TL-CLEARED
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE-1
+           MOVE WS-BUMPED-COUNT TO TL-BUMPED
+           WRITE WS-RPT-LINE FROM WS-TOTAL-LINE-2
+
+           CLOSE PNR-FILE
+           CLOSE FLSR-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CLOSEOUT-RPT
+           CLOSE NOTIFY-OUT.
+
+       8000-READ-PNR.
+           READ PNR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
