@@ -17,6 +17,15 @@
        01 WS-FIRST-NAME            PIC X(9).
        01 WS-LAST-NAME             PIC X(9).
        01 WS-TRIP-DESC             PIC X(10).
+       01 WS-TIER-TEXT             PIC X(6).
+
+      * Loyalty master file - one record per enrolled FF number.
+       01 WS-LOY-REC.
+          05 LY-FF-NUMBER          PIC X(10).
+          05 LY-TIER               PIC X.
+             88 LY-TIER-GOLD          VALUE 'G'.
+             88 LY-TIER-SILVER        VALUE 'S'.
+             88 LY-TIER-BRONZE        VALUE 'B'.
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -43,6 +52,24 @@
           05 CA-OUT-CARRYON        PIC X(1).
           05 CA-RET-BAGGAGE        PIC X(1).
           05 CA-RET-CARRYON        PIC X(1).
+          05 CA-DOB                PIC X(8).
+          05 CA-NUMP               PIC X(2).
+          05 CA-PASS-EXPIRY        PIC X(8).
+          05 CA-GROUP-REF          PIC X(8).
+          05 CA-MEAL               PIC X(10).
+          05 CA-ASSIST             PIC X(1).
+          05 CA-FF-NUMBER          PIC X(10).
+          05 CA-FARE-AMT           PIC 9(7)V99.
+          05 CA-BAG-FEE            PIC 9(5)V99.
+          05 CA-PAY-METHOD         PIC X(1).
+          05 CA-SEAT-TOGETHER      PIC X(1).
+          05 CA-PSGR-IX            PIC 9(2).
+          05 CA-WAITLIST           PIC X(1).
+          05 CA-OPER-CARRIER       PIC X(2).
+          05 CA-PAY-REF            PIC X(4).
+          05 CA-PNR-STATUS         PIC X(1).
+          05 CA-DEP-SEAT-INDEX     PIC 99.
+          05 CA-PSGR-SEAT-IX   PIC 99.
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -64,9 +91,9 @@
 
            IF EIBAID = DFHPF1
               EXEC CICS
-                 XCTL PROGRAM('CKIN3')
+                 XCTL PROGRAM('CKIN2')
                  COMMAREA(DFHCOMMAREA)
-                 LENGTH(104)
+                 LENGTH(183)
               END-EXEC
               EXEC CICS RETURN END-EXEC
            END-IF
@@ -117,6 +144,10 @@
            END-IF
            MOVE WS-TRIP-DESC TO TRIPVO
 
+           MOVE CA-FF-NUMBER TO FFNUMVO
+           PERFORM LOOKUP-LOYALTY-TIER
+           MOVE WS-TIER-TEXT TO TIERVO
+
            MOVE CA-OUT-FLT      TO DFLTNO
            MOVE CA-ORIG         TO DORIGO
            MOVE CA-DEST         TO DDESTO
@@ -174,6 +205,39 @@
 
            MOVE WS-MESSAGE TO MSGO.
 
+      * =======================================================
+      *               LOOK UP LOYALTY TIER
+      * =======================================================
+      *    LOYFIL is a small master file, one record per enrolled
+      *    FF number, keyed by that number. No entry (or no FF
+      *    number on the booking at all) just shows no tier.
+       LOOKUP-LOYALTY-TIER.
+           MOVE SPACES TO WS-TIER-TEXT
+
+           IF CA-FF-NUMBER = SPACES
+              EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS
+              READ FILE('LOYFIL')
+                   INTO(WS-LOY-REC)
+                   RIDFLD(CA-FF-NUMBER)
+                   RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              EVALUATE TRUE
+                 WHEN LY-TIER-GOLD
+                    MOVE 'GOLD'   TO WS-TIER-TEXT
+                 WHEN LY-TIER-SILVER
+                    MOVE 'SILVER' TO WS-TIER-TEXT
+                 WHEN LY-TIER-BRONZE
+                    MOVE 'BRONZE' TO WS-TIER-TEXT
+                 WHEN OTHER
+                    MOVE SPACES   TO WS-TIER-TEXT
+              END-EVALUATE
+           END-IF.
+
       * =======================================================
       *                 SEND MAP
       * =======================================================
@@ -191,7 +255,7 @@
            EXEC CICS
               RETURN TRANSID(WS-TRANSID)
               COMMAREA(DFHCOMMAREA)
-              LENGTH(104)
+              LENGTH(183)
            END-EXEC.
 
       * =======================================================
@@ -202,7 +266,7 @@
            EXEC CICS
                XCTL PROGRAM('BPASS')
                     COMMAREA(DFHCOMMAREA)
-                    LENGTH(104)
+                    LENGTH(183)
            END-EXEC.
 
       * =======================================================
