@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEATM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * =======================================================
+      *                   COPY LIBRARY
+      * =======================================================
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY SEATMMAP.
+
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-TRANSID               PIC X(4) VALUE 'SEAT'.
+       01 WS-MESSAGE                PIC X(70) VALUE SPACES.
+
+       01 WS-FLIGHT-RAW             PIC X(6).
+       01 WS-FLIGHT-IN              PIC X(6).
+       01 WS-POS-RAW                PIC X(1).
+       01 WS-SEAT-RAW               PIC X(3).
+       01 WS-ACT-RAW                PIC X(1).
+       01 WS-SEAT-IN                PIC X(3).
+       01 WS-ACT-IN                 PIC X(1).
+       01 WS-POS-NUM                PIC 9(1) VALUE 0.
+
+      * Seat file record: flight number key plus 9 available seat slots.
+       01 WS-SEAT-REC.
+           05 SR-FLIGHT             PIC X(6).
+           05 SR-SEAT OCCURS 9 TIMES.
+               10 SR-SEATNO         PIC X(3).
+
+       01 WS-SEAT-LINES.
+           05 WS-LINE-1             PIC X(20).
+           05 WS-LINE-2             PIC X(20).
+           05 WS-LINE-3             PIC X(20).
+
+       01 WS-COMMAREA.
+           05 WS-SM-STATE           PIC X VALUE SPACE.
+           05 WS-SM-FLIGHT          PIC X(6) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 SM-STATE              PIC X.
+           05 SM-FLIGHT              PIC X(6).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+      * =======================================================
+      *                   MAIN LOGIC
+      * =======================================================
+      *    Lets an ops user view a flight's SEATFIL slots and
+      *    correct one by hand - block a seat that should not be
+      *    sold, or restore a seat number a data problem wiped
+      *    out - without waiting for the STRECN batch reconciler
+      *    to run.
+       MAIN-SECTION.
+           IF EIBCALEN = 0
+               MOVE SPACES TO WS-COMMAREA
+               MOVE SPACES TO WS-MESSAGE
+               PERFORM SEND-FLIGHT-PROMPT
+               PERFORM RETURN-TO-SEATM
+           END-IF
+
+           MOVE SM-STATE TO WS-SM-STATE
+           MOVE SM-FLIGHT TO WS-SM-FLIGHT
+
+           IF EIBAID = DFHPF3
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF EIBAID = DFHPF4
+               MOVE SPACE TO WS-SM-STATE
+               MOVE SPACES TO WS-SM-FLIGHT
+               MOVE SPACES TO WS-MESSAGE
+               PERFORM SEND-FLIGHT-PROMPT
+               PERFORM RETURN-TO-SEATM
+           END-IF
+
+           EXEC CICS
+               RECEIVE MAP('SEATMMAP') MAPSET('SEATMMAP')
+               INTO(SEATMMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE SPACES TO WS-MESSAGE
+               IF WS-SM-STATE = 'S'
+                   PERFORM DISPLAY-SEAT-MAINT-SCREEN
+               ELSE
+                   PERFORM SEND-FLIGHT-PROMPT
+               END-IF
+               PERFORM RETURN-TO-SEATM
+           END-IF
+
+           EVALUATE WS-SM-STATE
+               WHEN 'S'
+                   PERFORM PROCESS-SEAT-ACTION
+               WHEN OTHER
+                   PERFORM PROCESS-FLIGHT-ENTRY
+           END-EVALUATE
+
+           PERFORM RETURN-TO-SEATM.
+
+      * =======================================================
+      *                SEND FLIGHT PROMPT SCREEN
+      * =======================================================
+       SEND-FLIGHT-PROMPT.
+           MOVE LOW-VALUES TO SEATMMAPO
+           IF WS-MESSAGE = SPACES
+               MOVE 'ENTER A FLIGHT NUMBER.' TO MSGO
+           ELSE
+               MOVE WS-MESSAGE TO MSGO
+           END-IF
+
+           EXEC CICS
+               SEND MAP('SEATMMAP') MAPSET('SEATMMAP')
+               FROM(SEATMMAPO)
+               ERASE
+           END-EXEC.
+
+      * =======================================================
+      *                PROCESS FLIGHT ENTRY
+      * =======================================================
+       PROCESS-FLIGHT-ENTRY.
+           MOVE SPACES TO WS-FLIGHT-IN
+           MOVE FLTVI TO WS-FLIGHT-RAW
+           INSPECT WS-FLIGHT-RAW REPLACING ALL LOW-VALUES BY SPACE
+           MOVE FUNCTION TRIM(WS-FLIGHT-RAW) TO WS-FLIGHT-IN
+           INSPECT WS-FLIGHT-IN CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           IF WS-FLIGHT-IN = SPACES
+               MOVE 'ENTER A FLIGHT NUMBER.' TO WS-MESSAGE
+               PERFORM SEND-FLIGHT-PROMPT
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS
+               READ FILE('SEATFIL')
+                    INTO(WS-SEAT-REC)
+                    RIDFLD(WS-FLIGHT-IN)
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NO SEAT DATA FOUND FOR THAT FLIGHT.' TO
+                   WS-MESSAGE
+               PERFORM SEND-FLIGHT-PROMPT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-FLIGHT-IN TO WS-SM-FLIGHT
+           MOVE 'S' TO WS-SM-STATE
+           MOVE 'ENTER POSITION 1-9, SEAT NUMBER, AND R OR B.' TO
+               WS-MESSAGE
+           PERFORM DISPLAY-SEAT-MAINT-SCREEN.
+
+      * =======================================================
+      *                PROCESS SEAT ACTION
+      * =======================================================
+      *    R (RELEASE) writes the entered seat number back into
+      *    the chosen slot, making it available again. B (BLOCK)
+      *    blanks the slot so it can no longer be sold, whatever
+      *    is currently in it.
+       PROCESS-SEAT-ACTION.
+           MOVE POSVI TO WS-POS-RAW
+           MOVE SEATVI TO WS-SEAT-RAW
+           MOVE ACTVI TO WS-ACT-RAW
+
+           INSPECT WS-SEAT-RAW REPLACING ALL LOW-VALUES BY SPACE
+           INSPECT WS-ACT-RAW REPLACING ALL LOW-VALUES BY SPACE
+
+           MOVE FUNCTION TRIM(WS-SEAT-RAW) TO WS-SEAT-IN
+           MOVE FUNCTION TRIM(WS-ACT-RAW) TO WS-ACT-IN
+
+           INSPECT WS-SEAT-IN CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           INSPECT WS-ACT-IN CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           IF WS-POS-RAW < '1' OR WS-POS-RAW > '9'
+               MOVE 'POSITION MUST BE 1-9.' TO WS-MESSAGE
+               PERFORM DISPLAY-SEAT-MAINT-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-POS-RAW TO WS-POS-NUM
+
+           IF WS-ACT-IN NOT = 'R' AND WS-ACT-IN NOT = 'B'
+               MOVE 'ACTION MUST BE R (RELEASE) OR B (BLOCK).' TO
+                   WS-MESSAGE
+               PERFORM DISPLAY-SEAT-MAINT-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACT-IN = 'R' AND WS-SEAT-IN = SPACES
+               MOVE 'ENTER THE SEAT NUMBER TO RELEASE.' TO WS-MESSAGE
+               PERFORM DISPLAY-SEAT-MAINT-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS
+               READ FILE('SEATFIL')
+                    INTO(WS-SEAT-REC)
+                    RIDFLD(WS-SM-FLIGHT)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NO SEAT DATA FOUND FOR THAT FLIGHT.' TO
+                   WS-MESSAGE
+               MOVE SPACE TO WS-SM-STATE
+               PERFORM SEND-FLIGHT-PROMPT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACT-IN = 'B'
+               MOVE SPACES TO SR-SEATNO(WS-POS-NUM)
+           ELSE
+               MOVE WS-SEAT-IN TO SR-SEATNO(WS-POS-NUM)
+           END-IF
+
+           EXEC CICS
+               REWRITE FILE('SEATFIL')
+                       FROM(WS-SEAT-REC)
+                       RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'SEAT MAP UPDATED. PF4 FOR ANOTHER FLIGHT.' TO
+               WS-MESSAGE
+           PERFORM DISPLAY-SEAT-MAINT-SCREEN.
+
+      * =======================================================
+      *               DISPLAY SEAT MAINTENANCE SCREEN
+      * =======================================================
+       DISPLAY-SEAT-MAINT-SCREEN.
+           MOVE LOW-VALUES TO SEATMMAPO
+           MOVE WS-SM-FLIGHT TO FLTVO
+
+           EXEC CICS
+               READ FILE('SEATFIL')
+                    INTO(WS-SEAT-REC)
+                    RIDFLD(WS-SM-FLIGHT)
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM BUILD-SEAT-LINES
+               MOVE WS-LINE-1 TO ROW1TXTO
+               MOVE WS-LINE-2 TO ROW2TXTO
+               MOVE WS-LINE-3 TO ROW3TXTO
+           END-IF
+
+           MOVE WS-MESSAGE TO MSGO
+
+           EXEC CICS
+               SEND MAP('SEATMMAP') MAPSET('SEATMMAP')
+               FROM(SEATMMAPO)
+               ERASE
+           END-EXEC.
+
+      * =======================================================
+      *                BUILD SEAT MAP DISPLAY LINES
+      * =======================================================
+      *    Each row is prefixed with its cabin-class code - F(irst),
+      *    B(usiness), Y(economy) - the same three-row grouping
+      *    CKIN2 uses when a seat is picked for this same flight.
+       BUILD-SEAT-LINES.
+           MOVE SPACES TO WS-SEAT-LINES
+
+           STRING 'F ' SR-SEATNO(1) '  ' SR-SEATNO(2) '  '
+                  SR-SEATNO(3)
+               DELIMITED BY SIZE INTO WS-LINE-1
+           END-STRING
+
+           STRING 'B ' SR-SEATNO(4) '  ' SR-SEATNO(5) '  '
+                  SR-SEATNO(6)
+               DELIMITED BY SIZE INTO WS-LINE-2
+           END-STRING
+
+           STRING 'Y ' SR-SEATNO(7) '  ' SR-SEATNO(8) '  '
+                  SR-SEATNO(9)
+               DELIMITED BY SIZE INTO WS-LINE-3
+           END-STRING.
+
+      * =======================================================
+      *                 RETURN TO TRANSID
+      * =======================================================
+       RETURN-TO-SEATM.
+           MOVE WS-SM-STATE TO SM-STATE
+           MOVE WS-SM-FLIGHT TO SM-FLIGHT
+
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(7)
+           END-EXEC.
