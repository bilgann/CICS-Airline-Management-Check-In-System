@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BPRNT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * =======================================================
+      *                   COPY LIBRARY
+      * =======================================================
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY BPRNTMAP.
+
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-TRANSID               PIC X(4) VALUE 'BPRT'.
+       01 WS-LAST-NAME-RAW         PIC X(16).
+       01 WS-PNR-RAW               PIC X(7).
+       01 WS-LAST-NAME-IN          PIC X(16).
+       01 WS-PNR-IN                PIC X(6).
+
+      * PNR VSAM record layout (588 bytes)
+       01 WS-PNR-REC.
+           05 PR-PNR               PIC X(6).
+           05 PR-STATUS            PIC X.
+               88 PR-ST-HELD           VALUE 'H'.
+               88 PR-ST-CONFIRMED      VALUE 'C'.
+               88 PR-ST-CANCELLED      VALUE 'X'.
+               88 PR-ST-WAITLIST       VALUE 'W'.
+               88 PR-ST-BUMPED         VALUE 'B'.
+           05 PR-HOLD-EXPIRY       PIC X(12).
+           05 PR-LAST-NAME         PIC X(16).
+           05 PR-NAME              PIC X(18).
+           05 PR-PASSPORT          PIC X(16).
+           05 PR-PASS-EXPIRY       PIC X(8).
+           05 PR-ORIG              PIC X(3).
+           05 PR-DEST              PIC X(3).
+           05 PR-DEPDATE           PIC X(8).
+           05 PR-RETDATE           PIC X(8).
+           05 PR-TRIPTYPE          PIC X.
+           05 PR-OUT-FLT           PIC X(6).
+           05 PR-OUT-DEP           PIC X(4).
+           05 PR-OUT-ARR           PIC X(4).
+           05 PR-RET-FLT           PIC X(6).
+           05 PR-RET-DEP           PIC X(4).
+           05 PR-RET-ARR           PIC X(4).
+           05 PR-OUT-SEAT          PIC X(3).
+           05 PR-RET-SEAT          PIC X(3).
+           05 PR-OUT-BAGGAGE       PIC X.
+           05 PR-OUT-CARRYON       PIC X.
+           05 PR-RET-BAGGAGE       PIC X.
+           05 PR-RET-CARRYON       PIC X.
+           05 PR-NUMP              PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME         PIC X(18).
+               10 PR-PSGR-PASSPORT     PIC X(16).
+               10 PR-PSGR-OUT-SEAT     PIC X(3).
+               10 PR-PSGR-RET-SEAT     PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX  PIC 99.
+               10 PR-PSGR-RET-SEAT-IX  PIC 99.
+           05 PR-GROUP-REF         PIC X(8).
+           05 PR-MEAL              PIC X(10).
+           05 PR-ASSIST            PIC X.
+           05 PR-FF-NUMBER         PIC X(10).
+           05 PR-FARE-AMT          PIC 9(7)V99.
+           05 PR-BAG-FEE           PIC 9(5)V99.
+           05 PR-PAY-METHOD        PIC X.
+           05 PR-PAY-REF           PIC X(4).
+           05 PR-OUT-CKIN-FLAG     PIC X.
+           05 PR-OUT-CKIN-DATE     PIC X(8).
+           05 PR-OUT-CKIN-TIME     PIC X(6).
+           05 PR-RET-CKIN-FLAG     PIC X.
+           05 PR-RET-CKIN-DATE     PIC X(8).
+           05 PR-RET-CKIN-TIME     PIC X(6).
+           05 PR-OPER-CARRIER      PIC X(2).
+           05 PR-MKTG-FLT          PIC X(6).
+
+       01 WS-COMMAREA.
+           05 WS-CA-STATE          PIC X VALUE SPACE.
+           05 WS-CA-NAME           PIC X(18) VALUE SPACES.
+           05 WS-CA-PASSPORT       PIC X(16) VALUE SPACES.
+           05 WS-CA-ORIG           PIC X(3) VALUE SPACES.
+           05 WS-CA-DEST           PIC X(3) VALUE SPACES.
+           05 WS-CA-DEPDATE        PIC X(8) VALUE SPACES.
+           05 WS-CA-RETDATE        PIC X(8) VALUE SPACES.
+           05 WS-CA-TRIPTYPE       PIC X VALUE SPACE.
+           05 WS-CA-OUT-FLT        PIC X(6) VALUE SPACES.
+           05 WS-CA-OUT-DEP        PIC X(4) VALUE SPACES.
+           05 WS-CA-OUT-ARR        PIC X(4) VALUE SPACES.
+           05 WS-CA-RET-FLT        PIC X(6) VALUE SPACES.
+           05 WS-CA-RET-DEP        PIC X(4) VALUE SPACES.
+           05 WS-CA-RET-ARR        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR            PIC X(6) VALUE SPACES.
+           05 WS-CA-BAGGAGE        PIC X VALUE SPACE.
+           05 WS-CA-HANDLUGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-RET-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-OUT-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-RET-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-RET-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-DOB            PIC X(8) VALUE SPACES.
+           05 WS-CA-NUMP           PIC X(2) VALUE SPACES.
+           05 WS-CA-PASS-EXPIRY    PIC X(8) VALUE SPACES.
+           05 WS-CA-GROUP-REF      PIC X(8) VALUE SPACES.
+           05 WS-CA-MEAL           PIC X(10) VALUE SPACES.
+           05 WS-CA-ASSIST         PIC X VALUE SPACE.
+           05 WS-CA-FF-NUMBER      PIC X(10) VALUE SPACES.
+           05 WS-CA-FARE-AMT       PIC 9(7)V99 VALUE ZERO.
+           05 WS-CA-BAG-FEE        PIC 9(5)V99 VALUE ZERO.
+           05 WS-CA-PAY-METHOD     PIC X VALUE SPACE.
+           05 WS-CA-SEAT-TOGETHER  PIC X VALUE SPACE.
+           05 WS-CA-PSGR-IX        PIC 9(2) VALUE 0.
+           05 WS-CA-WAITLIST       PIC X VALUE SPACE.
+           05 WS-CA-OPER-CARRIER   PIC X(2) VALUE SPACES.
+           05 WS-CA-PAY-REF        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR-STATUS     PIC X VALUE SPACE.
+           05 WS-CA-DEP-SEAT-INDEX PIC 99 VALUE 0.
+           05 WS-CA-PSGR-SEAT-IX   PIC 99 VALUE 0.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 CA-STATE             PIC X.
+           05 CA-NAME              PIC X(18).
+           05 CA-PASSPORT          PIC X(16).
+           05 CA-ORIG              PIC X(3).
+           05 CA-DEST              PIC X(3).
+           05 CA-DEPDATE           PIC X(8).
+           05 CA-RETDATE           PIC X(8).
+           05 CA-TRIPTYPE          PIC X.
+           05 CA-OUT-FLT           PIC X(6).
+           05 CA-OUT-DEP           PIC X(4).
+           05 CA-OUT-ARR           PIC X(4).
+           05 CA-RET-FLT           PIC X(6).
+           05 CA-RET-DEP           PIC X(4).
+           05 CA-RET-ARR           PIC X(4).
+           05 CA-PNR               PIC X(6).
+           05 CA-BAGGAGE           PIC X.
+           05 CA-HANDLUGGAGE       PIC X.
+           05 CA-OUT-SEAT          PIC X(3).
+           05 CA-RET-SEAT          PIC X(3).
+           05 CA-OUT-BAGGAGE       PIC X.
+           05 CA-OUT-CARRYON       PIC X.
+           05 CA-RET-BAGGAGE       PIC X.
+           05 CA-RET-CARRYON       PIC X.
+           05 CA-DOB               PIC X(8).
+           05 CA-NUMP              PIC X(2).
+           05 CA-PASS-EXPIRY       PIC X(8).
+           05 CA-GROUP-REF         PIC X(8).
+           05 CA-MEAL              PIC X(10).
+           05 CA-ASSIST            PIC X.
+           05 CA-FF-NUMBER         PIC X(10).
+           05 CA-FARE-AMT          PIC 9(7)V99.
+           05 CA-BAG-FEE           PIC 9(5)V99.
+           05 CA-PAY-METHOD        PIC X.
+           05 CA-SEAT-TOGETHER     PIC X.
+           05 CA-PSGR-IX           PIC 9(2).
+           05 CA-WAITLIST          PIC X.
+           05 CA-OPER-CARRIER      PIC X(2).
+           05 CA-PAY-REF           PIC X(4).
+           05 CA-PNR-STATUS        PIC X.
+           05 CA-DEP-SEAT-INDEX    PIC 99.
+           05 CA-PSGR-SEAT-IX   PIC 99.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+      * =======================================================
+      *                   MAIN LOGIC
+      * =======================================================
+      *    Stand-alone re-print of a boarding pass for a PNR that
+      *    is already checked in - no in-progress check-in
+      *    commarea is needed, only the PNR and last name, so a
+      *    gate agent can re-issue a pass without walking the
+      *    passenger back through CKIN/CKIN2/CKIN4.
+       MAIN-SECTION.
+           MOVE SPACES TO WS-COMMAREA
+
+           IF EIBAID = DFHPF3
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+           EXEC CICS
+               RECEIVE MAP('BPRNTMAP') MAPSET('BPRNTMAP')
+               INTO(BPRNTMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               PERFORM SEND-INITIAL-SCREEN
+               PERFORM RETURN-TO-BPRNT
+           END-IF
+
+           IF EIBAID = DFHENTER
+               PERFORM NORMALIZE-INPUT
+               PERFORM PROCESS-REPRINT
+           ELSE
+               PERFORM SEND-INITIAL-SCREEN
+           END-IF
+
+           PERFORM RETURN-TO-BPRNT.
+
+      * =======================================================
+      *                SEND INITIAL SCREEN
+      * =======================================================
+       SEND-INITIAL-SCREEN.
+           MOVE LOW-VALUES TO BPRNTMAPO
+           EXEC CICS
+               SEND MAP('BPRNTMAP') MAPSET('BPRNTMAP')
+               FROM(BPRNTMAPO)
+               ERASE
+           END-EXEC.
+
+      * =======================================================
+      *                NORMALIZE INPUT
+      * =======================================================
+       NORMALIZE-INPUT.
+           MOVE SPACES TO WS-LAST-NAME-IN
+           MOVE SPACES TO WS-PNR-IN
+
+           MOVE LASTVI TO WS-LAST-NAME-RAW
+           MOVE PNRVI TO WS-PNR-RAW
+
+           INSPECT WS-LAST-NAME-RAW REPLACING ALL LOW-VALUES BY SPACE
+           INSPECT WS-PNR-RAW REPLACING ALL LOW-VALUES BY SPACE
+
+           MOVE FUNCTION TRIM(WS-LAST-NAME-RAW) TO WS-LAST-NAME-IN
+           MOVE FUNCTION TRIM(WS-PNR-RAW) TO WS-PNR-IN
+
+           INSPECT WS-LAST-NAME-IN CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           INSPECT WS-PNR-IN CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+      * =======================================================
+      *                  PROCESS REPRINT
+      * =======================================================
+       PROCESS-REPRINT.
+           MOVE LOW-VALUES TO BPRNTMAPO
+
+           MOVE WS-LAST-NAME-IN TO LASTVO
+           MOVE WS-PNR-IN TO PNRVO
+
+           IF WS-LAST-NAME-IN(1:1) = SPACE
+              OR WS-PNR-IN(1:1) = SPACE
+              OR WS-PNR-IN(6:1) = SPACE
+               MOVE 'ENTER LAST NAME AND 6-CHARACTER PNR' TO MSGO
+               PERFORM SEND-INITIAL-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS
+               READ FILE('PNRDATA')
+                    INTO(WS-PNR-REC)
+                    RIDFLD(WS-PNR-IN)
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'BOOKING NOT FOUND FOR THAT PNR' TO MSGO
+               PERFORM SEND-INITIAL-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-LAST-NAME NOT = WS-LAST-NAME-IN
+               MOVE 'LAST NAME DOES NOT MATCH THIS PNR' TO MSGO
+               PERFORM SEND-INITIAL-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-ST-CANCELLED
+               MOVE 'THIS BOOKING HAS BEEN CANCELLED' TO MSGO
+               PERFORM SEND-INITIAL-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-ST-BUMPED
+               MOVE 'THIS BOOKING WAS BUMPED - SEE AGENT' TO MSGO
+               PERFORM SEND-INITIAL-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-OUT-CKIN-FLAG NOT = 'Y'
+               MOVE 'NOT CHECKED IN - CANNOT REPRINT' TO MSGO
+               PERFORM SEND-INITIAL-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-REPRINT-COMMAREA
+
+           EXEC CICS
+               XCTL PROGRAM('BPASS')
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(183)
+           END-EXEC.
+
+      * =======================================================
+      *             BUILD BOARDING PASS COMMAREA
+      * =======================================================
+       BUILD-REPRINT-COMMAREA.
+           MOVE 'F' TO WS-CA-STATE
+           MOVE PR-NAME TO WS-CA-NAME
+           MOVE PR-ORIG TO WS-CA-ORIG
+           MOVE PR-DEST TO WS-CA-DEST
+           MOVE PR-DEPDATE TO WS-CA-DEPDATE
+           MOVE PR-RETDATE TO WS-CA-RETDATE
+           MOVE PR-TRIPTYPE TO WS-CA-TRIPTYPE
+           MOVE PR-OUT-FLT TO WS-CA-OUT-FLT
+           MOVE PR-OUT-DEP TO WS-CA-OUT-DEP
+           MOVE PR-OUT-ARR TO WS-CA-OUT-ARR
+           MOVE PR-RET-FLT TO WS-CA-RET-FLT
+           MOVE PR-RET-DEP TO WS-CA-RET-DEP
+           MOVE PR-RET-ARR TO WS-CA-RET-ARR
+           MOVE WS-PNR-IN TO WS-CA-PNR
+           MOVE PR-OUT-SEAT TO WS-CA-OUT-SEAT
+           MOVE PR-RET-SEAT TO WS-CA-RET-SEAT
+           MOVE PR-OUT-BAGGAGE TO WS-CA-OUT-BAGGAGE
+           MOVE PR-OUT-CARRYON TO WS-CA-OUT-CARRYON
+           MOVE PR-RET-BAGGAGE TO WS-CA-RET-BAGGAGE
+           MOVE PR-RET-CARRYON TO WS-CA-RET-CARRYON
+           MOVE PR-NUMP TO WS-CA-NUMP
+           MOVE PR-GROUP-REF TO WS-CA-GROUP-REF
+           MOVE PR-MEAL TO WS-CA-MEAL
+           MOVE PR-ASSIST TO WS-CA-ASSIST
+           MOVE PR-FF-NUMBER TO WS-CA-FF-NUMBER
+           MOVE PR-FARE-AMT TO WS-CA-FARE-AMT
+           MOVE PR-BAG-FEE TO WS-CA-BAG-FEE
+           MOVE PR-PAY-METHOD TO WS-CA-PAY-METHOD
+           MOVE PR-PAY-REF TO WS-CA-PAY-REF
+           MOVE PR-OPER-CARRIER TO WS-CA-OPER-CARRIER
+           MOVE PR-STATUS TO WS-CA-PNR-STATUS
+           MOVE 1 TO WS-CA-PSGR-IX.
+
+      * =======================================================
+      *                 RETURN TO TRANSID
+      * =======================================================
+       RETURN-TO-BPRNT.
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(WS-COMMAREA)
+                      LENGTH(183)
+           END-EXEC.
