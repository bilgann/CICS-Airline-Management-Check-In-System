@@ -20,6 +20,7 @@
        01 WS-SEAT-INPUT-RAW        PIC X(3).
        01 WS-SEAT-MATCH            PIC X VALUE 'N'.
        01 WS-SEAT-INDEX            PIC 99 VALUE 0.
+       01 WS-SEAT-CLASS-DESC       PIC X(8) VALUE SPACES.
        01 WS-I                     PIC 99 VALUE 0.
 
       * Seat file record: flight number key plus 9 available seat slots.
@@ -35,6 +36,101 @@
            05 WS-LINE-2            PIC X(20).
            05 WS-LINE-3            PIC X(20).
 
+       01 WS-NUMP-NUM              PIC 9(2) VALUE 1.
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+       01 WS-CURR-DATE             PIC X(8).
+       01 WS-CURR-TIME             PIC X(6).
+       01 WS-INITIAL-STAGE         PIC X VALUE 'D'.
+       01 WS-OUT-SEAT-ONFILE       PIC X(3).
+
+      * Seat-together: remembers where passenger 1's own seat landed
+      * on each leg, so the rest of the party can be seated around it.
+       01 WS-DEP-SEAT-INDEX        PIC 99 VALUE 0.
+       01 WS-DEP-SEAT-NO           PIC X(3) VALUE SPACES.
+       01 WS-RET-SEAT-INDEX        PIC 99 VALUE 0.
+       01 WS-RET-SEAT-NO           PIC X(3) VALUE SPACES.
+       01 WS-PARTY-IX              PIC 99 VALUE 0.
+       01 WS-PARTY-SEAT-IX         PIC 99 VALUE 0.
+       01 WS-PARTY-BLOCK-START     PIC 99 VALUE 0.
+       01 WS-PARTY-BLOCK-END       PIC 99 VALUE 0.
+       01 WS-PARTY-SEATS-OK        PIC X VALUE 'N'.
+
+      * PNR status audit record (append-only log of every change)
+       01 WS-AUDIT-REC.
+           05 AU-PNR                PIC X(6).
+           05 AU-OLD-STATUS         PIC X.
+           05 AU-NEW-STATUS         PIC X.
+           05 AU-DATE               PIC X(8).
+           05 AU-TIME               PIC X(6).
+           05 AU-PROGRAM            PIC X(4).
+       01 WS-AUDIT-OLD-STATUS       PIC X VALUE SPACE.
+       01 WS-AUDIT-RESP             PIC S9(8) COMP.
+
+      * SCNOTIFY feed record - same 97-byte shape SCHNOT/GTCLSE write
+      * from batch; CICS appends to it the same way it appends to
+      * AUDTFIL, with no RIDFLD.
+       01 WS-NOTIFY-REC.
+           05 NT-PNR                 PIC X(6).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 NT-MESSAGE             PIC X(90).
+       01 WS-NOTIFY-RESP            PIC S9(8) COMP.
+
+      * PNR VSAM record layout (588 bytes) - same layout as BOOK/CKIN
+       01 WS-PNR-REC.
+           05 PR-PNR                PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD            VALUE 'H'.
+               88 PR-ST-CONFIRMED       VALUE 'C'.
+               88 PR-ST-CANCELLED       VALUE 'X'.
+               88 PR-ST-WAITLIST        VALUE 'W'.
+               88 PR-ST-BUMPED          VALUE 'B'.
+           05 PR-HOLD-EXPIRY        PIC X(12).
+           05 PR-LAST-NAME          PIC X(16).
+           05 PR-NAME               PIC X(18).
+           05 PR-PASSPORT           PIC X(16).
+           05 PR-PASS-EXPIRY        PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            05 CA-STATE             PIC X.
@@ -60,6 +156,24 @@
            05 CA-OUT-CARRYON       PIC X(1).
            05 CA-RET-BAGGAGE       PIC X(1).
            05 CA-RET-CARRYON       PIC X(1).
+           05 CA-DOB               PIC X(8).
+           05 CA-NUMP              PIC X(2).
+           05 CA-PASS-EXPIRY       PIC X(8).
+           05 CA-GROUP-REF         PIC X(8).
+           05 CA-MEAL              PIC X(10).
+           05 CA-ASSIST            PIC X(1).
+           05 CA-FF-NUMBER         PIC X(10).
+           05 CA-FARE-AMT          PIC 9(7)V99.
+           05 CA-BAG-FEE           PIC 9(5)V99.
+           05 CA-PAY-METHOD        PIC X(1).
+           05 CA-SEAT-TOGETHER     PIC X(1).
+           05 CA-PSGR-IX           PIC 9(2).
+           05 CA-WAITLIST          PIC X(1).
+           05 CA-OPER-CARRIER      PIC X(2).
+           05 CA-PAY-REF           PIC X(4).
+           05 CA-PNR-STATUS        PIC X(1).
+           05 CA-DEP-SEAT-INDEX    PIC 99.
+           05 CA-PSGR-SEAT-IX   PIC 99.
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -79,7 +193,7 @@
                EXEC CICS
                    XCTL PROGRAM('CKIN')
                         COMMAREA(DFHCOMMAREA)
-                        LENGTH(104)
+                        LENGTH(183)
                END-EXEC
                EXEC CICS RETURN END-EXEC
            END-IF
@@ -87,9 +201,15 @@
            IF CA-STATE NOT = 'D'
               AND CA-STATE NOT = 'R'
               AND CA-STATE NOT = 'C'
-               MOVE 'D' TO CA-STATE
+               PERFORM DETERMINE-INITIAL-STAGE
+               MOVE WS-INITIAL-STAGE TO CA-STATE
                MOVE SPACES TO WS-MESSAGE
-               MOVE SPACES TO CA-OUT-SEAT
+               IF WS-INITIAL-STAGE = 'R'
+                   MOVE WS-OUT-SEAT-ONFILE TO CA-OUT-SEAT
+                   MOVE 'DEPARTURE ALREADY CHECKED IN.' TO WS-MESSAGE
+               ELSE
+                   MOVE SPACES TO CA-OUT-SEAT
+               END-IF
                MOVE SPACES TO CA-RET-SEAT
                MOVE SPACES TO CA-OUT-BAGGAGE
                MOVE SPACES TO CA-OUT-CARRYON
@@ -118,7 +238,7 @@
                    PERFORM PROCESS-RETURN-SEAT
                WHEN 'C'
                    PERFORM DISPLAY-COMPLETE-SCREEN
-                   PERFORM TRANSFER-TO-CKIN3
+                   PERFORM TRANSFER-TO-CKIN4
                WHEN OTHER
                    MOVE 'D' TO CA-STATE
                    MOVE SPACES TO WS-MESSAGE
@@ -126,11 +246,40 @@
            END-EVALUATE
 
            IF CA-STATE = 'C'
-               PERFORM TRANSFER-TO-CKIN3
+               PERFORM TRANSFER-TO-CKIN4
            ELSE
                PERFORM RETURN-TO-CKIN2
            END-IF.
 
+      * =======================================================
+      *              DETERMINE INITIAL CHECK-IN STAGE
+      * =======================================================
+      *    A round-trip PNR can come back through CKIN a second
+      *    time to check in the return leg on its own, once the
+      *    departure leg is already checked in. Route straight
+      *    to the return seat stage in that case instead of
+      *    re-running departure seat selection.
+       DETERMINE-INITIAL-STAGE.
+           MOVE 'D' TO WS-INITIAL-STAGE
+           MOVE SPACES TO WS-OUT-SEAT-ONFILE
+
+           IF CA-TRIPTYPE = 'R' OR CA-TRIPTYPE = 'r'
+               EXEC CICS
+                   READ FILE('PNRDATA')
+                        INTO(WS-PNR-REC)
+                        RIDFLD(CA-PNR)
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   IF PR-OUT-CKIN-FLAG = 'Y'
+                      AND PR-RET-CKIN-FLAG NOT = 'Y'
+                       MOVE 'R' TO WS-INITIAL-STAGE
+                       MOVE PR-OUT-SEAT TO WS-OUT-SEAT-ONFILE
+                   END-IF
+               END-IF
+           END-IF.
+
       * =======================================================
       *            PROCESS DEPARTURE SEAT SELECTION
       * =======================================================
@@ -144,7 +293,7 @@
            END-IF
 
            MOVE CA-OUT-FLT TO WS-SEAT-KEY
-           PERFORM LOAD-SEAT-RECORD
+           PERFORM LOAD-SEAT-RECORD-UPDATE
 
            IF WS-RESP NOT = DFHRESP(NORMAL)
                STRING 'NO SEAT DATA FOUND FOR FLIGHT '
@@ -166,21 +315,47 @@
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM MARK-SEAT-TAKEN
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               STRING 'UNABLE TO RESERVE SEAT ' WS-SELECTED-SEAT
+                      ' - TRY AGAIN.'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               END-STRING
+               PERFORM DISPLAY-STAGE-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEAT-INDEX TO WS-DEP-SEAT-INDEX
+           MOVE WS-SEAT-INDEX TO CA-DEP-SEAT-INDEX
+           MOVE WS-SEAT-INDEX TO CA-PSGR-SEAT-IX
+           MOVE WS-SELECTED-SEAT TO WS-DEP-SEAT-NO
+           PERFORM DETERMINE-SEAT-CLASS
+           MOVE WS-SELECTED-SEAT TO CA-OUT-SEAT
+           PERFORM PERSIST-PSGR-DEP-SEAT
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               STRING 'UNABLE TO SAVE SEAT ' WS-SELECTED-SEAT
+                      ' - TRY AGAIN.'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               END-STRING
+               PERFORM DISPLAY-STAGE-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS SYNCPOINT END-EXEC
+
            IF CA-TRIPTYPE = 'R' OR CA-TRIPTYPE = 'r'
-               MOVE WS-SELECTED-SEAT TO CA-OUT-SEAT
                MOVE 'R' TO CA-STATE
-               STRING 'DEPARTURE SEAT ' WS-SELECTED-SEAT
-                      ' SAVED. SELECT RETURN SEAT.'
+               STRING 'DEPARTURE SEAT ' WS-SELECTED-SEAT ' ('
+                      FUNCTION TRIM(WS-SEAT-CLASS-DESC)
+                      ') SAVED. SELECT RETURN SEAT.'
                    DELIMITED BY SIZE INTO WS-MESSAGE
                END-STRING
            ELSE
-               MOVE WS-SELECTED-SEAT TO CA-OUT-SEAT
                MOVE SPACES TO CA-RET-SEAT
-               MOVE 'C' TO CA-STATE
-               STRING 'CHECK-IN COMPLETE. FLIGHT ' CA-OUT-FLT
-                      ' SEAT ' WS-SELECTED-SEAT ' CONFIRMED.'
-                   DELIMITED BY SIZE INTO WS-MESSAGE
-               END-STRING
+               PERFORM ADVANCE-OR-COMPLETE
            END-IF
 
            PERFORM DISPLAY-STAGE-SCREEN.
@@ -198,7 +373,7 @@
            END-IF
 
            MOVE CA-RET-FLT TO WS-SEAT-KEY
-           PERFORM LOAD-SEAT-RECORD
+           PERFORM LOAD-SEAT-RECORD-UPDATE
 
            IF WS-RESP NOT = DFHRESP(NORMAL)
                STRING 'NO SEAT DATA FOUND FOR FLIGHT '
@@ -220,12 +395,37 @@
                EXIT PARAGRAPH
            END-IF
 
-           MOVE 'C' TO CA-STATE
-              MOVE WS-SELECTED-SEAT TO CA-RET-SEAT
-           STRING 'CHECK-IN COMPLETE. FLIGHT ' CA-RET-FLT
-                  ' SEAT ' WS-SELECTED-SEAT ' CONFIRMED.'
-               DELIMITED BY SIZE INTO WS-MESSAGE
-           END-STRING
+           PERFORM MARK-SEAT-TAKEN
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               STRING 'UNABLE TO RESERVE SEAT ' WS-SELECTED-SEAT
+                      ' - TRY AGAIN.'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               END-STRING
+               PERFORM DISPLAY-STAGE-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEAT-INDEX TO WS-RET-SEAT-INDEX
+           MOVE WS-SEAT-INDEX TO CA-PSGR-SEAT-IX
+           MOVE WS-SELECTED-SEAT TO WS-RET-SEAT-NO
+           PERFORM DETERMINE-SEAT-CLASS
+           MOVE WS-SELECTED-SEAT TO CA-RET-SEAT
+           PERFORM PERSIST-PSGR-RET-SEAT
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               STRING 'UNABLE TO SAVE SEAT ' WS-SELECTED-SEAT
+                      ' - TRY AGAIN.'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               END-STRING
+               PERFORM DISPLAY-STAGE-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS SYNCPOINT END-EXEC
+
+           PERFORM ADVANCE-OR-COMPLETE
 
            PERFORM DISPLAY-STAGE-SCREEN.
 
@@ -284,11 +484,11 @@
 
       * =======================================================      *
       * =======================================================
-       TRANSFER-TO-CKIN3.
+       TRANSFER-TO-CKIN4.
            EXEC CICS
-               XCTL PROGRAM('CKIN3')
+               XCTL PROGRAM('CKIN4')
                     COMMAREA(DFHCOMMAREA)
-                    LENGTH(104)
+                    LENGTH(183)
            END-EXEC.
 
       * =======================================================      *
@@ -338,21 +538,377 @@
                     RESP(WS-RESP)
            END-EXEC.
 
+      * =======================================================
+      *     REMOVE THE CHOSEN SEAT FROM THE AVAILABLE LIST
+      * =======================================================
+       MARK-SEAT-TAKEN.
+           MOVE SPACES TO SR-SEATNO(WS-SEAT-INDEX)
+
+           EXEC CICS
+               REWRITE FILE('SEATFIL')
+                       FROM(WS-SEAT-REC)
+                       RESP(WS-RESP)
+           END-EXEC.
+
+      * =======================================================
+      *          DETERMINE PARTY SIZE FROM COMMAREA
+      * =======================================================
+       COMPUTE-NUMP-NUM.
+           COMPUTE WS-NUMP-NUM = FUNCTION NUMVAL(CA-NUMP)
+           IF WS-NUMP-NUM < 1 OR WS-NUMP-NUM > 9
+               MOVE 1 TO WS-NUMP-NUM
+           END-IF.
+
+      * =======================================================
+      *      SAVE THIS PASSENGER'S DEPARTURE SEAT TO PNRDATA
+      * =======================================================
+       PERSIST-PSGR-DEP-SEAT.
+           EXEC CICS
+               READ FILE('PNRDATA')
+                    INTO(WS-PNR-REC)
+                    RIDFLD(CA-PNR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CA-OUT-SEAT TO PR-PSGR-OUT-SEAT(CA-PSGR-IX)
+               MOVE CA-PSGR-SEAT-IX TO PR-PSGR-OUT-SEAT-IX(CA-PSGR-IX)
+               IF CA-PSGR-IX = 1
+                   MOVE CA-OUT-SEAT TO PR-OUT-SEAT
+               END-IF
+               EXEC CICS
+                   REWRITE FILE('PNRDATA')
+                           FROM(WS-PNR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+      * =======================================================
+      *        SAVE THIS PASSENGER'S RETURN SEAT TO PNRDATA
+      * =======================================================
+       PERSIST-PSGR-RET-SEAT.
+           EXEC CICS
+               READ FILE('PNRDATA')
+                    INTO(WS-PNR-REC)
+                    RIDFLD(CA-PNR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CA-RET-SEAT TO PR-PSGR-RET-SEAT(CA-PSGR-IX)
+               MOVE CA-PSGR-SEAT-IX TO PR-PSGR-RET-SEAT-IX(CA-PSGR-IX)
+               IF CA-PSGR-IX = 1
+                   MOVE CA-RET-SEAT TO PR-RET-SEAT
+               END-IF
+               EXEC CICS
+                   REWRITE FILE('PNRDATA')
+                           FROM(WS-PNR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+      * =======================================================
+      *     ADVANCE TO NEXT PARTY MEMBER, OR FINISH CHECK-IN
+      * =======================================================
+      *    Each passenger in the party cycles through the same
+      *    departure/return seat screens; CA-PSGR-IX tracks whose
+      *    turn it is. When the last passenger's seats are saved,
+      *    check-in moves on to CKIN4/BPASS as before.
+       ADVANCE-OR-COMPLETE.
+           PERFORM COMPUTE-NUMP-NUM
+
+           MOVE 'N' TO WS-PARTY-SEATS-OK
+           IF CA-PSGR-IX = 1 AND CA-SEAT-TOGETHER = 'Y'
+              AND WS-NUMP-NUM > 1
+               PERFORM TRY-SEAT-PARTY-TOGETHER
+           END-IF
+
+           IF WS-PARTY-SEATS-OK = 'Y'
+               MOVE WS-NUMP-NUM TO CA-PSGR-IX
+           END-IF
+
+           IF CA-PSGR-IX < WS-NUMP-NUM
+               ADD 1 TO CA-PSGR-IX
+               MOVE SPACES TO CA-OUT-SEAT
+               MOVE SPACES TO CA-RET-SEAT
+               MOVE 'D' TO CA-STATE
+               STRING 'SEAT SAVED. SELECT SEAT FOR PASSENGER '
+                      CA-PSGR-IX ' OF ' WS-NUMP-NUM '.'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               END-STRING
+           ELSE
+               MOVE 'C' TO CA-STATE
+               PERFORM FINALIZE-CHECKIN
+               IF WS-PARTY-SEATS-OK = 'Y'
+                   STRING 'PARTY SEATED TOGETHER. CHECK-IN COMPLETE '
+                          'FOR PNR ' CA-PNR '.'
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                   END-STRING
+               ELSE
+                   STRING 'CHECK-IN COMPLETE FOR PNR ' CA-PNR '.'
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                   END-STRING
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *      TRY TO SEAT THE WHOLE PARTY IN ONE CONTIGUOUS BLOCK
+      * =======================================================
+      *    Passenger 1 has already picked a seat on each leg they
+      *    checked in for. When CA-SEAT-TOGETHER is set, see if the
+      *    seats right next to that choice (same cabin row) are
+      *    free for the rest of the party - on every leg the party
+      *    is flying - before committing anything. If either leg
+      *    does not have room, nothing is assigned here and the
+      *    remaining passengers simply pick their own seats as
+      *    usual.
+       TRY-SEAT-PARTY-TOGETHER.
+           MOVE CA-OUT-SEAT TO WS-DEP-SEAT-NO
+           MOVE CA-DEP-SEAT-INDEX TO WS-DEP-SEAT-INDEX
+           MOVE CA-OUT-FLT TO WS-SEAT-KEY
+           PERFORM LOAD-SEAT-RECORD-UPDATE
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DEP-SEAT-INDEX TO WS-SEAT-INDEX
+           PERFORM CHECK-PARTY-SEATS-TOGETHER
+           IF WS-PARTY-SEATS-OK NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF CA-TRIPTYPE = 'R' OR CA-TRIPTYPE = 'r'
+               MOVE CA-RET-FLT TO WS-SEAT-KEY
+               PERFORM LOAD-SEAT-RECORD-UPDATE
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'N' TO WS-PARTY-SEATS-OK
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE WS-RET-SEAT-INDEX TO WS-SEAT-INDEX
+               PERFORM CHECK-PARTY-SEATS-TOGETHER
+               IF WS-PARTY-SEATS-OK NOT = 'Y'
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           PERFORM ASSIGN-PARTY-DEP-SEATS
+           IF CA-TRIPTYPE = 'R' OR CA-TRIPTYPE = 'r'
+               PERFORM ASSIGN-PARTY-RET-SEATS
+           END-IF
+           MOVE 'Y' TO WS-PARTY-SEATS-OK.
+
+      * =======================================================
+      *   CHECK WHETHER WS-NUMP-NUM SEATS FROM WS-SEAT-INDEX ARE
+      *          ALL FREE, WITHOUT CROSSING A CABIN ROW
+      * =======================================================
+       CHECK-PARTY-SEATS-TOGETHER.
+           MOVE 'Y' TO WS-PARTY-SEATS-OK
+
+           EVALUATE TRUE
+               WHEN WS-SEAT-INDEX <= 3
+                   MOVE 1 TO WS-PARTY-BLOCK-START
+                   MOVE 3 TO WS-PARTY-BLOCK-END
+               WHEN WS-SEAT-INDEX <= 6
+                   MOVE 4 TO WS-PARTY-BLOCK-START
+                   MOVE 6 TO WS-PARTY-BLOCK-END
+               WHEN OTHER
+                   MOVE 7 TO WS-PARTY-BLOCK-START
+                   MOVE 9 TO WS-PARTY-BLOCK-END
+           END-EVALUATE
+
+           IF WS-SEAT-INDEX + WS-NUMP-NUM - 1 > WS-PARTY-BLOCK-END
+               MOVE 'N' TO WS-PARTY-SEATS-OK
+           ELSE
+               PERFORM VARYING WS-PARTY-SEAT-IX FROM WS-SEAT-INDEX
+                       BY 1
+                       UNTIL WS-PARTY-SEAT-IX >
+                             WS-SEAT-INDEX + WS-NUMP-NUM - 1
+                   IF SR-SEATNO(WS-PARTY-SEAT-IX) = SPACES
+                       MOVE 'N' TO WS-PARTY-SEATS-OK
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * =======================================================
+      *   ASSIGN PASSENGERS 2-N THE DEPARTURE SEATS NEXT TO
+      *              PASSENGER 1'S OWN CHOICE
+      * =======================================================
+       ASSIGN-PARTY-DEP-SEATS.
+           MOVE CA-OUT-FLT TO WS-SEAT-KEY
+           PERFORM LOAD-SEAT-RECORD-UPDATE
+
+           PERFORM VARYING WS-PARTY-IX FROM 2 BY 1
+                   UNTIL WS-PARTY-IX > WS-NUMP-NUM
+               COMPUTE WS-PARTY-SEAT-IX =
+                   WS-DEP-SEAT-INDEX + WS-PARTY-IX - 1
+               MOVE SR-SEATNO(WS-PARTY-SEAT-IX) TO CA-OUT-SEAT
+               MOVE SPACES TO SR-SEATNO(WS-PARTY-SEAT-IX)
+               MOVE WS-PARTY-IX TO CA-PSGR-IX
+               MOVE WS-PARTY-SEAT-IX TO CA-PSGR-SEAT-IX
+               PERFORM PERSIST-PSGR-DEP-SEAT
+           END-PERFORM
+
+           EXEC CICS
+               REWRITE FILE('SEATFIL')
+                       FROM(WS-SEAT-REC)
+                       RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-DEP-SEAT-NO TO CA-OUT-SEAT
+           MOVE 1 TO CA-PSGR-IX.
+
+      * =======================================================
+      *   ASSIGN PASSENGERS 2-N THE RETURN SEATS NEXT TO
+      *              PASSENGER 1'S OWN CHOICE
+      * =======================================================
+       ASSIGN-PARTY-RET-SEATS.
+           MOVE CA-RET-FLT TO WS-SEAT-KEY
+           PERFORM LOAD-SEAT-RECORD-UPDATE
+
+           PERFORM VARYING WS-PARTY-IX FROM 2 BY 1
+                   UNTIL WS-PARTY-IX > WS-NUMP-NUM
+               COMPUTE WS-PARTY-SEAT-IX =
+                   WS-RET-SEAT-INDEX + WS-PARTY-IX - 1
+               MOVE SR-SEATNO(WS-PARTY-SEAT-IX) TO CA-RET-SEAT
+               MOVE SPACES TO SR-SEATNO(WS-PARTY-SEAT-IX)
+               MOVE WS-PARTY-IX TO CA-PSGR-IX
+               MOVE WS-PARTY-SEAT-IX TO CA-PSGR-SEAT-IX
+               PERFORM PERSIST-PSGR-RET-SEAT
+           END-PERFORM
+
+           EXEC CICS
+               REWRITE FILE('SEATFIL')
+                       FROM(WS-SEAT-REC)
+                       RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-RET-SEAT-NO TO CA-RET-SEAT
+           MOVE 1 TO CA-PSGR-IX.
+
+      * =======================================================
+      *      MARK BOTH LEGS CHECKED-IN ONCE THE PARTY IS DONE
+      * =======================================================
+       FINALIZE-CHECKIN.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(WS-CURR-DATE)
+                          TIME(WS-CURR-TIME)
+           END-EXEC
+
+           EXEC CICS
+               READ FILE('PNRDATA')
+                    INTO(WS-PNR-REC)
+                    RIDFLD(CA-PNR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO PR-OUT-CKIN-FLAG
+               MOVE WS-CURR-DATE TO PR-OUT-CKIN-DATE
+               MOVE WS-CURR-TIME TO PR-OUT-CKIN-TIME
+               IF CA-TRIPTYPE = 'R' OR CA-TRIPTYPE = 'r'
+                   MOVE 'Y' TO PR-RET-CKIN-FLAG
+                   MOVE WS-CURR-DATE TO PR-RET-CKIN-DATE
+                   MOVE WS-CURR-TIME TO PR-RET-CKIN-TIME
+               END-IF
+               MOVE PR-STATUS TO WS-AUDIT-OLD-STATUS
+               MOVE 'C' TO PR-STATUS
+               EXEC CICS
+                   REWRITE FILE('PNRDATA')
+                           FROM(WS-PNR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-CHECKIN-NOTIFICATION
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           END-IF.
+
+      * =======================================================
+      *          WRITE PNR STATUS AUDIT RECORD
+      * =======================================================
+      *    AUDTFIL is an append-only log of every PR-STATUS
+      *    change, kept separate from PNRDATA itself so the
+      *    history of a booking survives even after PNRDATA is
+      *    rewritten again later.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-REC
+           MOVE CA-PNR TO AU-PNR
+           MOVE WS-AUDIT-OLD-STATUS TO AU-OLD-STATUS
+           MOVE PR-STATUS TO AU-NEW-STATUS
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(AU-DATE)
+                          TIME(AU-TIME)
+           END-EXEC
+
+           MOVE 'CKI2' TO AU-PROGRAM
+
+           EXEC CICS
+               WRITE FILE('AUDTFIL')
+                     FROM(WS-AUDIT-REC)
+                     RESP(WS-AUDIT-RESP)
+           END-EXEC.
+
+      * =======================================================
+      *        WRITE CHECK-IN COMPLETION NOTIFICATION
+      * =======================================================
+      *    Hand-off point for an outside email/SMS gateway, the
+      *    same as the SCNOTIFY records SCHNOT/GTCLSE already
+      *    write from batch - CICS just appends to it directly
+      *    the way it already does for AUDTFIL.
+       WRITE-CHECKIN-NOTIFICATION.
+           MOVE SPACES TO WS-NOTIFY-REC
+           MOVE CA-PNR TO NT-PNR
+           STRING 'YOU ARE CHECKED IN FOR FLIGHT ' CA-OUT-FLT
+                  ' - PNR ' CA-PNR '.'
+               DELIMITED BY SIZE INTO NT-MESSAGE
+           END-STRING
+
+           EXEC CICS
+               WRITE FILE('SCNOTIFY')
+                     FROM(WS-NOTIFY-REC)
+                     RESP(WS-NOTIFY-RESP)
+           END-EXEC.
+
       * =======================================================
       *                BUILD DISPLAY LINES
       * =======================================================
+      *    Each row is prefixed with its cabin-class code - F(irst),
+      *    B(usiness), Y(economy) - matching the same three-row
+      *    grouping DETERMINE-SEAT-CLASS keys off of.
        BUILD-SEAT-LINES.
            MOVE SPACES TO WS-SEAT-LINES
 
-           STRING SR-SEATNO(1) '  ' SR-SEATNO(2) '  ' SR-SEATNO(3)
+           STRING 'F ' SR-SEATNO(1) '  ' SR-SEATNO(2) '  '
+                  SR-SEATNO(3)
                DELIMITED BY SIZE INTO WS-LINE-1
            END-STRING
 
-           STRING SR-SEATNO(4) '  ' SR-SEATNO(5) '  ' SR-SEATNO(6)
+           STRING 'B ' SR-SEATNO(4) '  ' SR-SEATNO(5) '  '
+                  SR-SEATNO(6)
                DELIMITED BY SIZE INTO WS-LINE-2
            END-STRING
 
-           STRING SR-SEATNO(7) '  ' SR-SEATNO(8) '  ' SR-SEATNO(9)
+           STRING 'Y ' SR-SEATNO(7) '  ' SR-SEATNO(8) '  '
+                  SR-SEATNO(9)
                DELIMITED BY SIZE INTO WS-LINE-3
            END-STRING.
 
@@ -384,6 +940,22 @@
                END-IF
            END-PERFORM.
 
+      * =======================================================
+      *          DETERMINE SEAT CLASS FROM POSITION
+      * =======================================================
+      *    Positions 1-3 are the first-class row, 4-6 business,
+      *    7-9 economy - the same three-row grouping the seat map
+      *    already displays in.
+       DETERMINE-SEAT-CLASS.
+           EVALUATE TRUE
+               WHEN WS-SEAT-INDEX <= 3
+                   MOVE 'FIRST' TO WS-SEAT-CLASS-DESC
+               WHEN WS-SEAT-INDEX <= 6
+                   MOVE 'BUSINESS' TO WS-SEAT-CLASS-DESC
+               WHEN OTHER
+                   MOVE 'ECONOMY' TO WS-SEAT-CLASS-DESC
+           END-EVALUATE.
+
       * =======================================================
       *               CLEAR DISPLAYED SEATS
       * =======================================================
@@ -399,5 +971,5 @@
            EXEC CICS
                RETURN TRANSID(WS-TRANSID)
                       COMMAREA(DFHCOMMAREA)
-                      LENGTH(104)
+                      LENGTH(183)
            END-EXEC.
