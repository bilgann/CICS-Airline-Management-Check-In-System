@@ -12,11 +12,20 @@
        COPY BPASSMAP.
 
        01 WS-RESP                  PIC S9(8) COMP.
-       01 WS-TRANSID               PIC X(4) VALUE 'CKI4'.
+       01 WS-TRANSID               PIC X(4) VALUE 'BPAS'.
        01 WS-MESSAGE               PIC X(70).
        01 WS-FIRST-NAME            PIC X(9).
        01 WS-LAST-NAME             PIC X(9).
        01 WS-PASSENGER             PIC X(20).
+       01 WS-BARCODE-DATA          PIC X(60) VALUE SPACES.
+       01 WS-DEP-HH                PIC 99.
+       01 WS-DEP-MM                PIC 99.
+       01 WS-DEP-MINUTES           PIC S9(4) COMP.
+       01 WS-BOARD-MINUTES         PIC S9(4) COMP.
+       01 WS-BOARD-HH              PIC 99.
+       01 WS-BOARD-MM              PIC 99.
+       01 WS-FLT-DIGITS            PIC 9(3).
+       01 WS-GATE-NUM              PIC 99.
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -43,6 +52,24 @@
           05 CA-OUT-CARRYON        PIC X(1).
           05 CA-RET-BAGGAGE        PIC X(1).
           05 CA-RET-CARRYON        PIC X(1).
+          05 CA-DOB                PIC X(8).
+          05 CA-NUMP               PIC X(2).
+          05 CA-PASS-EXPIRY        PIC X(8).
+          05 CA-GROUP-REF          PIC X(8).
+          05 CA-MEAL               PIC X(10).
+          05 CA-ASSIST             PIC X(1).
+          05 CA-FF-NUMBER          PIC X(10).
+          05 CA-FARE-AMT           PIC 9(7)V99.
+          05 CA-BAG-FEE            PIC 9(5)V99.
+          05 CA-PAY-METHOD         PIC X(1).
+          05 CA-SEAT-TOGETHER      PIC X(1).
+          05 CA-PSGR-IX            PIC 9(2).
+          05 CA-WAITLIST           PIC X(1).
+          05 CA-OPER-CARRIER       PIC X(2).
+          05 CA-PAY-REF            PIC X(4).
+          05 CA-PNR-STATUS         PIC X(1).
+          05 CA-DEP-SEAT-INDEX     PIC 99.
+          05 CA-PSGR-SEAT-IX   PIC 99.
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -59,13 +86,20 @@
               EXEC CICS
                  XCTL PROGRAM('CKIN4')
                  COMMAREA(DFHCOMMAREA)
-                 LENGTH(104)
+                 LENGTH(183)
               END-EXEC
            END-IF
 
            MOVE SPACES TO WS-MESSAGE
            IF EIBAID = DFHENTER
-              MOVE 'BOARDING PASS DISPLAYED.' TO WS-MESSAGE
+              IF CA-OPER-CARRIER = SPACES
+                 MOVE 'BOARDING PASS DISPLAYED.' TO WS-MESSAGE
+              ELSE
+                 STRING 'BOARDING PASS DISPLAYED. OPERATED BY '
+                        CA-OPER-CARRIER
+                    DELIMITED BY SIZE INTO WS-MESSAGE
+                 END-STRING
+              END-IF
            END-IF
 
            PERFORM BUILD-BOARDINGPASS-SCREEN
@@ -100,14 +134,65 @@
               MOVE CA-OUT-SEAT  TO SEATOO
            END-IF
 
-      *    These values are placeholders until gate/boarding data exists.
-           MOVE 'A12'           TO GATEOO
            MOVE CA-OUT-DEP      TO DEPOO
-           MOVE CA-OUT-DEP      TO BRDOO
+           PERFORM BUILD-GATE-AND-BOARDING-TIME
            MOVE 'CHECKED-IN'    TO STATOO
 
+           PERFORM BUILD-BARCODE-DATA
+           MOVE WS-BARCODE-DATA TO BCBPOO
+
            MOVE WS-MESSAGE TO MSGO.
 
+      * =======================================================
+      *       GATE ASSIGNMENT AND BOARDING TIME
+      * =======================================================
+      *    The airline has no separate gate-assignment file, so
+      *    the gate is derived from the flight number (the pier
+      *    letter is the origin station's own code) and boarding
+      *    time is a fixed 30 minutes ahead of departure.
+       BUILD-GATE-AND-BOARDING-TIME.
+           MOVE CA-OUT-DEP(1:2) TO WS-DEP-HH
+           MOVE CA-OUT-DEP(3:2) TO WS-DEP-MM
+           COMPUTE WS-DEP-MINUTES = WS-DEP-HH * 60 + WS-DEP-MM
+           COMPUTE WS-BOARD-MINUTES = WS-DEP-MINUTES - 30
+           IF WS-BOARD-MINUTES < 0
+               ADD 1440 TO WS-BOARD-MINUTES
+           END-IF
+           COMPUTE WS-BOARD-HH = WS-BOARD-MINUTES / 60
+           COMPUTE WS-BOARD-MM = WS-BOARD-MINUTES -
+               (WS-BOARD-HH * 60)
+           MOVE WS-BOARD-HH TO BRDOO(1:2)
+           MOVE WS-BOARD-MM TO BRDOO(3:2)
+
+           MOVE CA-OUT-FLT(3:3) TO WS-FLT-DIGITS
+           COMPUTE WS-GATE-NUM = FUNCTION MOD(WS-FLT-DIGITS, 20) + 1
+           STRING CA-ORIG(1:1) DELIMITED BY SIZE
+                  WS-GATE-NUM   DELIMITED BY SIZE
+             INTO GATEOO
+           END-STRING.
+
+      * =======================================================
+      *       BOARDING PASS BARCODE/QR DATA STRING
+      * =======================================================
+      *    Builds the flat data string that would be encoded into
+      *    the PDF417 barcode/QR symbol printed on the physical
+      *    boarding pass, so a gate scanner or kiosk reprint has
+      *    a single field to read instead of re-deriving it from
+      *    the individual screen fields.
+       BUILD-BARCODE-DATA.
+           MOVE SPACES TO WS-BARCODE-DATA
+           STRING 'M1'          DELIMITED BY SIZE
+                  WS-PASSENGER  DELIMITED BY SIZE
+                  CA-PNR        DELIMITED BY SIZE
+                  CA-ORIG       DELIMITED BY SIZE
+                  CA-DEST       DELIMITED BY SIZE
+                  CA-OPER-CARRIER DELIMITED BY SIZE
+                  CA-OUT-FLT    DELIMITED BY SIZE
+                  CA-DEPDATE    DELIMITED BY SIZE
+                  CA-OUT-SEAT   DELIMITED BY SIZE
+             INTO WS-BARCODE-DATA
+           END-STRING.
+
       * =======================================================
       *                 SEND MAP
       * =======================================================
@@ -125,5 +210,5 @@
            EXEC CICS
               RETURN TRANSID(WS-TRANSID)
               COMMAREA(DFHCOMMAREA)
-              LENGTH(104)
+              LENGTH(183)
            END-EXEC.
