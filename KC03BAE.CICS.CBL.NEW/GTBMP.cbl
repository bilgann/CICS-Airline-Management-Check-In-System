@@ -0,0 +1,747 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GTBMP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * =======================================================
+      *                   COPY LIBRARY
+      * =======================================================
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY GTBMPMAP.
+
+      * =======================================================
+      *   GATE CLOSEOUT DENIED-BOARDING / BUMP TRANSACTION
+      * =======================================================
+      *    Run at gate closeout when a flight is oversold against
+      *    SEATFIL. Lets the agent pick a checked-in passenger to
+      *    bump, records the denied-boarding event against their
+      *    PNR, frees their seats, and walks them straight into
+      *    FLTS to rebook onto the next available flight. GTCLSE
+      *    remains the batch job that clears the waitlist at the
+      *    same closeout - this handles the oversold case it does
+      *    not touch.
+      * =======================================================
+
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-TRANSID               PIC X(4) VALUE 'GTBM'.
+       01 WS-MESSAGE                PIC X(70) VALUE SPACES.
+
+       01 WS-FLIGHT-RAW             PIC X(6).
+       01 WS-FLIGHT-IN              PIC X(6).
+       01 WS-DATE-RAW               PIC 9(8).
+
+       01 WS-EOF                   PIC X VALUE 'N'.
+       01 WS-ROW-IX                PIC S9(4) COMP VALUE 1.
+       01 WS-DISP-IX               PIC S9(4) COMP VALUE 0.
+       01 WS-CAND-COUNT            PIC S9(4) COMP VALUE 0.
+       01 WS-SELECTED-IX           PIC S9(4) COMP VALUE 0.
+       01 WS-PNR-BR-KEY            PIC X(6) VALUE SPACES.
+
+      * Candidate table - checked-in passengers eligible to bump
+       01 WS-CAND-TABLE.
+           05 WS-CAND-ROW OCCURS 9 TIMES.
+               10 WS-CAND-PNR       PIC X(6).
+               10 WS-CAND-NAME      PIC X(18).
+
+      * Seats-remaining check against SEATFIL
+       01 WS-SEAT-REC.
+           05 SR-FLIGHT             PIC X(6).
+           05 SR-SEAT OCCURS 9 TIMES.
+               10 SR-SEATNO         PIC X(3).
+       01 WS-SEAT-KEY              PIC X(6).
+       01 WS-SEATS-AVAIL           PIC 9(2) VALUE 0.
+       01 WS-SEAT-IX               PIC 99 VALUE 0.
+
+      * FLSRFIL seat-count restoration on bump
+       01 WS-FLSR-REC              PIC X(38).
+       01 WS-FLSR-KEY              PIC X(13).
+       01 WS-SEATS-NUM             PIC 9(3) VALUE 0.
+
+      * SEATFIL slot restoration for the bumped passenger's party
+       01 WS-CANCEL-IX             PIC 99 VALUE 0.
+       01 WS-CANCEL-SEATNO-IX      PIC 99 VALUE 0.
+
+      * PNR status audit record (append-only log of every change)
+       01 WS-AUDIT-REC.
+           05 AU-PNR                PIC X(6).
+           05 AU-OLD-STATUS         PIC X.
+           05 AU-NEW-STATUS         PIC X.
+           05 AU-DATE               PIC X(8).
+           05 AU-TIME               PIC X(6).
+           05 AU-PROGRAM            PIC X(4).
+       01 WS-AUDIT-OLD-STATUS       PIC X VALUE SPACE.
+       01 WS-AUDIT-RESP             PIC S9(8) COMP.
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+
+      * PNR VSAM record layout (588 bytes) - same layout as BOOK/CKIN
+       01 WS-PNR-REC.
+           05 PR-PNR               PIC X(6).
+           05 PR-STATUS            PIC X.
+               88 PR-ST-HELD           VALUE 'H'.
+               88 PR-ST-CONFIRMED      VALUE 'C'.
+               88 PR-ST-CANCELLED      VALUE 'X'.
+               88 PR-ST-WAITLIST       VALUE 'W'.
+               88 PR-ST-BUMPED         VALUE 'B'.
+           05 PR-HOLD-EXPIRY       PIC X(12).
+           05 PR-LAST-NAME         PIC X(16).
+           05 PR-NAME              PIC X(18).
+           05 PR-PASSPORT          PIC X(16).
+           05 PR-PASS-EXPIRY       PIC X(8).
+           05 PR-ORIG              PIC X(3).
+           05 PR-DEST              PIC X(3).
+           05 PR-DEPDATE           PIC X(8).
+           05 PR-RETDATE           PIC X(8).
+           05 PR-TRIPTYPE          PIC X.
+           05 PR-OUT-FLT           PIC X(6).
+           05 PR-OUT-DEP           PIC X(4).
+           05 PR-OUT-ARR           PIC X(4).
+           05 PR-RET-FLT           PIC X(6).
+           05 PR-RET-DEP           PIC X(4).
+           05 PR-RET-ARR           PIC X(4).
+           05 PR-OUT-SEAT          PIC X(3).
+           05 PR-RET-SEAT          PIC X(3).
+           05 PR-OUT-BAGGAGE       PIC X.
+           05 PR-OUT-CARRYON       PIC X.
+           05 PR-RET-BAGGAGE       PIC X.
+           05 PR-RET-CARRYON       PIC X.
+           05 PR-NUMP              PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME         PIC X(18).
+               10 PR-PSGR-PASSPORT     PIC X(16).
+               10 PR-PSGR-OUT-SEAT     PIC X(3).
+               10 PR-PSGR-RET-SEAT     PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX  PIC 99.
+               10 PR-PSGR-RET-SEAT-IX  PIC 99.
+           05 PR-GROUP-REF         PIC X(8).
+           05 PR-MEAL              PIC X(10).
+           05 PR-ASSIST            PIC X.
+           05 PR-FF-NUMBER         PIC X(10).
+           05 PR-FARE-AMT          PIC 9(7)V99.
+           05 PR-BAG-FEE           PIC 9(5)V99.
+           05 PR-PAY-METHOD        PIC X.
+           05 PR-PAY-REF           PIC X(4).
+           05 PR-OUT-CKIN-FLAG     PIC X.
+           05 PR-OUT-CKIN-DATE     PIC X(8).
+           05 PR-OUT-CKIN-TIME     PIC X(6).
+           05 PR-RET-CKIN-FLAG     PIC X.
+           05 PR-RET-CKIN-DATE     PIC X(8).
+           05 PR-RET-CKIN-TIME     PIC X(6).
+           05 PR-OPER-CARRIER      PIC X(2).
+           05 PR-MKTG-FLT          PIC X(6).
+
+      * Fresh standard commarea built to hand a bumped passenger
+      * to FLTS for rebooking - same 183-byte shape FLTS/FLSR/
+      * CKIN/BOOK share.
+       01 WS-REBOOK-COMMAREA.
+           05 WS-CA-STATE          PIC X VALUE SPACE.
+           05 WS-CA-NAME           PIC X(18) VALUE SPACES.
+           05 WS-CA-PASSPORT       PIC X(16) VALUE SPACES.
+           05 WS-CA-ORIG           PIC X(3) VALUE SPACES.
+           05 WS-CA-DEST           PIC X(3) VALUE SPACES.
+           05 WS-CA-DEPDATE        PIC X(8) VALUE SPACES.
+           05 WS-CA-RETDATE        PIC X(8) VALUE SPACES.
+           05 WS-CA-TRIPTYPE       PIC X VALUE SPACE.
+           05 WS-CA-OUT-FLT        PIC X(6) VALUE SPACES.
+           05 WS-CA-OUT-DEP        PIC X(4) VALUE SPACES.
+           05 WS-CA-OUT-ARR        PIC X(4) VALUE SPACES.
+           05 WS-CA-RET-FLT        PIC X(6) VALUE SPACES.
+           05 WS-CA-RET-DEP        PIC X(4) VALUE SPACES.
+           05 WS-CA-RET-ARR        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR            PIC X(6) VALUE SPACES.
+           05 WS-CA-BAGGAGE        PIC X VALUE SPACE.
+           05 WS-CA-HANDLUGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-RET-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-OUT-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-RET-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-RET-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-DOB            PIC X(8) VALUE SPACES.
+           05 WS-CA-NUMP           PIC X(2) VALUE SPACES.
+           05 WS-CA-PASS-EXPIRY    PIC X(8) VALUE SPACES.
+           05 WS-CA-GROUP-REF      PIC X(8) VALUE SPACES.
+           05 WS-CA-MEAL           PIC X(10) VALUE SPACES.
+           05 WS-CA-ASSIST         PIC X VALUE SPACE.
+           05 WS-CA-FF-NUMBER      PIC X(10) VALUE SPACES.
+           05 WS-CA-FARE-AMT       PIC 9(7)V99 VALUE ZERO.
+           05 WS-CA-BAG-FEE        PIC 9(5)V99 VALUE ZERO.
+           05 WS-CA-PAY-METHOD     PIC X VALUE SPACE.
+           05 WS-CA-SEAT-TOGETHER  PIC X VALUE SPACE.
+           05 WS-CA-PSGR-IX        PIC 9(2) VALUE 0.
+           05 WS-CA-WAITLIST       PIC X VALUE SPACE.
+           05 WS-CA-OPER-CARRIER   PIC X(2) VALUE SPACES.
+           05 WS-CA-PAY-REF        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR-STATUS     PIC X VALUE SPACE.
+           05 WS-CA-DEP-SEAT-INDEX PIC 99 VALUE 0.
+           05 WS-CA-PSGR-SEAT-IX   PIC 99 VALUE 0.
+
+      * Private pseudo-conversational commarea - this transaction
+      * does not interoperate with the FLTS/FLSR/CKIN/BOOK shared
+      * commarea shape, so it keeps its own, the way SEATM does.
+       01 WS-COMMAREA.
+           05 WS-GB-STATE          PIC X VALUE SPACE.
+           05 WS-GB-FLIGHT         PIC X(6) VALUE SPACES.
+           05 WS-GB-DATE           PIC X(8) VALUE SPACES.
+           05 WS-GB-CAND-PNR OCCURS 9 TIMES PIC X(6).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 GB-STATE              PIC X.
+           05 GB-FLIGHT              PIC X(6).
+           05 GB-DATE                PIC X(8).
+           05 GB-CAND-PNR OCCURS 9 TIMES PIC X(6).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+      * =======================================================
+      *                   MAIN LOGIC
+      * =======================================================
+       MAIN-SECTION.
+           IF EIBCALEN = 0
+               MOVE SPACES TO WS-COMMAREA
+               MOVE SPACES TO WS-MESSAGE
+               PERFORM SEND-ENTRY-SCREEN
+               PERFORM RETURN-TO-GTBMP
+           END-IF
+
+           MOVE GB-STATE TO WS-GB-STATE
+           MOVE GB-FLIGHT TO WS-GB-FLIGHT
+           MOVE GB-DATE TO WS-GB-DATE
+           PERFORM VARYING WS-ROW-IX FROM 1 BY 1 UNTIL WS-ROW-IX > 9
+               MOVE GB-CAND-PNR(WS-ROW-IX) TO WS-GB-CAND-PNR(WS-ROW-IX)
+           END-PERFORM
+
+           IF EIBAID = DFHPF3
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF EIBAID = DFHPF4
+               MOVE SPACE TO WS-GB-STATE
+               MOVE SPACES TO WS-GB-FLIGHT
+               MOVE SPACES TO WS-GB-DATE
+               MOVE SPACES TO WS-MESSAGE
+               PERFORM SEND-ENTRY-SCREEN
+               PERFORM RETURN-TO-GTBMP
+           END-IF
+
+           EXEC CICS
+               RECEIVE MAP('GTBMPMAP') MAPSET('GTBMPMAP')
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE SPACES TO WS-MESSAGE
+               IF WS-GB-STATE = 'L'
+                   PERFORM SEND-LIST-SCREEN
+               ELSE
+                   PERFORM SEND-ENTRY-SCREEN
+               END-IF
+               PERFORM RETURN-TO-GTBMP
+           END-IF
+
+           EVALUATE WS-GB-STATE
+               WHEN 'L'
+                   PERFORM PROCESS-LIST-INPUT
+               WHEN OTHER
+                   PERFORM PROCESS-ENTRY-INPUT
+           END-EVALUATE
+
+           PERFORM RETURN-TO-GTBMP.
+
+      * =======================================================
+      *                PROCESS FLIGHT/DATE ENTRY
+      * =======================================================
+       PROCESS-ENTRY-INPUT.
+           MOVE SPACES TO WS-FLIGHT-IN
+           MOVE FLTNOI TO WS-FLIGHT-RAW
+           INSPECT WS-FLIGHT-RAW REPLACING ALL LOW-VALUES BY SPACE
+           MOVE FUNCTION TRIM(WS-FLIGHT-RAW) TO WS-FLIGHT-IN
+           INSPECT WS-FLIGHT-IN CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           IF WS-FLIGHT-IN = SPACES OR FLTDTI = ZERO
+               MOVE 'ENTER A FLIGHT NUMBER AND DATE.' TO WS-MESSAGE
+               PERFORM SEND-ENTRY-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FLTDTI TO WS-DATE-RAW
+           MOVE WS-FLIGHT-IN TO WS-GB-FLIGHT
+           STRING WS-DATE-RAW(5:4) WS-DATE-RAW(3:2) WS-DATE-RAW(1:2)
+               DELIMITED BY SIZE INTO WS-GB-DATE
+           END-STRING
+
+           PERFORM CHECK-OVERSOLD
+
+           IF WS-SEATS-AVAIL > 0
+               STRING 'FLIGHT IS NOT OVERSOLD - ' WS-SEATS-AVAIL
+                   ' SEAT(S) STILL AVAILABLE.'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+               END-STRING
+               PERFORM SEND-ENTRY-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-CANDIDATE-LIST
+
+           IF WS-CAND-COUNT = 0
+               MOVE 'FLIGHT IS OVERSOLD BUT NO CHECKED-IN PNRS FOUND.'
+                   TO WS-MESSAGE
+               PERFORM SEND-ENTRY-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'L' TO WS-GB-STATE
+           MOVE 'SELECT A PASSENGER TO BUMP (X) AND PRESS ENTER.'
+               TO WS-MESSAGE
+           PERFORM SEND-LIST-SCREEN.
+
+      * =======================================================
+      *         CHECK SEATFIL FOR REMAINING AVAILABLE SEATS
+      * =======================================================
+       CHECK-OVERSOLD.
+           MOVE 0 TO WS-SEATS-AVAIL
+           MOVE WS-GB-FLIGHT TO WS-SEAT-KEY
+           EXEC CICS
+               READ FILE('SEATFIL')
+                    INTO(WS-SEAT-REC)
+                    RIDFLD(WS-SEAT-KEY)
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-SEAT-IX FROM 1 BY 1 UNTIL WS-SEAT-IX > 9
+               IF SR-SEATNO(WS-SEAT-IX) NOT = SPACES
+                   ADD 1 TO WS-SEATS-AVAIL
+               END-IF
+           END-PERFORM.
+
+      * =======================================================
+      *   BROWSE PNRDATA FOR CHECKED-IN PASSENGERS ON THIS LEG
+      * =======================================================
+      *    Matches on either leg, the way GTMAN/GTCLSE do, since
+      *    a bumped connecting passenger could be checked in on
+      *    the outbound or the return for this flight/date.
+       BUILD-CANDIDATE-LIST.
+           MOVE 0 TO WS-CAND-COUNT
+           MOVE 1 TO WS-ROW-IX
+           MOVE 'N' TO WS-EOF
+           MOVE SPACES TO WS-PNR-BR-KEY
+
+           EXEC CICS
+               STARTBR FILE('PNRDATA')
+                       RIDFLD(WS-PNR-BR-KEY)
+                       RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO BUILD-CANDIDATE-END
+           END-IF
+
+           PERFORM UNTIL WS-ROW-IX > 9 OR WS-EOF = 'Y'
+               EXEC CICS
+                   READNEXT FILE('PNRDATA')
+                            INTO(WS-PNR-REC)
+                            RIDFLD(WS-PNR-BR-KEY)
+                            RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-EOF
+               ELSE
+                   IF NOT PR-ST-CANCELLED AND NOT PR-ST-BUMPED AND
+                      ((PR-OUT-FLT = WS-GB-FLIGHT AND
+                        PR-DEPDATE = WS-GB-DATE AND
+                        PR-OUT-CKIN-FLAG = 'Y') OR
+                       (PR-RET-FLT = WS-GB-FLIGHT AND
+                        PR-RETDATE = WS-GB-DATE AND
+                        PR-RET-CKIN-FLAG = 'Y'))
+                       MOVE PR-PNR TO WS-CAND-PNR(WS-ROW-IX)
+                       MOVE PR-NAME TO WS-CAND-NAME(WS-ROW-IX)
+                       ADD 1 TO WS-ROW-IX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC CICS
+               ENDBR FILE('PNRDATA')
+           END-EXEC.
+
+           COMPUTE WS-CAND-COUNT = WS-ROW-IX - 1.
+
+           PERFORM VARYING WS-ROW-IX FROM 1 BY 1
+                   UNTIL WS-ROW-IX > WS-CAND-COUNT
+               MOVE WS-CAND-PNR(WS-ROW-IX) TO WS-GB-CAND-PNR(WS-ROW-IX)
+           END-PERFORM.
+
+       BUILD-CANDIDATE-END.
+           CONTINUE.
+
+      * =======================================================
+      *                  SEND ENTRY SCREEN
+      * =======================================================
+       SEND-ENTRY-SCREEN.
+           MOVE LOW-VALUES TO GTBMPMAPO
+           IF WS-MESSAGE = SPACES
+               MOVE 'ENTER FLIGHT NUMBER AND DATE.' TO MSGO
+           ELSE
+               MOVE WS-MESSAGE TO MSGO
+           END-IF
+
+           EXEC CICS
+               SEND MAP('GTBMPMAP') MAPSET('GTBMPMAP')
+               FROM(GTBMPMAPO)
+               ERASE
+           END-EXEC.
+
+      * =======================================================
+      *                  SEND CANDIDATE LIST
+      * =======================================================
+       SEND-LIST-SCREEN.
+           MOVE LOW-VALUES TO GTBMPMAPO
+           IF WS-MESSAGE NOT = SPACES
+               MOVE WS-MESSAGE TO MSGO
+           END-IF
+
+           PERFORM VARYING WS-DISP-IX FROM 1 BY 1
+               UNTIL WS-DISP-IX > WS-CAND-COUNT
+               PERFORM DISPLAY-CANDIDATE-ROW
+           END-PERFORM.
+
+           EXEC CICS
+               SEND MAP('GTBMPMAP') MAPSET('GTBMPMAP')
+               FROM(GTBMPMAPO)
+               ERASE
+           END-EXEC.
+
+      * =======================================================
+      *          DISPLAY ONE CANDIDATE ROW ON THE LIST
+      * =======================================================
+       DISPLAY-CANDIDATE-ROW.
+           EVALUATE WS-DISP-IX
+               WHEN 1
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR01O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME01O
+               WHEN 2
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR02O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME02O
+               WHEN 3
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR03O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME03O
+               WHEN 4
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR04O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME04O
+               WHEN 5
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR05O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME05O
+               WHEN 6
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR06O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME06O
+               WHEN 7
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR07O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME07O
+               WHEN 8
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR08O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME08O
+               WHEN 9
+                   MOVE WS-GB-CAND-PNR(WS-DISP-IX) TO PNR09O
+                   MOVE WS-CAND-NAME(WS-DISP-IX) TO NAME09O
+           END-EVALUATE.
+
+      * =======================================================
+      *        VALIDATE AND ACT ON THE LIST SELECTION
+      * =======================================================
+       PROCESS-LIST-INPUT.
+           MOVE 0 TO WS-SELECTED-IX
+
+           IF SEL01I = 'X' OR SEL01I = 'x'
+               MOVE 1 TO WS-SELECTED-IX
+           END-IF
+           IF SEL02I = 'X' OR SEL02I = 'x'
+               MOVE 2 TO WS-SELECTED-IX
+           END-IF
+           IF SEL03I = 'X' OR SEL03I = 'x'
+               MOVE 3 TO WS-SELECTED-IX
+           END-IF
+           IF SEL04I = 'X' OR SEL04I = 'x'
+               MOVE 4 TO WS-SELECTED-IX
+           END-IF
+           IF SEL05I = 'X' OR SEL05I = 'x'
+               MOVE 5 TO WS-SELECTED-IX
+           END-IF
+           IF SEL06I = 'X' OR SEL06I = 'x'
+               MOVE 6 TO WS-SELECTED-IX
+           END-IF
+           IF SEL07I = 'X' OR SEL07I = 'x'
+               MOVE 7 TO WS-SELECTED-IX
+           END-IF
+           IF SEL08I = 'X' OR SEL08I = 'x'
+               MOVE 8 TO WS-SELECTED-IX
+           END-IF
+           IF SEL09I = 'X' OR SEL09I = 'x'
+               MOVE 9 TO WS-SELECTED-IX
+           END-IF
+
+           IF WS-SELECTED-IX = 0
+               MOVE 'SELECT A PASSENGER WITH X AND PRESS ENTER.'
+                   TO WS-MESSAGE
+               PERFORM SEND-LIST-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUMP-SELECTED-PASSENGER.
+
+      * =======================================================
+      *      BUMP THE SELECTED PASSENGER AND START A REBOOK
+      * =======================================================
+       BUMP-SELECTED-PASSENGER.
+           MOVE WS-GB-CAND-PNR(WS-SELECTED-IX) TO WS-PNR-BR-KEY
+
+           EXEC CICS
+               READ FILE('PNRDATA')
+                    INTO(WS-PNR-REC)
+                    RIDFLD(WS-PNR-BR-KEY)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACE TO WS-GB-STATE
+               MOVE 'UNABLE TO BUMP - PNR NOT FOUND.' TO WS-MESSAGE
+               PERFORM SEND-ENTRY-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE PR-STATUS TO WS-AUDIT-OLD-STATUS
+
+           PERFORM RESTORE-FLIGHT-SEATS
+           PERFORM RESTORE-CHECKIN-SEATS
+
+           MOVE 'B' TO PR-STATUS
+
+           EXEC CICS
+               REWRITE FILE('PNRDATA')
+                       FROM(WS-PNR-REC)
+                       RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE SPACE TO WS-GB-STATE
+               MOVE 'UNABLE TO BUMP - TRY AGAIN.' TO WS-MESSAGE
+               PERFORM SEND-ENTRY-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS SYNCPOINT END-EXEC
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM REBOOK-BUMPED-PASSENGER.
+
+      * =======================================================
+      *   CREDIT THE BUMPED PARTY'S SEATS BACK TO FLSRFIL
+      * =======================================================
+       RESTORE-FLIGHT-SEATS.
+           MOVE PR-OUT-FLT(1:5) TO WS-FLSR-KEY(1:5)
+           MOVE PR-DEPDATE TO WS-FLSR-KEY(6:8)
+           EXEC CICS
+               READ FILE('FLSRFIL')
+                    INTO(WS-FLSR-REC)
+                    RIDFLD(WS-FLSR-KEY)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+               ADD PR-NUMP TO WS-SEATS-NUM
+               MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+               EXEC CICS
+                   REWRITE FILE('FLSRFIL')
+                           FROM(WS-FLSR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE PR-RET-FLT(1:5) TO WS-FLSR-KEY(1:5)
+               MOVE PR-RETDATE TO WS-FLSR-KEY(6:8)
+               EXEC CICS
+                   READ FILE('FLSRFIL')
+                        INTO(WS-FLSR-REC)
+                        RIDFLD(WS-FLSR-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+                   ADD PR-NUMP TO WS-SEATS-NUM
+                   MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+                   EXEC CICS
+                       REWRITE FILE('FLSRFIL')
+                               FROM(WS-FLSR-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *   FREE THE BUMPED PARTY'S CHECKED-IN SEATFIL SLOTS
+      * =======================================================
+       RESTORE-CHECKIN-SEATS.
+           IF PR-OUT-CKIN-FLAG = 'Y'
+               MOVE PR-OUT-FLT TO WS-SEAT-KEY
+               EXEC CICS
+                   READ FILE('SEATFIL')
+                        INTO(WS-SEAT-REC)
+                        RIDFLD(WS-SEAT-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM VARYING WS-CANCEL-IX FROM 1 BY 1
+                           UNTIL WS-CANCEL-IX > PR-NUMP
+                       IF PR-PSGR-OUT-SEAT-IX(WS-CANCEL-IX) > 0
+                           MOVE PR-PSGR-OUT-SEAT-IX(WS-CANCEL-IX)
+                               TO WS-CANCEL-SEATNO-IX
+                           MOVE PR-PSGR-OUT-SEAT(WS-CANCEL-IX)
+                               TO SR-SEATNO(WS-CANCEL-SEATNO-IX)
+                       END-IF
+                   END-PERFORM
+
+                   EXEC CICS
+                       REWRITE FILE('SEATFIL')
+                               FROM(WS-SEAT-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF
+
+           IF PR-RET-CKIN-FLAG = 'Y'
+               MOVE PR-RET-FLT TO WS-SEAT-KEY
+               EXEC CICS
+                   READ FILE('SEATFIL')
+                        INTO(WS-SEAT-REC)
+                        RIDFLD(WS-SEAT-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM VARYING WS-CANCEL-IX FROM 1 BY 1
+                           UNTIL WS-CANCEL-IX > PR-NUMP
+                       IF PR-PSGR-RET-SEAT-IX(WS-CANCEL-IX) > 0
+                           MOVE PR-PSGR-RET-SEAT-IX(WS-CANCEL-IX)
+                               TO WS-CANCEL-SEATNO-IX
+                           MOVE PR-PSGR-RET-SEAT(WS-CANCEL-IX)
+                               TO SR-SEATNO(WS-CANCEL-SEATNO-IX)
+                       END-IF
+                   END-PERFORM
+
+                   EXEC CICS
+                       REWRITE FILE('SEATFIL')
+                               FROM(WS-SEAT-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *          WRITE PNR STATUS AUDIT RECORD
+      * =======================================================
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-REC
+           MOVE PR-PNR TO AU-PNR
+           MOVE WS-AUDIT-OLD-STATUS TO AU-OLD-STATUS
+           MOVE PR-STATUS TO AU-NEW-STATUS
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(AU-DATE)
+                          TIME(AU-TIME)
+           END-EXEC
+
+           MOVE 'GTBM' TO AU-PROGRAM
+
+           EXEC CICS
+               WRITE FILE('AUDTFIL')
+                     FROM(WS-AUDIT-REC)
+                     RESP(WS-AUDIT-RESP)
+           END-EXEC.
+
+      * =======================================================
+      *   HAND THE BUMPED PASSENGER TO FLTS TO REBOOK THEM ONTO
+      *              THE NEXT AVAILABLE FLIGHT
+      * =======================================================
+      *    Mirrors CKIN's PF4 rebook exactly - a fresh commarea
+      *    with the party's details and their own PNR (so BOOK
+      *    rewrites it instead of minting a new one), state 'F',
+      *    XCTL into FLTS. The agent still picks the new flight.
+       REBOOK-BUMPED-PASSENGER.
+           MOVE SPACES TO WS-REBOOK-COMMAREA
+           MOVE 'F' TO WS-CA-STATE
+           MOVE PR-NAME TO WS-CA-NAME
+           MOVE PR-PASSPORT TO WS-CA-PASSPORT
+           MOVE PR-ORIG TO WS-CA-ORIG
+           MOVE PR-DEST TO WS-CA-DEST
+           MOVE PR-DEPDATE TO WS-CA-DEPDATE
+           MOVE PR-RETDATE TO WS-CA-RETDATE
+           MOVE PR-TRIPTYPE TO WS-CA-TRIPTYPE
+           MOVE PR-OUT-FLT TO WS-CA-OUT-FLT
+           MOVE PR-OUT-DEP TO WS-CA-OUT-DEP
+           MOVE PR-OUT-ARR TO WS-CA-OUT-ARR
+           MOVE PR-RET-FLT TO WS-CA-RET-FLT
+           MOVE PR-RET-DEP TO WS-CA-RET-DEP
+           MOVE PR-RET-ARR TO WS-CA-RET-ARR
+           MOVE PR-PNR TO WS-CA-PNR
+           MOVE PR-NUMP TO WS-CA-NUMP
+           MOVE PR-GROUP-REF TO WS-CA-GROUP-REF
+           MOVE PR-MEAL TO WS-CA-MEAL
+           MOVE PR-ASSIST TO WS-CA-ASSIST
+           MOVE PR-FF-NUMBER TO WS-CA-FF-NUMBER
+           MOVE PR-FARE-AMT TO WS-CA-FARE-AMT
+           MOVE PR-BAG-FEE TO WS-CA-BAG-FEE
+           MOVE PR-PAY-METHOD TO WS-CA-PAY-METHOD
+           MOVE PR-PAY-REF TO WS-CA-PAY-REF
+           MOVE PR-OPER-CARRIER TO WS-CA-OPER-CARRIER
+           MOVE PR-OUT-BAGGAGE TO WS-CA-OUT-BAGGAGE
+           MOVE PR-OUT-CARRYON TO WS-CA-OUT-CARRYON
+           MOVE PR-RET-BAGGAGE TO WS-CA-RET-BAGGAGE
+           MOVE PR-RET-CARRYON TO WS-CA-RET-CARRYON
+           MOVE PR-PASS-EXPIRY TO WS-CA-PASS-EXPIRY
+           MOVE 'B' TO WS-CA-PNR-STATUS
+           MOVE 1 TO WS-CA-PSGR-IX
+
+           EXEC CICS
+               XCTL PROGRAM('FLTS')
+                    COMMAREA(WS-REBOOK-COMMAREA)
+                    LENGTH(183)
+           END-EXEC.
+
+      * =======================================================
+      *              RETURN CONTROL TO THE TERMINAL
+      * =======================================================
+       RETURN-TO-GTBMP.
+           MOVE WS-GB-STATE TO GB-STATE
+           MOVE WS-GB-FLIGHT TO GB-FLIGHT
+           MOVE WS-GB-DATE TO GB-DATE
+           PERFORM VARYING WS-ROW-IX FROM 1 BY 1 UNTIL WS-ROW-IX > 9
+               MOVE WS-GB-CAND-PNR(WS-ROW-IX) TO GB-CAND-PNR(WS-ROW-IX)
+           END-PERFORM
+
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(69)
+           END-EXEC.
