@@ -30,6 +30,32 @@
            05 WS-CA-RET-DEP        PIC X(4) VALUE SPACES.
            05 WS-CA-RET-ARR        PIC X(4) VALUE SPACES.
          05 WS-CA-PNR            PIC X(6) VALUE SPACES.
+           05 WS-CA-BAGGAGE        PIC X VALUE SPACE.
+           05 WS-CA-HANDLUGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-RET-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-OUT-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-RET-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-RET-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-DOB            PIC X(8) VALUE SPACES.
+           05 WS-CA-NUMP           PIC X(2) VALUE SPACES.
+           05 WS-CA-PASS-EXPIRY    PIC X(8) VALUE SPACES.
+           05 WS-CA-GROUP-REF      PIC X(8) VALUE SPACES.
+           05 WS-CA-MEAL           PIC X(10) VALUE SPACES.
+           05 WS-CA-ASSIST         PIC X VALUE SPACE.
+           05 WS-CA-FF-NUMBER      PIC X(10) VALUE SPACES.
+           05 WS-CA-FARE-AMT       PIC 9(7)V99 VALUE ZERO.
+           05 WS-CA-BAG-FEE        PIC 9(5)V99 VALUE ZERO.
+           05 WS-CA-PAY-METHOD     PIC X VALUE SPACE.
+           05 WS-CA-SEAT-TOGETHER  PIC X VALUE SPACE.
+           05 WS-CA-PSGR-IX        PIC 9(2) VALUE 0.
+           05 WS-CA-WAITLIST       PIC X VALUE SPACE.
+           05 WS-CA-OPER-CARRIER   PIC X(2) VALUE SPACES.
+           05 WS-CA-PAY-REF        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR-STATUS     PIC X VALUE SPACE.
+           05 WS-CA-DEP-SEAT-INDEX PIC 99 VALUE 0.
+           05 WS-CA-PSGR-SEAT-IX   PIC 99 VALUE 0.
        01 WS-I                     PIC 9(4) COMP VALUE 0.
        01 WS-FILE-STATUS           PIC X(2) VALUE '00'.
        01 WS-VSAM-REC              PIC X(38).
@@ -49,7 +75,11 @@
            05 WR-DATE              PIC X(8) VALUE SPACE.
            05 WR-DEST              PIC X(3) VALUE SPACE.
            05 WR-DEPTIME           PIC X(4) VALUE SPACE.
-           05 FILLER               PIC X(8) VALUE SPACE. *> ARRDATE
+           05 WR-STATUS            PIC X(1) VALUE SPACE.
+               88 WR-ST-ONTIME      VALUE SPACE 'O'.
+               88 WR-ST-DELAYED     VALUE 'D'.
+               88 WR-ST-CANCELLED   VALUE 'C'.
+           05 FILLER               PIC X(7) VALUE SPACE. *> ARRDATE
            05 WR-ARRTIME           PIC X(4) VALUE SPACE.
            05 WR-SEATS             PIC X(3) VALUE SPACE.
 
@@ -62,6 +92,43 @@
                10 WS-FLT-NUM       PIC X(6).
                10 WS-FLT-DEP       PIC X(4).
                10 WS-FLT-ARR       PIC X(4).
+               10 WS-FLT-SEATS     PIC X(3).
+               10 WS-FLT-DATE      PIC X(8).
+               10 WS-FLT-STATUS    PIC X(1).
+
+       01 WS-FLIGHT-COUNT          PIC 9(2) VALUE 0.
+       01 WS-DISP-IX               PIC S9(4) COMP VALUE 0.
+       01 WS-SORT-IX               PIC S9(4) COMP VALUE 0.
+       01 WS-SORT-J                PIC S9(4) COMP VALUE 0.
+       01 WS-SWAP-NUM              PIC X(6).
+       01 WS-SWAP-DEP              PIC X(4).
+       01 WS-SWAP-ARR              PIC X(4).
+       01 WS-SWAP-SEATS            PIC X(3).
+       01 WS-SWAP-DATE             PIC X(8).
+       01 WS-SWAP-STATUS           PIC X(1).
+       01 WS-STATUS-TEXT           PIC X(8).
+
+      * Flexible-date-range search window - a requested date with no
+      * exact matches still shows nearby departures.
+       01 WS-DAYS-WINDOW           PIC 9(2) VALUE 3.
+       01 WS-DEPDATE-NUM           PIC 9(8) VALUE 0.
+       01 WS-DATE-INT              PIC S9(9) COMP VALUE 0.
+       01 WS-LO-INT                PIC S9(9) COMP VALUE 0.
+       01 WS-HI-INT                PIC S9(9) COMP VALUE 0.
+       01 WS-DATE-LO-NUM           PIC 9(8) VALUE 0.
+       01 WS-DATE-HI-NUM           PIC 9(8) VALUE 0.
+       01 WS-DATE-LO               PIC X(8) VALUE SPACES.
+       01 WS-DATE-HI               PIC X(8) VALUE SPACES.
+
+      * Same-day round trip - minimum time required between the
+      * outbound arrival and the return departure.
+       01 WS-MIN-CONNECT-MINS      PIC S9(4) COMP VALUE 90.
+       01 WS-OUT-ARR-MINS          PIC S9(4) COMP VALUE 0.
+       01 WS-RET-DEP-MINS          PIC S9(4) COMP VALUE 0.
+       01 WS-CONNECT-GAP-MINS      PIC S9(4) COMP VALUE 0.
+       01 WS-CONN-HH               PIC 99 VALUE 0.
+       01 WS-CONN-MM               PIC 99 VALUE 0.
+       01 WS-CONN-ERROR-MSG        PIC X(40) VALUE SPACES.
 
        COPY FLSRMAP.
 
@@ -83,6 +150,32 @@
            05 CA-RET-DEP           PIC X(4).
            05 CA-RET-ARR           PIC X(4).
            05 CA-PNR               PIC X(6).
+           05 CA-BAGGAGE           PIC X.
+           05 CA-HANDLUGGAGE       PIC X.
+           05 CA-OUT-SEAT          PIC X(3).
+           05 CA-RET-SEAT          PIC X(3).
+           05 CA-OUT-BAGGAGE       PIC X.
+           05 CA-OUT-CARRYON       PIC X.
+           05 CA-RET-BAGGAGE       PIC X.
+           05 CA-RET-CARRYON       PIC X.
+           05 CA-DOB               PIC X(8).
+           05 CA-NUMP              PIC X(2).
+           05 CA-PASS-EXPIRY       PIC X(8).
+           05 CA-GROUP-REF         PIC X(8).
+           05 CA-MEAL              PIC X(10).
+           05 CA-ASSIST            PIC X.
+           05 CA-FF-NUMBER         PIC X(10).
+           05 CA-FARE-AMT          PIC 9(7)V99.
+           05 CA-BAG-FEE           PIC 9(5)V99.
+           05 CA-PAY-METHOD        PIC X.
+           05 CA-SEAT-TOGETHER     PIC X.
+           05 CA-PSGR-IX           PIC 9(2).
+           05 CA-WAITLIST          PIC X.
+           05 CA-OPER-CARRIER      PIC X(2).
+           05 CA-PAY-REF           PIC X(4).
+           05 CA-PNR-STATUS        PIC X.
+           05 CA-DEP-SEAT-INDEX    PIC 99.
+           05 CA-PSGR-SEAT-IX   PIC 99.
 
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
@@ -113,10 +206,29 @@
                    MOVE CA-RETDATE TO WS-CA-RETDATE
                    MOVE CA-TRIPTYPE TO WS-CA-TRIPTYPE
                    MOVE CA-PNR TO WS-CA-PNR
+                   MOVE CA-DOB TO WS-CA-DOB
+                   MOVE CA-NUMP TO WS-CA-NUMP
+                   MOVE CA-OUT-BAGGAGE TO WS-CA-OUT-BAGGAGE
+                   MOVE CA-OUT-CARRYON TO WS-CA-OUT-CARRYON
+                   MOVE CA-RET-BAGGAGE TO WS-CA-RET-BAGGAGE
+                   MOVE CA-RET-CARRYON TO WS-CA-RET-CARRYON
+                   MOVE CA-MEAL TO WS-CA-MEAL
+                   MOVE CA-ASSIST TO WS-CA-ASSIST
+                   MOVE CA-GROUP-REF TO WS-CA-GROUP-REF
+                   MOVE CA-OPER-CARRIER TO WS-CA-OPER-CARRIER
+                   MOVE CA-SEAT-TOGETHER TO WS-CA-SEAT-TOGETHER
+                   MOVE CA-FF-NUMBER TO WS-CA-FF-NUMBER
+                   MOVE CA-PASS-EXPIRY TO WS-CA-PASS-EXPIRY
+                   MOVE CA-FARE-AMT TO WS-CA-FARE-AMT
+                   MOVE CA-BAG-FEE TO WS-CA-BAG-FEE
+                   MOVE CA-PAY-METHOD TO WS-CA-PAY-METHOD
+                   MOVE CA-WAITLIST TO WS-CA-WAITLIST
+                   MOVE CA-PAY-REF TO WS-CA-PAY-REF
+                   MOVE CA-PNR-STATUS TO WS-CA-PNR-STATUS
                    EXEC CICS
                        RETURN TRANSID('FLSR')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
 
                WHEN 'O'
@@ -132,6 +244,25 @@
                    MOVE CA-OUT-DEP TO WS-CA-OUT-DEP
                    MOVE CA-OUT-ARR TO WS-CA-OUT-ARR
                    MOVE CA-PNR TO WS-CA-PNR
+                   MOVE CA-DOB TO WS-CA-DOB
+                   MOVE CA-NUMP TO WS-CA-NUMP
+                   MOVE CA-OUT-BAGGAGE TO WS-CA-OUT-BAGGAGE
+                   MOVE CA-OUT-CARRYON TO WS-CA-OUT-CARRYON
+                   MOVE CA-RET-BAGGAGE TO WS-CA-RET-BAGGAGE
+                   MOVE CA-RET-CARRYON TO WS-CA-RET-CARRYON
+                   MOVE CA-MEAL TO WS-CA-MEAL
+                   MOVE CA-ASSIST TO WS-CA-ASSIST
+                   MOVE CA-GROUP-REF TO WS-CA-GROUP-REF
+                   MOVE CA-OPER-CARRIER TO WS-CA-OPER-CARRIER
+                   MOVE CA-SEAT-TOGETHER TO WS-CA-SEAT-TOGETHER
+                   MOVE CA-FF-NUMBER TO WS-CA-FF-NUMBER
+                   MOVE CA-PASS-EXPIRY TO WS-CA-PASS-EXPIRY
+                   MOVE CA-FARE-AMT TO WS-CA-FARE-AMT
+                   MOVE CA-BAG-FEE TO WS-CA-BAG-FEE
+                   MOVE CA-PAY-METHOD TO WS-CA-PAY-METHOD
+                   MOVE CA-WAITLIST TO WS-CA-WAITLIST
+                   MOVE CA-PAY-REF TO WS-CA-PAY-REF
+                   MOVE CA-PNR-STATUS TO WS-CA-PNR-STATUS
                    PERFORM HANDLE-OUTBOUND-INPUT
 
                WHEN 'R'
@@ -150,6 +281,25 @@
                    MOVE CA-RET-DEP TO WS-CA-RET-DEP
                    MOVE CA-RET-ARR TO WS-CA-RET-ARR
                    MOVE CA-PNR TO WS-CA-PNR
+                   MOVE CA-DOB TO WS-CA-DOB
+                   MOVE CA-NUMP TO WS-CA-NUMP
+                   MOVE CA-OUT-BAGGAGE TO WS-CA-OUT-BAGGAGE
+                   MOVE CA-OUT-CARRYON TO WS-CA-OUT-CARRYON
+                   MOVE CA-RET-BAGGAGE TO WS-CA-RET-BAGGAGE
+                   MOVE CA-RET-CARRYON TO WS-CA-RET-CARRYON
+                   MOVE CA-MEAL TO WS-CA-MEAL
+                   MOVE CA-ASSIST TO WS-CA-ASSIST
+                   MOVE CA-GROUP-REF TO WS-CA-GROUP-REF
+                   MOVE CA-OPER-CARRIER TO WS-CA-OPER-CARRIER
+                   MOVE CA-SEAT-TOGETHER TO WS-CA-SEAT-TOGETHER
+                   MOVE CA-FF-NUMBER TO WS-CA-FF-NUMBER
+                   MOVE CA-PASS-EXPIRY TO WS-CA-PASS-EXPIRY
+                   MOVE CA-FARE-AMT TO WS-CA-FARE-AMT
+                   MOVE CA-BAG-FEE TO WS-CA-BAG-FEE
+                   MOVE CA-PAY-METHOD TO WS-CA-PAY-METHOD
+                   MOVE CA-WAITLIST TO WS-CA-WAITLIST
+                   MOVE CA-PAY-REF TO WS-CA-PAY-REF
+                   MOVE CA-PNR-STATUS TO WS-CA-PNR-STATUS
                    PERFORM HANDLE-RETURN-INPUT
 
                WHEN OTHER
@@ -166,6 +316,8 @@
            MOVE CA-DEPDATE TO WS-DATE
            MOVE CA-TRIPTYPE TO WS-TRIPTYPE.
 
+           PERFORM COMPUTE-DATE-WINDOW.
+
            MOVE LOW-VALUES TO FLSRMAPO.
            MOVE 'OUTBOUND FLIGHTS' TO TITLEO
            MOVE WS-ORIG TO ORIGO
@@ -176,6 +328,9 @@
                MOVE SPACES TO WS-FLT-NUM(WS-I)
                MOVE SPACES TO WS-FLT-DEP(WS-I)
                MOVE SPACES TO WS-FLT-ARR(WS-I)
+               MOVE SPACES TO WS-FLT-SEATS(WS-I)
+               MOVE SPACES TO WS-FLT-DATE(WS-I)
+               MOVE SPACES TO WS-FLT-STATUS(WS-I)
            END-PERFORM.
 
       *    Clear all flight rows before loading
@@ -204,7 +359,7 @@
                EXEC CICS XCTL
                    PROGRAM('FLTS')
                    COMMAREA(WS-COMMAREA)
-                   LENGTH(92)
+                   LENGTH(183)
                    RESP(WS-RESP)
                END-EXEC
                EXEC CICS RETURN END-EXEC
@@ -235,7 +390,7 @@
                EXEC CICS
                    RETURN TRANSID('FLSR')
                    COMMAREA(WS-COMMAREA)
-                   LENGTH(92)
+                   LENGTH(183)
                END-EXEC
            END-IF.
 
@@ -259,7 +414,7 @@
                        EXEC CICS
                            RETURN TRANSID('FLSR')
                            COMMAREA(WS-COMMAREA)
-                           LENGTH(92)
+                           LENGTH(183)
                        END-EXEC
                    ELSE
       *                One-way trip - transfer to booking confirmation
@@ -267,7 +422,7 @@
                        EXEC CICS XCTL
                            PROGRAM('BOOK')
                            COMMAREA(WS-COMMAREA)
-                           LENGTH(92)
+                           LENGTH(183)
                            RESP(WS-RESP)
                        END-EXEC
                        EXEC CICS RETURN END-EXEC
@@ -285,7 +440,7 @@
                    EXEC CICS
                        RETURN TRANSID('FLSR')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
                END-IF
            END-IF.
@@ -296,7 +451,7 @@
            EXEC CICS
                RETURN TRANSID('FLSR')
                COMMAREA(WS-COMMAREA)
-               LENGTH(92)
+               LENGTH(183)
            END-EXEC.
 
       * =======================================================
@@ -357,6 +512,8 @@
            MOVE CA-ORIG TO WS-DEST
            MOVE CA-RETDATE TO WS-DATE.
 
+           PERFORM COMPUTE-DATE-WINDOW.
+
            MOVE LOW-VALUES TO FLSRMAPO.
            MOVE 'RETURN FLIGHTS' TO TITLEO
            MOVE WS-ORIG TO ORIGO
@@ -367,6 +524,9 @@
                MOVE SPACES TO WS-FLT-NUM(WS-I)
                MOVE SPACES TO WS-FLT-DEP(WS-I)
                MOVE SPACES TO WS-FLT-ARR(WS-I)
+               MOVE SPACES TO WS-FLT-SEATS(WS-I)
+               MOVE SPACES TO WS-FLT-DATE(WS-I)
+               MOVE SPACES TO WS-FLT-STATUS(WS-I)
            END-PERFORM.
 
       *    Clear all flight rows before loading
@@ -396,7 +556,7 @@
                EXEC CICS
                    RETURN TRANSID('FLSR')
                    COMMAREA(WS-COMMAREA)
-                   LENGTH(92)
+                   LENGTH(183)
                END-EXEC
            END-IF.
 
@@ -425,7 +585,7 @@
                EXEC CICS
                    RETURN TRANSID('FLSR')
                    COMMAREA(WS-COMMAREA)
-                   LENGTH(92)
+                   LENGTH(183)
                END-EXEC
            END-IF.
 
@@ -442,15 +602,33 @@
                    MOVE WS-FLT-ARR(WS-SELECTED-ROW)
                        TO WS-CA-RET-ARR
 
-      *            Both flights confirmed - transfer to booking confirmation
-                   MOVE 'B' TO WS-CA-STATE
-                   EXEC CICS XCTL
-                       PROGRAM('BOOK')
-                       COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
-                       RESP(WS-RESP)
-                   END-EXEC
-                   EXEC CICS RETURN END-EXEC
+                   PERFORM CHECK-MIN-CONNECTION-TIME
+                   IF WS-VALID-FLAG = 'Y'
+      *                Both flights confirmed - transfer to booking
+      *                confirmation
+                       MOVE 'B' TO WS-CA-STATE
+                       EXEC CICS XCTL
+                           PROGRAM('BOOK')
+                           COMMAREA(WS-COMMAREA)
+                           LENGTH(183)
+                           RESP(WS-RESP)
+                       END-EXEC
+                       EXEC CICS RETURN END-EXEC
+                   ELSE
+                       PERFORM SHOW-RETURN-FLIGHTS
+                       MOVE WS-CONN-ERROR-MSG TO MSGO
+                       EXEC CICS
+                           SEND MAP('FLSRMAP') MAPSET('FLSRMAP')
+                           FROM (FLSRMAPO)
+                           DATAONLY
+                       END-EXEC
+                       MOVE 'R' TO WS-CA-STATE
+                       EXEC CICS
+                           RETURN TRANSID('FLSR')
+                           COMMAREA(WS-COMMAREA)
+                           LENGTH(183)
+                       END-EXEC
+                   END-IF
                ELSE
       *            No selection - redisplay with error
                    PERFORM SHOW-RETURN-FLIGHTS
@@ -464,7 +642,7 @@
                    EXEC CICS
                        RETURN TRANSID('FLSR')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
                END-IF
            END-IF.
@@ -475,9 +653,40 @@
            EXEC CICS
                RETURN TRANSID('FLSR')
                COMMAREA(WS-COMMAREA)
-               LENGTH(92)
+               LENGTH(183)
            END-EXEC.
 
+      * =======================================================
+      *        MINIMUM CONNECTION TIME (SAME-DAY RETURN)
+      * =======================================================
+      *    A round trip departing and returning on different
+      *    calendar dates always has a full day between flights, so
+      *    the only case that needs checking here is a same-day
+      *    turnaround: the return flight must not depart less than
+      *    WS-MIN-CONNECT-MINS after the outbound flight arrives.
+       CHECK-MIN-CONNECTION-TIME.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-CONN-ERROR-MSG
+
+           IF WS-CA-RETDATE = WS-CA-DEPDATE
+               MOVE WS-CA-OUT-ARR(1:2) TO WS-CONN-HH
+               MOVE WS-CA-OUT-ARR(3:2) TO WS-CONN-MM
+               COMPUTE WS-OUT-ARR-MINS = WS-CONN-HH * 60 + WS-CONN-MM
+
+               MOVE WS-CA-RET-DEP(1:2) TO WS-CONN-HH
+               MOVE WS-CA-RET-DEP(3:2) TO WS-CONN-MM
+               COMPUTE WS-RET-DEP-MINS = WS-CONN-HH * 60 + WS-CONN-MM
+
+               COMPUTE WS-CONNECT-GAP-MINS =
+                   WS-RET-DEP-MINS - WS-OUT-ARR-MINS
+
+               IF WS-CONNECT-GAP-MINS < WS-MIN-CONNECT-MINS
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'ERROR: NOT ENOUGH CONNECTION TIME'
+                       TO WS-CONN-ERROR-MSG
+               END-IF
+           END-IF.
+
       * =======================================================
       *           VALIDATE RETURN SELECTION
       * =======================================================
@@ -560,19 +769,26 @@
                    MOVE WS-VSAM-REC(9:8) TO WR-DATE
                    MOVE WS-VSAM-REC(17:3) TO WR-DEST
                    MOVE WS-VSAM-REC(20:4) TO WR-DEPTIME
+                   MOVE WS-VSAM-REC(24:1) TO WR-STATUS
                    MOVE WS-VSAM-REC(32:4) TO WR-ARRTIME
                    MOVE WS-VSAM-REC(36:3) TO WR-SEATS
 
-      *            Check if record matches filter criteria
+      *            Check if record matches filter criteria - a date
+      *            with no exact matches still shows nearby departures
+      *            within the WS-DATE-LO/WS-DATE-HI window. Flights
+      *            cancelled by the airline are never offered here.
                    IF WR-ORIG = WS-ORIG AND
                       WR-DEST = WS-DEST AND
-                      WR-DATE = WS-DATE
+                      WR-DATE >= WS-DATE-LO AND
+                      WR-DATE <= WS-DATE-HI AND
+                      NOT WR-ST-CANCELLED
       *                Store in flight table
                        MOVE WR-FLTNUM TO WS-FLT-NUM(WS-ROW-IX)
                        MOVE WR-DEPTIME TO WS-FLT-DEP(WS-ROW-IX)
                        MOVE WR-ARRTIME TO WS-FLT-ARR(WS-ROW-IX)
-      *                Display on screen
-                       PERFORM DISPLAY-FLIGHT-ROW
+                       MOVE WR-SEATS TO WS-FLT-SEATS(WS-ROW-IX)
+                       MOVE WR-DATE TO WS-FLT-DATE(WS-ROW-IX)
+                       MOVE WR-STATUS TO WS-FLT-STATUS(WS-ROW-IX)
                        ADD 1 TO WS-ROW-IX
                    END-IF
                END-IF
@@ -582,110 +798,297 @@
                ENDBR FILE('FLSRFIL')
            END-EXEC.
 
+           COMPUTE WS-FLIGHT-COUNT = WS-ROW-IX - 1.
+           PERFORM SORT-FLIGHTS-BY-DEPARTURE.
+           PERFORM DISPLAY-SORTED-ROWS.
+
        READ-VSAM-END.
            EXIT.
 
+      * =======================================================
+      *          COMPUTE THE DATE SEARCH WINDOW
+      * =======================================================
+      *    Turns the single requested date into a +/- WS-DAYS-WINDOW
+      *    day range so a date with no exact matches still surfaces
+      *    nearby departures. YYYYMMDD dates compare correctly as
+      *    plain strings, so the range filter itself needs no further
+      *    date arithmetic once WS-DATE-LO/WS-DATE-HI are set.
+       COMPUTE-DATE-WINDOW.
+           IF WS-DATE = SPACES OR WS-DATE = LOW-VALUES
+               MOVE SPACES TO WS-DATE-LO
+               MOVE SPACES TO WS-DATE-HI
+           ELSE
+               MOVE WS-DATE TO WS-DEPDATE-NUM
+               COMPUTE WS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-DEPDATE-NUM)
+               COMPUTE WS-LO-INT = WS-DATE-INT - WS-DAYS-WINDOW
+               COMPUTE WS-HI-INT = WS-DATE-INT + WS-DAYS-WINDOW
+               COMPUTE WS-DATE-LO-NUM =
+                   FUNCTION DATE-OF-INTEGER(WS-LO-INT)
+               COMPUTE WS-DATE-HI-NUM =
+                   FUNCTION DATE-OF-INTEGER(WS-HI-INT)
+               MOVE WS-DATE-LO-NUM TO WS-DATE-LO
+               MOVE WS-DATE-HI-NUM TO WS-DATE-HI
+           END-IF.
+
+      * =======================================================
+      *      SORT THE DISPLAYED FLIGHTS BY DATE THEN TIME
+      * =======================================================
+      *    Small table (10 rows max) so a plain bubble sort on
+      *    WS-FLT-DATE/WS-FLT-DEP is plenty - no need for a SORT
+      *    verb here.
+       SORT-FLIGHTS-BY-DEPARTURE.
+           IF WS-FLIGHT-COUNT > 1
+               PERFORM VARYING WS-SORT-IX FROM 1 BY 1
+                   UNTIL WS-SORT-IX > WS-FLIGHT-COUNT - 1
+                   PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-FLIGHT-COUNT - WS-SORT-IX
+                       IF WS-FLT-DATE(WS-SORT-J) >
+                          WS-FLT-DATE(WS-SORT-J + 1)
+                          OR (WS-FLT-DATE(WS-SORT-J) =
+                              WS-FLT-DATE(WS-SORT-J + 1)
+                          AND WS-FLT-DEP(WS-SORT-J) >
+                              WS-FLT-DEP(WS-SORT-J + 1))
+                           MOVE WS-FLT-NUM(WS-SORT-J)   TO WS-SWAP-NUM
+                           MOVE WS-FLT-DEP(WS-SORT-J)   TO WS-SWAP-DEP
+                           MOVE WS-FLT-ARR(WS-SORT-J)   TO WS-SWAP-ARR
+                           MOVE WS-FLT-SEATS(WS-SORT-J) TO WS-SWAP-SEATS
+                           MOVE WS-FLT-DATE(WS-SORT-J)  TO WS-SWAP-DATE
+                           MOVE WS-FLT-STATUS(WS-SORT-J)
+                               TO WS-SWAP-STATUS
+
+                           MOVE WS-FLT-NUM(WS-SORT-J + 1)
+                               TO WS-FLT-NUM(WS-SORT-J)
+                           MOVE WS-FLT-DEP(WS-SORT-J + 1)
+                               TO WS-FLT-DEP(WS-SORT-J)
+                           MOVE WS-FLT-ARR(WS-SORT-J + 1)
+                               TO WS-FLT-ARR(WS-SORT-J)
+                           MOVE WS-FLT-SEATS(WS-SORT-J + 1)
+                               TO WS-FLT-SEATS(WS-SORT-J)
+                           MOVE WS-FLT-DATE(WS-SORT-J + 1)
+                               TO WS-FLT-DATE(WS-SORT-J)
+                           MOVE WS-FLT-STATUS(WS-SORT-J + 1)
+                               TO WS-FLT-STATUS(WS-SORT-J)
+
+                           MOVE WS-SWAP-NUM
+                               TO WS-FLT-NUM(WS-SORT-J + 1)
+                           MOVE WS-SWAP-DEP
+                               TO WS-FLT-DEP(WS-SORT-J + 1)
+                           MOVE WS-SWAP-ARR
+                               TO WS-FLT-ARR(WS-SORT-J + 1)
+                           MOVE WS-SWAP-SEATS
+                               TO WS-FLT-SEATS(WS-SORT-J + 1)
+                           MOVE WS-SWAP-DATE
+                               TO WS-FLT-DATE(WS-SORT-J + 1)
+                           MOVE WS-SWAP-STATUS
+                               TO WS-FLT-STATUS(WS-SORT-J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+      * =======================================================
+      *          DISPLAY THE SORTED FLIGHT ROWS
+      * =======================================================
+       DISPLAY-SORTED-ROWS.
+           PERFORM VARYING WS-DISP-IX FROM 1 BY 1
+               UNTIL WS-DISP-IX > WS-FLIGHT-COUNT
+               PERFORM DISPLAY-FLIGHT-ROW
+           END-PERFORM.
+
+      * =======================================================
+      *      TRANSLATE THE STATUS CODE TO DISPLAY TEXT
+      * =======================================================
+       TRANSLATE-STATUS-TEXT.
+           EVALUATE TRUE
+               WHEN WS-FLT-STATUS(WS-DISP-IX) = 'D'
+                   MOVE 'DELAYED' TO WS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'ON TIME' TO WS-STATUS-TEXT
+           END-EVALUATE.
+
       * =======================================================
       *              DISPLAY ONE FLIGHT ROW
       * =======================================================
        DISPLAY-FLIGHT-ROW.
-           EVALUATE WS-ROW-IX
+           PERFORM TRANSLATE-STATUS-TEXT
+           EVALUATE WS-DISP-IX
                        WHEN 1
-                          MOVE WR-FLTNUM TO FLT01O
-                          MOVE WR-DEPTIME(1:2) TO DEP01O(1:2)
+                          MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT01O
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                              TO DEP01O(1:2)
                           MOVE ':' TO DEP01O(3:1)
-                          MOVE WR-DEPTIME(3:2) TO DEP01O(4:2)
-                          MOVE WR-ARRTIME(1:2) TO ARR01O(1:2)
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                              TO DEP01O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                              TO ARR01O(1:2)
                           MOVE ':' TO ARR01O(3:1)
-                          MOVE WR-ARRTIME(3:2) TO ARR01O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                              TO ARR01O(4:2)
+                          MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS01O
+                          MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE01O
+                          MOVE WS-STATUS-TEXT TO STAT01O
                        WHEN 2
-                           MOVE WR-FLTNUM TO FLT02O
-                           MOVE WR-DEPTIME(1:2) TO DEP02O(1:2)
+                           MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT02O
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                               TO DEP02O(1:2)
                            MOVE ':' TO DEP02O(3:1)
-                           MOVE WR-DEPTIME(3:2) TO DEP02O(4:2)
-                           MOVE WR-ARRTIME(1:2) TO ARR02O(1:2)
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                               TO DEP02O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                               TO ARR02O(1:2)
                            MOVE ':' TO ARR02O(3:1)
-                           MOVE WR-ARRTIME(3:2) TO ARR02O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                               TO ARR02O(4:2)
+                           MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS02O
+                           MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE02O
+                           MOVE WS-STATUS-TEXT TO STAT02O
                        WHEN 3
-                          MOVE WR-FLTNUM TO FLT03O
-                          MOVE WR-DEPTIME(1:2) TO DEP03O(1:2)
+                          MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT03O
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                              TO DEP03O(1:2)
                           MOVE ':' TO DEP03O(3:1)
-                          MOVE WR-DEPTIME(3:2) TO DEP03O(4:2)
-                          MOVE WR-ARRTIME(1:2) TO ARR03O(1:2)
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                              TO DEP03O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                              TO ARR03O(1:2)
                           MOVE ':' TO ARR03O(3:1)
-                          MOVE WR-ARRTIME(3:2) TO ARR03O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                              TO ARR03O(4:2)
+                          MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS03O
+                          MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE03O
+                          MOVE WS-STATUS-TEXT TO STAT03O
                        WHEN 4
-                          MOVE WR-FLTNUM TO FLT04O
-                          MOVE WR-DEPTIME(1:2) TO DEP04O(1:2)
+                          MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT04O
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                              TO DEP04O(1:2)
                           MOVE ':' TO DEP04O(3:1)
-                          MOVE WR-DEPTIME(3:2) TO DEP04O(4:2)
-                          MOVE WR-ARRTIME(1:2) TO ARR04O(1:2)
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                              TO DEP04O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                              TO ARR04O(1:2)
                           MOVE ':' TO ARR04O(3:1)
-                          MOVE WR-ARRTIME(3:2) TO ARR04O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                              TO ARR04O(4:2)
+                          MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS04O
+                          MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE04O
+                          MOVE WS-STATUS-TEXT TO STAT04O
                        WHEN 5
-                          MOVE WR-FLTNUM TO FLT05O
-                          MOVE WR-DEPTIME(1:2) TO DEP05O(1:2)
+                          MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT05O
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                              TO DEP05O(1:2)
                           MOVE ':' TO DEP05O(3:1)
-                          MOVE WR-DEPTIME(3:2) TO DEP05O(4:2)
-                          MOVE WR-ARRTIME(1:2) TO ARR05O(1:2)
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                              TO DEP05O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                              TO ARR05O(1:2)
                           MOVE ':' TO ARR05O(3:1)
-                          MOVE WR-ARRTIME(3:2) TO ARR05O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                              TO ARR05O(4:2)
+                          MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS05O
+                          MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE05O
+                          MOVE WS-STATUS-TEXT TO STAT05O
                        WHEN 6
-                          MOVE WR-FLTNUM TO FLT06O
-                          MOVE WR-DEPTIME(1:2) TO DEP06O(1:2)
+                          MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT06O
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                              TO DEP06O(1:2)
                           MOVE ':' TO DEP06O(3:1)
-                          MOVE WR-DEPTIME(3:2) TO DEP06O(4:2)
-                          MOVE WR-ARRTIME(1:2) TO ARR06O(1:2)
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                              TO DEP06O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                              TO ARR06O(1:2)
                           MOVE ':' TO ARR06O(3:1)
-                          MOVE WR-ARRTIME(3:2) TO ARR06O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                              TO ARR06O(4:2)
+                          MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS06O
+                          MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE06O
+                          MOVE WS-STATUS-TEXT TO STAT06O
                        WHEN 7
-                           MOVE WR-FLTNUM TO FLT07O
-                           MOVE WR-DEPTIME(1:2) TO DEP07O(1:2)
+                           MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT07O
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                               TO DEP07O(1:2)
                            MOVE ':' TO DEP07O(3:1)
-                           MOVE WR-DEPTIME(3:2) TO DEP07O(4:2)
-                           MOVE WR-ARRTIME(1:2) TO ARR07O(1:2)
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                               TO DEP07O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                               TO ARR07O(1:2)
                            MOVE ':' TO ARR07O(3:1)
-                           MOVE WR-ARRTIME(3:2) TO ARR07O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                               TO ARR07O(4:2)
+                           MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS07O
+                           MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE07O
+                           MOVE WS-STATUS-TEXT TO STAT07O
                        WHEN 8
-                           MOVE WR-FLTNUM TO FLT08O
-                           MOVE WR-DEPTIME(1:2) TO DEP08O(1:2)
+                           MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT08O
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                               TO DEP08O(1:2)
                            MOVE ':' TO DEP08O(3:1)
-                           MOVE WR-DEPTIME(3:2) TO DEP08O(4:2)
-                           MOVE WR-ARRTIME(1:2) TO ARR08O(1:2)
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                               TO DEP08O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                               TO ARR08O(1:2)
                            MOVE ':' TO ARR08O(3:1)
-                           MOVE WR-ARRTIME(3:2) TO ARR08O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                               TO ARR08O(4:2)
+                           MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS08O
+                           MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE08O
+                           MOVE WS-STATUS-TEXT TO STAT08O
                        WHEN 9
-                          MOVE WR-FLTNUM TO FLT09O
-                          MOVE WR-DEPTIME(1:2) TO DEP09O(1:2)
+                          MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT09O
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                              TO DEP09O(1:2)
                           MOVE ':' TO DEP09O(3:1)
-                          MOVE WR-DEPTIME(3:2) TO DEP09O(4:2)
-                          MOVE WR-ARRTIME(1:2) TO ARR09O(1:2)
+                          MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                              TO DEP09O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                              TO ARR09O(1:2)
                           MOVE ':' TO ARR09O(3:1)
-                          MOVE WR-ARRTIME(3:2) TO ARR09O(4:2)
+                          MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                              TO ARR09O(4:2)
+                          MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS09O
+                          MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE09O
+                          MOVE WS-STATUS-TEXT TO STAT09O
                        WHEN 10
-                           MOVE WR-FLTNUM TO FLT10O
-                           MOVE WR-DEPTIME(1:2) TO DEP10O(1:2)
+                           MOVE WS-FLT-NUM(WS-DISP-IX) TO FLT10O
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(1:2)
+                               TO DEP10O(1:2)
                            MOVE ':' TO DEP10O(3:1)
-                           MOVE WR-DEPTIME(3:2) TO DEP10O(4:2)
-                           MOVE WR-ARRTIME(1:2) TO ARR10O(1:2)
+                           MOVE WS-FLT-DEP(WS-DISP-IX)(3:2)
+                               TO DEP10O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(1:2)
+                               TO ARR10O(1:2)
                            MOVE ':' TO ARR10O(3:1)
-                           MOVE WR-ARRTIME(3:2) TO ARR10O(4:2)
+                           MOVE WS-FLT-ARR(WS-DISP-IX)(3:2)
+                               TO ARR10O(4:2)
+                           MOVE WS-FLT-SEATS(WS-DISP-IX) TO SEATS10O
+                           MOVE WS-FLT-DATE(WS-DISP-IX) TO DATE10O
+                           MOVE WS-STATUS-TEXT TO STAT10O
                      END-EVALUATE.
 
       * =======================================================
       *              CLEAR ALL FLIGHT ROWS
       * =======================================================
        CLEAR-ALL-ROWS.
-           MOVE SPACES TO FLT01O DEP01O ARR01O
-           MOVE SPACES TO FLT02O DEP02O ARR02O
-           MOVE SPACES TO FLT03O DEP03O ARR03O
-           MOVE SPACES TO FLT04O DEP04O ARR04O
-           MOVE SPACES TO FLT05O DEP05O ARR05O
-           MOVE SPACES TO FLT06O DEP06O ARR06O
-           MOVE SPACES TO FLT07O DEP07O ARR07O
-           MOVE SPACES TO FLT08O DEP08O ARR08O
-           MOVE SPACES TO FLT09O DEP09O ARR09O
-           MOVE SPACES TO FLT10O DEP10O ARR10O.
+           MOVE SPACES TO FLT01O DEP01O ARR01O SEATS01O DATE01O
+               STAT01O
+           MOVE SPACES TO FLT02O DEP02O ARR02O SEATS02O DATE02O
+               STAT02O
+           MOVE SPACES TO FLT03O DEP03O ARR03O SEATS03O DATE03O
+               STAT03O
+           MOVE SPACES TO FLT04O DEP04O ARR04O SEATS04O DATE04O
+               STAT04O
+           MOVE SPACES TO FLT05O DEP05O ARR05O SEATS05O DATE05O
+               STAT05O
+           MOVE SPACES TO FLT06O DEP06O ARR06O SEATS06O DATE06O
+               STAT06O
+           MOVE SPACES TO FLT07O DEP07O ARR07O SEATS07O DATE07O
+               STAT07O
+           MOVE SPACES TO FLT08O DEP08O ARR08O SEATS08O DATE08O
+               STAT08O
+           MOVE SPACES TO FLT09O DEP09O ARR09O SEATS09O DATE09O
+               STAT09O
+           MOVE SPACES TO FLT10O DEP10O ARR10O SEATS10O DATE10O
+               STAT10O.
 
       * =======================================================
       *              SEND ERROR MESSAGE
