@@ -20,6 +20,40 @@
        01 WS-PNR-RAW               PIC X(7).
        01 WS-LAST-NAME-IN          PIC X(16).
        01 WS-PNR-IN                PIC X(6).
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+       01 WS-CURR-DATE             PIC X(8).
+       01 WS-CURR-TIME             PIC X(6).
+       01 WS-CUTOFF-MINUTES        PIC 9(3) VALUE 45.
+       01 WS-CURR-HHMM             PIC 9(4).
+       01 WS-DEP-HHMM              PIC 9(4).
+       01 WS-MINUTES-TO-DEP        PIC S9(5) VALUE ZERO.
+       01 WS-CUTOFF-FLAG           PIC X VALUE 'N'.
+       01 WS-PASSPORT-EXPIRED      PIC X VALUE 'N'.
+
+      * FLSRFIL seat-count restoration on cancel
+       01 WS-FLSR-REC              PIC X(38).
+       01 WS-FLSR-KEY              PIC X(13).
+       01 WS-SEATS-NUM             PIC 9(3) VALUE 0.
+
+      * SEATFIL slot restoration for a checked-in passenger on cancel
+       01 WS-SEAT-REC.
+           05 SR-FLIGHT             PIC X(6).
+           05 SR-SEAT OCCURS 9 TIMES.
+               10 SR-SEATNO         PIC X(3).
+       01 WS-SEAT-KEY              PIC X(6).
+       01 WS-CANCEL-IX             PIC 99 VALUE 0.
+       01 WS-CANCEL-SEATNO-IX      PIC 99 VALUE 0.
+
+      * PNR status audit record (append-only log of every change)
+       01 WS-AUDIT-REC.
+           05 AU-PNR                PIC X(6).
+           05 AU-OLD-STATUS         PIC X.
+           05 AU-NEW-STATUS         PIC X.
+           05 AU-DATE               PIC X(8).
+           05 AU-TIME               PIC X(6).
+           05 AU-PROGRAM            PIC X(4).
+       01 WS-AUDIT-OLD-STATUS       PIC X VALUE SPACE.
+       01 WS-AUDIT-RESP             PIC S9(8) COMP.
 
        01 WS-COMMAREA.
            05 WS-CA-STATE          PIC X VALUE SPACE.
@@ -37,6 +71,32 @@
            05 WS-CA-RET-DEP        PIC X(4) VALUE SPACES.
            05 WS-CA-RET-ARR        PIC X(4) VALUE SPACES.
            05 WS-CA-PNR            PIC X(6) VALUE SPACES.
+           05 WS-CA-BAGGAGE        PIC X VALUE SPACE.
+           05 WS-CA-HANDLUGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-RET-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-OUT-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-RET-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-RET-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-DOB            PIC X(8) VALUE SPACES.
+           05 WS-CA-NUMP           PIC X(2) VALUE SPACES.
+           05 WS-CA-PASS-EXPIRY    PIC X(8) VALUE SPACES.
+           05 WS-CA-GROUP-REF      PIC X(8) VALUE SPACES.
+           05 WS-CA-MEAL           PIC X(10) VALUE SPACES.
+           05 WS-CA-ASSIST         PIC X VALUE SPACE.
+           05 WS-CA-FF-NUMBER      PIC X(10) VALUE SPACES.
+           05 WS-CA-FARE-AMT       PIC 9(7)V99 VALUE ZERO.
+           05 WS-CA-BAG-FEE        PIC 9(5)V99 VALUE ZERO.
+           05 WS-CA-PAY-METHOD     PIC X VALUE SPACE.
+           05 WS-CA-SEAT-TOGETHER  PIC X VALUE SPACE.
+           05 WS-CA-PSGR-IX        PIC 9(2) VALUE 0.
+           05 WS-CA-WAITLIST       PIC X VALUE SPACE.
+           05 WS-CA-OPER-CARRIER   PIC X(2) VALUE SPACES.
+           05 WS-CA-PAY-REF        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR-STATUS     PIC X VALUE SPACE.
+           05 WS-CA-DEP-SEAT-INDEX PIC 99 VALUE 0.
+           05 WS-CA-PSGR-SEAT-IX   PIC 99 VALUE 0.
 
        01 WS-MONTH-TABLE.
            05 FILLER               PIC X(3) VALUE 'JAN'.
@@ -56,11 +116,20 @@
 
        01 WS-MONTH-NUM             PIC 99.
 
-      * PNR VSAM record layout (91 bytes)
+      * PNR VSAM record layout (588 bytes)
        01 WS-PNR-REC.
            05 PR-PNR               PIC X(6).
+           05 PR-STATUS            PIC X.
+               88 PR-ST-HELD           VALUE 'H'.
+               88 PR-ST-CONFIRMED      VALUE 'C'.
+               88 PR-ST-CANCELLED      VALUE 'X'.
+               88 PR-ST-WAITLIST       VALUE 'W'.
+               88 PR-ST-BUMPED         VALUE 'B'.
+           05 PR-HOLD-EXPIRY       PIC X(12).
            05 PR-LAST-NAME         PIC X(16).
            05 PR-NAME              PIC X(18).
+           05 PR-PASSPORT          PIC X(16).
+           05 PR-PASS-EXPIRY       PIC X(8).
            05 PR-ORIG              PIC X(3).
            05 PR-DEST              PIC X(3).
            05 PR-DEPDATE           PIC X(8).
@@ -72,6 +141,36 @@
            05 PR-RET-FLT           PIC X(6).
            05 PR-RET-DEP           PIC X(4).
            05 PR-RET-ARR           PIC X(4).
+           05 PR-OUT-SEAT          PIC X(3).
+           05 PR-RET-SEAT          PIC X(3).
+           05 PR-OUT-BAGGAGE       PIC X.
+           05 PR-OUT-CARRYON       PIC X.
+           05 PR-RET-BAGGAGE       PIC X.
+           05 PR-RET-CARRYON       PIC X.
+           05 PR-NUMP              PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME         PIC X(18).
+               10 PR-PSGR-PASSPORT     PIC X(16).
+               10 PR-PSGR-OUT-SEAT     PIC X(3).
+               10 PR-PSGR-RET-SEAT     PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX  PIC 99.
+               10 PR-PSGR-RET-SEAT-IX  PIC 99.
+           05 PR-GROUP-REF         PIC X(8).
+           05 PR-MEAL              PIC X(10).
+           05 PR-ASSIST            PIC X.
+           05 PR-FF-NUMBER         PIC X(10).
+           05 PR-FARE-AMT          PIC 9(7)V99.
+           05 PR-BAG-FEE           PIC 9(5)V99.
+           05 PR-PAY-METHOD        PIC X.
+           05 PR-PAY-REF           PIC X(4).
+           05 PR-OUT-CKIN-FLAG     PIC X.
+           05 PR-OUT-CKIN-DATE     PIC X(8).
+           05 PR-OUT-CKIN-TIME     PIC X(6).
+           05 PR-RET-CKIN-FLAG     PIC X.
+           05 PR-RET-CKIN-DATE     PIC X(8).
+           05 PR-RET-CKIN-TIME     PIC X(6).
+           05 PR-OPER-CARRIER      PIC X(2).
+           05 PR-MKTG-FLT          PIC X(6).
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -90,6 +189,32 @@
            05 CA-RET-DEP           PIC X(4).
            05 CA-RET-ARR           PIC X(4).
            05 CA-PNR               PIC X(6).
+           05 CA-BAGGAGE           PIC X.
+           05 CA-HANDLUGGAGE       PIC X.
+           05 CA-OUT-SEAT          PIC X(3).
+           05 CA-RET-SEAT          PIC X(3).
+           05 CA-OUT-BAGGAGE       PIC X.
+           05 CA-OUT-CARRYON       PIC X.
+           05 CA-RET-BAGGAGE       PIC X.
+           05 CA-RET-CARRYON       PIC X.
+           05 CA-DOB               PIC X(8).
+           05 CA-NUMP              PIC X(2).
+           05 CA-PASS-EXPIRY       PIC X(8).
+           05 CA-GROUP-REF         PIC X(8).
+           05 CA-MEAL              PIC X(10).
+           05 CA-ASSIST            PIC X.
+           05 CA-FF-NUMBER         PIC X(10).
+           05 CA-FARE-AMT          PIC 9(7)V99.
+           05 CA-BAG-FEE           PIC 9(5)V99.
+           05 CA-PAY-METHOD        PIC X.
+           05 CA-SEAT-TOGETHER     PIC X.
+           05 CA-PSGR-IX           PIC 9(2).
+           05 CA-WAITLIST          PIC X.
+           05 CA-OPER-CARRIER      PIC X(2).
+           05 CA-PAY-REF           PIC X(4).
+           05 CA-PNR-STATUS        PIC X.
+           05 CA-DEP-SEAT-INDEX    PIC 99.
+           05 CA-PSGR-SEAT-IX   PIC 99.
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -112,6 +237,25 @@
                EXEC CICS RETURN END-EXEC
            END-IF
 
+      *    PF2 from the located-booking screen voids the PNR.
+           IF EIBAID = DFHPF2 AND WS-CA-STATE = 'K'
+               PERFORM CANCEL-BOOKING
+               PERFORM RETURN-TO-CKIN
+           END-IF
+
+      *    PF4 from the located-booking screen rebooks it - sends the
+      *    passenger back into FLTS with the PNR and current details
+      *    prefilled so a new flight can be chosen for the same PNR.
+           IF EIBAID = DFHPF4 AND WS-CA-STATE = 'K'
+               MOVE 'F' TO WS-CA-STATE
+               EXEC CICS
+                   XCTL PROGRAM('FLTS')
+                        COMMAREA(WS-COMMAREA)
+                        LENGTH(183)
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
            EXEC CICS
                RECEIVE MAP('CKINMAP') MAPSET('CKINMAP')
                INTO(CKINMAPI)
@@ -125,7 +269,7 @@
                    EXEC CICS
                        XCTL PROGRAM('CKIN2')
                             COMMAREA(WS-COMMAREA)
-                            LENGTH(92)
+                            LENGTH(183)
                    END-EXEC
                    EXEC CICS RETURN END-EXEC
                ELSE
@@ -143,7 +287,7 @@
                    EXEC CICS
                        XCTL PROGRAM('CKIN2')
                             COMMAREA(WS-COMMAREA)
-                            LENGTH(92)
+                            LENGTH(183)
                    END-EXEC
                    EXEC CICS RETURN END-EXEC
                END-IF
@@ -210,6 +354,73 @@
                EXIT PARAGRAPH
            END-IF
 
+           IF PR-ST-CANCELLED
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'THIS BOOKING HAS BEEN CANCELLED' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-ST-BUMPED
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'THIS BOOKING WAS BUMPED - SEE AGENT' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-ST-WAITLIST
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'THIS BOOKING IS WAITLISTED - SEE AGENT' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-PASSPORT = SPACES OR PR-PASSPORT = LOW-VALUES
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'NO PASSPORT ON FILE - SEE AGENT' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-PASSPORT-EXPIRY
+           IF WS-PASSPORT-EXPIRED = 'Y'
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'PASSPORT HAS EXPIRED - SEE AGENT' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-OUT-CKIN-FLAG = 'Y'
+              AND (PR-TRIPTYPE NOT = 'R' AND PR-TRIPTYPE NOT = 'r')
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'THIS BOOKING IS ALREADY CHECKED IN' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PR-OUT-CKIN-FLAG = 'Y' AND PR-RET-CKIN-FLAG = 'Y'
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'THIS BOOKING IS ALREADY CHECKED IN' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-CUTOFF-WINDOW
+           IF WS-CUTOFF-FLAG = 'Y'
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'CHECK-IN IS CLOSED FOR THIS FLIGHT' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM STORE-CHECKIN-COMMAREA
            PERFORM POPULATE-FLIGHT-DISPLAY
            PERFORM SEND-CHECKIN-SCREEN.
@@ -238,12 +449,273 @@
                'abcdefghijklmnopqrstuvwxyz'
                TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
 
+      * =======================================================
+      *                 VOID A BOOKING
+      * =======================================================
+       CANCEL-BOOKING.
+           EXEC CICS
+               READ FILE('PNRDATA')
+                    INTO(WS-PNR-REC)
+                    RIDFLD(WS-CA-PNR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACE TO WS-CA-STATE
+               MOVE 'UNABLE TO CANCEL - PNR NOT FOUND' TO MSGO
+               PERFORM HIDE-FLIGHT-SECTIONS
+               PERFORM SEND-CHECKIN-SCREEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE PR-STATUS TO WS-AUDIT-OLD-STATUS
+
+           IF PR-ST-HELD OR PR-ST-CONFIRMED OR PR-ST-WAITLIST
+               IF NOT PR-ST-WAITLIST
+                   PERFORM RESTORE-FLIGHT-SEATS
+               END-IF
+               PERFORM RESTORE-CHECKIN-SEATS
+           END-IF
+
+           MOVE 'X' TO PR-STATUS
+
+           EXEC CICS
+               REWRITE FILE('PNRDATA')
+                       FROM(WS-PNR-REC)
+                       RESP(WS-RESP)
+           END-EXEC
+
+           MOVE SPACE TO WS-CA-STATE
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+               PERFORM WRITE-AUDIT-RECORD
+               STRING 'PNR ' WS-CA-PNR ' HAS BEEN CANCELLED'
+                   DELIMITED BY SIZE INTO MSGO
+               END-STRING
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE 'UNABLE TO CANCEL - TRY AGAIN' TO MSGO
+           END-IF
+
+           PERFORM HIDE-FLIGHT-SECTIONS
+           PERFORM SEND-CHECKIN-SCREEN.
+
+      * =======================================================
+      *   CREDIT A CANCELLED PARTY'S SEATS BACK INTO FLSRFIL
+      * =======================================================
+      *    Mirrors BOOK's DECREMENT-FLIGHT-SEATS, in reverse - a
+      *    cancelled booking gives its party size back to the
+      *    outbound flight (and the return leg, for a round trip)
+      *    so a later capacity check sees the freed-up seats.
+       RESTORE-FLIGHT-SEATS.
+           MOVE PR-OUT-FLT(1:5) TO WS-FLSR-KEY(1:5)
+           MOVE PR-DEPDATE TO WS-FLSR-KEY(6:8)
+           EXEC CICS
+               READ FILE('FLSRFIL')
+                    INTO(WS-FLSR-REC)
+                    RIDFLD(WS-FLSR-KEY)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+               ADD PR-NUMP TO WS-SEATS-NUM
+               MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+               EXEC CICS
+                   REWRITE FILE('FLSRFIL')
+                           FROM(WS-FLSR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE PR-RET-FLT(1:5) TO WS-FLSR-KEY(1:5)
+               MOVE PR-RETDATE TO WS-FLSR-KEY(6:8)
+               EXEC CICS
+                   READ FILE('FLSRFIL')
+                        INTO(WS-FLSR-REC)
+                        RIDFLD(WS-FLSR-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+                   ADD PR-NUMP TO WS-SEATS-NUM
+                   MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+                   EXEC CICS
+                       REWRITE FILE('FLSRFIL')
+                               FROM(WS-FLSR-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *   FREE A CANCELLED PARTY'S CHECKED-IN SEATFIL SLOTS
+      * =======================================================
+      *    Only reached for a party that already checked in on
+      *    the leg in question - PR-PSGR-OUT-SEAT-IX/RET-SEAT-IX
+      *    is the SEATFIL array slot CKIN2 assigned each passenger
+      *    at check-in time, persisted alongside the seat label
+      *    text itself so it can be handed back here.
+       RESTORE-CHECKIN-SEATS.
+           IF PR-OUT-CKIN-FLAG = 'Y'
+               MOVE PR-OUT-FLT TO WS-SEAT-KEY
+               EXEC CICS
+                   READ FILE('SEATFIL')
+                        INTO(WS-SEAT-REC)
+                        RIDFLD(WS-SEAT-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM VARYING WS-CANCEL-IX FROM 1 BY 1
+                           UNTIL WS-CANCEL-IX > PR-NUMP
+                       IF PR-PSGR-OUT-SEAT-IX(WS-CANCEL-IX) > 0
+                           MOVE PR-PSGR-OUT-SEAT-IX(WS-CANCEL-IX)
+                               TO WS-CANCEL-SEATNO-IX
+                           MOVE PR-PSGR-OUT-SEAT(WS-CANCEL-IX)
+                               TO SR-SEATNO(WS-CANCEL-SEATNO-IX)
+                       END-IF
+                   END-PERFORM
+
+                   EXEC CICS
+                       REWRITE FILE('SEATFIL')
+                               FROM(WS-SEAT-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF
+
+           IF PR-RET-CKIN-FLAG = 'Y'
+               MOVE PR-RET-FLT TO WS-SEAT-KEY
+               EXEC CICS
+                   READ FILE('SEATFIL')
+                        INTO(WS-SEAT-REC)
+                        RIDFLD(WS-SEAT-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM VARYING WS-CANCEL-IX FROM 1 BY 1
+                           UNTIL WS-CANCEL-IX > PR-NUMP
+                       IF PR-PSGR-RET-SEAT-IX(WS-CANCEL-IX) > 0
+                           MOVE PR-PSGR-RET-SEAT-IX(WS-CANCEL-IX)
+                               TO WS-CANCEL-SEATNO-IX
+                           MOVE PR-PSGR-RET-SEAT(WS-CANCEL-IX)
+                               TO SR-SEATNO(WS-CANCEL-SEATNO-IX)
+                       END-IF
+                   END-PERFORM
+
+                   EXEC CICS
+                       REWRITE FILE('SEATFIL')
+                               FROM(WS-SEAT-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *          WRITE PNR STATUS AUDIT RECORD
+      * =======================================================
+      *    AUDTFIL is an append-only log of every PR-STATUS
+      *    change, kept separate from PNRDATA itself so the
+      *    history of a booking survives even after PNRDATA is
+      *    rewritten again later.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-REC
+           MOVE WS-CA-PNR TO AU-PNR
+           MOVE WS-AUDIT-OLD-STATUS TO AU-OLD-STATUS
+           MOVE PR-STATUS TO AU-NEW-STATUS
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(AU-DATE)
+                          TIME(AU-TIME)
+           END-EXEC
+
+           MOVE 'CKIN' TO AU-PROGRAM
+
+           EXEC CICS
+               WRITE FILE('AUDTFIL')
+                     FROM(WS-AUDIT-REC)
+                     RESP(WS-AUDIT-RESP)
+           END-EXEC.
+
+      * =======================================================
+      *              CHECK-IN CUTOFF WINDOW
+      * =======================================================
+       CHECK-CUTOFF-WINDOW.
+           MOVE 'N' TO WS-CUTOFF-FLAG
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(WS-CURR-DATE)
+                          TIME(WS-CURR-TIME)
+           END-EXEC
+
+           IF PR-DEPDATE < WS-CURR-DATE
+               MOVE 'Y' TO WS-CUTOFF-FLAG
+           ELSE
+               IF PR-DEPDATE = WS-CURR-DATE
+                   MOVE WS-CURR-TIME(1:4) TO WS-CURR-HHMM
+                   MOVE PR-OUT-DEP TO WS-DEP-HHMM
+                   COMPUTE WS-MINUTES-TO-DEP =
+                       ((WS-DEP-HHMM / 100) * 60
+                           + FUNCTION MOD(WS-DEP-HHMM, 100))
+                       - ((WS-CURR-HHMM / 100) * 60
+                           + FUNCTION MOD(WS-CURR-HHMM, 100))
+                   IF WS-MINUTES-TO-DEP < WS-CUTOFF-MINUTES
+                       MOVE 'Y' TO WS-CUTOFF-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *              CHECK PASSPORT EXPIRY
+      * =======================================================
+      *    A passport captured as valid at booking time can still
+      *    lapse before the traveler actually reaches the counter.
+       CHECK-PASSPORT-EXPIRY.
+           MOVE 'N' TO WS-PASSPORT-EXPIRED
+
+           IF PR-PASS-EXPIRY NOT = SPACES
+               AND PR-PASS-EXPIRY NOT = LOW-VALUES
+               EXEC CICS
+                   ASKTIME ABSTIME(WS-ABSTIME)
+               END-EXEC
+
+               EXEC CICS
+                   FORMATTIME ABSTIME(WS-ABSTIME)
+                              YYYYMMDD(WS-CURR-DATE)
+               END-EXEC
+
+               IF PR-PASS-EXPIRY <= WS-CURR-DATE
+                   MOVE 'Y' TO WS-PASSPORT-EXPIRED
+               END-IF
+           END-IF.
+
       * =======================================================
       *           STORE VERIFIED BOOKING IN COMMAREA
       * =======================================================
        STORE-CHECKIN-COMMAREA.
            MOVE 'K' TO WS-CA-STATE
            MOVE PR-NAME TO WS-CA-NAME
+           MOVE PR-PASSPORT TO WS-CA-PASSPORT
            MOVE PR-ORIG TO WS-CA-ORIG
            MOVE PR-DEST TO WS-CA-DEST
            MOVE PR-DEPDATE TO WS-CA-DEPDATE
@@ -255,7 +727,19 @@
            MOVE PR-RET-FLT TO WS-CA-RET-FLT
            MOVE PR-RET-DEP TO WS-CA-RET-DEP
            MOVE PR-RET-ARR TO WS-CA-RET-ARR
-           MOVE WS-PNR-IN TO WS-CA-PNR.
+           MOVE WS-PNR-IN TO WS-CA-PNR
+           MOVE PR-NUMP TO WS-CA-NUMP
+           MOVE PR-GROUP-REF TO WS-CA-GROUP-REF
+           MOVE PR-MEAL TO WS-CA-MEAL
+           MOVE PR-ASSIST TO WS-CA-ASSIST
+           MOVE PR-FF-NUMBER TO WS-CA-FF-NUMBER
+           MOVE PR-FARE-AMT TO WS-CA-FARE-AMT
+           MOVE PR-BAG-FEE TO WS-CA-BAG-FEE
+           MOVE PR-PAY-METHOD TO WS-CA-PAY-METHOD
+           MOVE PR-PAY-REF TO WS-CA-PAY-REF
+           MOVE PR-OPER-CARRIER TO WS-CA-OPER-CARRIER
+           MOVE PR-STATUS TO WS-CA-PNR-STATUS
+           MOVE 1 TO WS-CA-PSGR-IX.
 
       * =======================================================
       *              POPULATE FLIGHT DISPLAY
@@ -441,7 +925,7 @@
            EXEC CICS
                RETURN TRANSID('CKIN')
                       COMMAREA(WS-COMMAREA)
-                      LENGTH(92)
+                      LENGTH(183)
            END-EXEC.
 
       * =======================================================
