@@ -35,16 +35,48 @@ IDENTIFICATION DIVISION.
            05 WS-CA-RET-DEP        PIC X(4) VALUE SPACES.
            05 WS-CA-RET-ARR        PIC X(4) VALUE SPACES.
            05 WS-CA-PNR            PIC X(6) VALUE SPACES.
+           05 WS-CA-BAGGAGE        PIC X VALUE SPACE.
+           05 WS-CA-HANDLUGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-RET-SEAT       PIC X(3) VALUE SPACES.
+           05 WS-CA-OUT-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-OUT-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-RET-BAGGAGE    PIC X VALUE SPACE.
+           05 WS-CA-RET-CARRYON    PIC X VALUE SPACE.
+           05 WS-CA-DOB            PIC X(8) VALUE SPACES.
+           05 WS-CA-NUMP           PIC X(2) VALUE SPACES.
+           05 WS-CA-PASS-EXPIRY    PIC X(8) VALUE SPACES.
+           05 WS-CA-GROUP-REF      PIC X(8) VALUE SPACES.
+           05 WS-CA-MEAL           PIC X(10) VALUE SPACES.
+           05 WS-CA-ASSIST         PIC X VALUE SPACE.
+           05 WS-CA-FF-NUMBER      PIC X(10) VALUE SPACES.
+           05 WS-CA-FARE-AMT       PIC 9(7)V99 VALUE ZERO.
+           05 WS-CA-BAG-FEE        PIC 9(5)V99 VALUE ZERO.
+           05 WS-CA-PAY-METHOD     PIC X VALUE SPACE.
+           05 WS-CA-SEAT-TOGETHER  PIC X VALUE SPACE.
+           05 WS-CA-PSGR-IX        PIC 9(2) VALUE 0.
+           05 WS-CA-WAITLIST       PIC X VALUE SPACE.
+           05 WS-CA-OPER-CARRIER   PIC X(2) VALUE SPACES.
+           05 WS-CA-PAY-REF        PIC X(4) VALUE SPACES.
+           05 WS-CA-PNR-STATUS     PIC X VALUE SPACE.
+           05 WS-CA-DEP-SEAT-INDEX PIC 99 VALUE 0.
+           05 WS-CA-PSGR-SEAT-IX   PIC 99 VALUE 0.
        01 WS-NAME-DIGITS           PIC 9(4) COMP VALUE 0.
        01 WS-I                     PIC 9(4) COMP VALUE 0.
        01 WS-NUMERIC-FOUND         PIC X VALUE 'N'.
+       01 WS-INVALID-CHAR-FOUND    PIC X VALUE 'N'.
        01 WS-NUMP-VALUE            PIC 9(2) VALUE 0.
        01 WS-DOB-DIGIT-COUNT       PIC 9(4) COMP VALUE 0.
        01 WS-DOB-SLASH-COUNT       PIC 9(4) COMP VALUE 0.
        01 WS-DOB-DAY               PIC 99.
        01 WS-DOB-MONTH             PIC 99.
        01 WS-DOB-YEAR              PIC 9(4).
-       01 WS-CURRENT-YEAR          PIC 9(4) VALUE 2026.
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+       01 WS-CURR-DATE             PIC X(8).
+       01 WS-CURR-TIME             PIC X(6).
+       01 WS-CURRENT-YEAR          PIC 9(4).
+       01 WS-CURRENT-MONTH         PIC 99.
+       01 WS-CURRENT-DAY           PIC 99.
        01 WS-AGE                   PIC 999.
        01 WS-PASSPORT-LEN          PIC 9(2) COMP VALUE 0.
        01 WS-DEP-DATE-DAY          PIC 99.
@@ -54,6 +86,18 @@ IDENTIFICATION DIVISION.
        01 WS-RET-DATE-MONTH        PIC 99.
        01 WS-RET-DATE-YEAR         PIC 9(4).
        01 WS-SHOW-DATE-FIELDS      PIC X VALUE 'N'.
+       01 WS-PASSEXP-DAY           PIC 99.
+       01 WS-PASSEXP-MONTH         PIC 99.
+       01 WS-PASSEXP-YEAR          PIC 9(4).
+       01 WS-LAST-TRAVEL-DAY       PIC 99.
+       01 WS-LAST-TRAVEL-MONTH     PIC 99.
+       01 WS-LAST-TRAVEL-YEAR      PIC 9(4).
+
+      * Station master record: 3-char IATA code plus name/city.
+       01 WS-STN-REC.
+           05 STN-CODE                 PIC X(3).
+           05 STN-NAME                 PIC X(20).
+           05 STN-CITY                 PIC X(20).
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -72,6 +116,32 @@ IDENTIFICATION DIVISION.
            05 CA-RET-DEP           PIC X(4).
            05 CA-RET-ARR           PIC X(4).
            05 CA-PNR               PIC X(6).
+           05 CA-BAGGAGE           PIC X.
+           05 CA-HANDLUGGAGE       PIC X.
+           05 CA-OUT-SEAT          PIC X(3).
+           05 CA-RET-SEAT          PIC X(3).
+           05 CA-OUT-BAGGAGE       PIC X.
+           05 CA-OUT-CARRYON       PIC X.
+           05 CA-RET-BAGGAGE       PIC X.
+           05 CA-RET-CARRYON       PIC X.
+           05 CA-DOB               PIC X(8).
+           05 CA-NUMP              PIC X(2).
+           05 CA-PASS-EXPIRY       PIC X(8).
+           05 CA-GROUP-REF         PIC X(8).
+           05 CA-MEAL              PIC X(10).
+           05 CA-ASSIST            PIC X.
+           05 CA-FF-NUMBER         PIC X(10).
+           05 CA-FARE-AMT          PIC 9(7)V99.
+           05 CA-BAG-FEE           PIC 9(5)V99.
+           05 CA-PAY-METHOD        PIC X.
+           05 CA-SEAT-TOGETHER     PIC X.
+           05 CA-PSGR-IX           PIC 9(2).
+           05 CA-WAITLIST          PIC X.
+           05 CA-OPER-CARRIER      PIC X(2).
+           05 CA-PAY-REF           PIC X(4).
+           05 CA-PNR-STATUS        PIC X.
+           05 CA-DEP-SEAT-INDEX    PIC 99.
+           05 CA-PSGR-SEAT-IX   PIC 99.
 
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
@@ -97,7 +167,7 @@ IDENTIFICATION DIVISION.
                    EXEC CICS
                        RETURN TRANSID('FLTS')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
 
                WHEN 'F'
@@ -105,8 +175,16 @@ IDENTIFICATION DIVISION.
                        EXEC CICS RETURN END-EXEC
                    END-IF
 
-                   IF EIBAID = DFHENTER
-                       PERFORM CLEAR-INPUT-FIELDS
+      *            A rebooking XCTL from CKIN arrives here with the
+      *            passenger's fields already in the commarea and
+      *            whatever PF key started the rebook, not ENTER -
+      *            treat that the same as ENTER with a filled form.
+                   IF EIBAID = DFHENTER OR CA-NAME NOT = SPACES
+                       IF CA-NAME NOT = SPACES
+                           PERFORM RESTORE-INPUT-FIELDS
+                       ELSE
+                           PERFORM CLEAR-INPUT-FIELDS
+                       END-IF
                        EXEC CICS
                            SEND MAP('FLTSMAP')
                            MAPSET('FLTSMAP')
@@ -125,14 +203,14 @@ IDENTIFICATION DIVISION.
                        EXEC CICS
                            RETURN TRANSID('FLTS')
                            COMMAREA(WS-COMMAREA)
-                           LENGTH(92)
+                           LENGTH(183)
                        END-EXEC
                    END-IF
                    MOVE WS-STATE TO WS-CA-STATE
                    EXEC CICS
                        RETURN TRANSID('FLTS')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
 
                WHEN 'M'
@@ -151,7 +229,7 @@ IDENTIFICATION DIVISION.
                    EXEC CICS
                        RETURN TRANSID('FLTS')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
            END-EVALUATE.
 
@@ -188,7 +266,24 @@ IDENTIFICATION DIVISION.
                    MOVE ORIGININI TO WS-CA-ORIG
                    MOVE DESTINI TO WS-CA-DEST
                    MOVE TRIPINI TO WS-CA-TRIPTYPE
-                   MOVE SPACES TO WS-CA-PNR
+                   MOVE DOBINI TO WS-CA-DOB
+                   MOVE NUMPINI TO WS-CA-NUMP
+      *            Preserve an incoming PNR (rebook from CKIN) so
+      *            BOOK rewrites that PNR instead of generating a
+      *            new one; a fresh search has no PNR to carry.
+                   IF CA-PNR = SPACES
+                       MOVE SPACES TO WS-CA-PNR
+                   ELSE
+                       MOVE CA-PNR TO WS-CA-PNR
+                   END-IF
+                   MOVE BAGINI TO WS-CA-OUT-BAGGAGE
+                   MOVE RBAGINI TO WS-CA-RET-BAGGAGE
+                   MOVE CARRIERINI TO WS-CA-OPER-CARRIER
+                   MOVE MEALINI TO WS-CA-MEAL
+                   MOVE ASSISTINI TO WS-CA-ASSIST
+                   MOVE GROUPINI TO WS-CA-GROUP-REF
+                   MOVE SEATTOGINI TO WS-CA-SEAT-TOGETHER
+                   MOVE FFNUMINI TO WS-CA-FF-NUMBER
       *            Convert DDMMYYYY to YYYYMMDD for departure date
                    IF DEPDTI NOT = ZERO AND DEPDTI NOT = SPACES
                        STRING DEPDTI(5:4) DEPDTI(3:2) DEPDTI(1:2)
@@ -203,11 +298,18 @@ IDENTIFICATION DIVISION.
                    ELSE
                        MOVE SPACES TO WS-CA-RETDATE
                    END-IF
+      *            Convert DDMMYYYY to YYYYMMDD for passport expiry
+                   IF PASSEXPI NOT = ZERO AND PASSEXPI NOT = SPACES
+                       STRING PASSEXPI(5:4) PASSEXPI(3:2) PASSEXPI(1:2)
+                           DELIMITED BY SIZE INTO WS-CA-PASS-EXPIRY
+                   ELSE
+                       MOVE SPACES TO WS-CA-PASS-EXPIRY
+                   END-IF
       *            Transfer to flight search results
                    EXEC CICS XCTL
                        PROGRAM('FLSR')
                        COMMAREA(WS-COMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                        RESP(WS-RESP)
                    END-EXEC
                    IF WS-RESP NOT = DFHRESP(NORMAL)
@@ -245,10 +347,36 @@ IDENTIFICATION DIVISION.
            IF WS-VALID-FLAG = 'Y'
                PERFORM VALIDATE-TRIP
            END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-BAGGAGE
+           END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-CARRIER
+           END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-MEAL
+           END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-ASSIST
+           END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-GROUP-REF
+           END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-SEAT-TOGETHER
+           END-IF
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-FF-NUMBER
+           END-IF
 
            IF WS-VALID-FLAG = 'Y' AND
               (TRIPINI = 'O' OR TRIPINI = 'R')
                PERFORM VALIDATE-TRAVEL-DATES
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y' AND
+              (TRIPINI = 'O' OR TRIPINI = 'R')
+               PERFORM VALIDATE-PASSPORT-EXPIRY
            END-IF.
 
       * =======================================================
@@ -287,11 +415,32 @@ IDENTIFICATION DIVISION.
                END-IF
            END-IF.
 
+      * =======================================================
+      *           FETCH TODAY'S DATE FROM CICS
+      * =======================================================
+       GET-CURRENT-DATE.
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(WS-CURR-DATE)
+                          TIME(WS-CURR-TIME)
+           END-EXEC
+
+           MOVE WS-CURR-DATE(1:4) TO WS-CURRENT-YEAR
+           MOVE WS-CURR-DATE(5:2) TO WS-CURRENT-MONTH
+           MOVE WS-CURR-DATE(7:2) TO WS-CURRENT-DAY.
+
       * =======================================================
       *                   DOB VALIDATION
       * =======================================================
        VALIDATE-DOB.
 
+           PERFORM GET-CURRENT-DATE
+
            IF DOBINL = 0 OR DOBINI = 0
                MOVE 'ERROR: DATE OF BIRTH CANNOT BE EMPTY'
                    TO MSGO
@@ -320,16 +469,27 @@ IDENTIFICATION DIVISION.
 
       *            Check not in future
                    IF WS-VALID-FLAG = 'Y'
-                       IF WS-DOB-YEAR > WS-CURRENT-YEAR
+                       IF WS-DOB-YEAR > WS-CURRENT-YEAR OR
+                          (WS-DOB-YEAR = WS-CURRENT-YEAR AND
+                           WS-DOB-MONTH > WS-CURRENT-MONTH) OR
+                          (WS-DOB-YEAR = WS-CURRENT-YEAR AND
+                           WS-DOB-MONTH = WS-CURRENT-MONTH AND
+                           WS-DOB-DAY > WS-CURRENT-DAY)
                            MOVE 'ERROR: DOB CANNOT BE IN FUTURE'
                                TO MSGO
                            MOVE 'N' TO WS-VALID-FLAG
                        END-IF
                    END-IF
 
-      *            Check age 18 or older
+      *            Check age 18 or older (birthday not yet reached
+      *            this year counts as one year younger)
                    IF WS-VALID-FLAG = 'Y'
                        COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-DOB-YEAR
+                       IF WS-CURRENT-MONTH < WS-DOB-MONTH OR
+                          (WS-CURRENT-MONTH = WS-DOB-MONTH AND
+                           WS-CURRENT-DAY < WS-DOB-DAY)
+                           COMPUTE WS-AGE = WS-AGE - 1
+                       END-IF
                        IF WS-AGE < 18
                            MOVE 'ERROR: MUST BE 18 YEARS OR OLDER'
                                TO MSGO
@@ -380,6 +540,49 @@ IDENTIFICATION DIVISION.
                MOVE 'ERROR: ORIGIN AND DESTINATION REQUIRED'
                    TO MSGO
                MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y' AND ORIGININI = DESTINI
+               MOVE 'ERROR: ORIGIN AND DESTINATION MUST DIFFER'
+                   TO MSGO
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-STATION-CODES
+           END-IF.
+
+      * =======================================================
+      *          STATION MASTER FILE VALIDATION
+      * =======================================================
+      *    Confirms both codes are stations the airline actually
+      *    serves rather than just three letters typed in.
+       VALIDATE-STATION-CODES.
+           EXEC CICS
+               READ FILE('STNMSTR')
+                    INTO(WS-STN-REC)
+                    RIDFLD(ORIGININI)
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'ERROR: ORIGIN IS NOT A VALID STATION' TO MSGO
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y'
+               EXEC CICS
+                   READ FILE('STNMSTR')
+                        INTO(WS-STN-REC)
+                        RIDFLD(DESTINI)
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'ERROR: DESTINATION IS NOT A VALID STATION'
+                       TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
            END-IF.
 
       * =======================================================
@@ -437,6 +640,155 @@ IDENTIFICATION DIVISION.
                END-IF
            END-IF.
 
+      * =======================================================
+      *              CHECKED BAGGAGE VALIDATION
+      * =======================================================
+      *    A blank answer means no checked bag on that leg - only
+      *    Y and N are otherwise accepted.
+       VALIDATE-BAGGAGE.
+
+           IF BAGINI NOT = SPACES AND BAGINI NOT = 'Y'
+              AND BAGINI NOT = 'N'
+               MOVE 'ERROR: CHECKED BAG MUST BE Y OR N' TO MSGO
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y' AND TRIPINI = 'R'
+               IF RBAGINI NOT = SPACES AND RBAGINI NOT = 'Y'
+                  AND RBAGINI NOT = 'N'
+                   MOVE 'ERROR: RETURN CHECKED BAG MUST BE Y OR N'
+                       TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *          OPERATING CARRIER (CODESHARE) VALIDATION
+      * =======================================================
+      *    Blank means the flight is operated by the airline's own
+      *    metal - only needed when the flight is actually a
+      *    codeshare being sold under this airline's booking flow
+      *    but flown by a partner carrier.
+       VALIDATE-CARRIER.
+
+           IF CARRIERINI NOT = SPACES
+               IF CARRIERINL NOT = 2
+                   MOVE 'ERROR: CARRIER CODE MUST BE 2 LETTERS'
+                       TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               ELSE
+                   IF CARRIERINI IS NOT ALPHABETIC
+                       MOVE 'ERROR: CARRIER CODE MUST BE 2 LETTERS'
+                           TO MSGO
+                       MOVE 'N' TO WS-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *              MEAL PREFERENCE VALIDATION
+      * =======================================================
+      *    Blank means no special meal requested (standard catering).
+       VALIDATE-MEAL.
+
+           IF MEALINI NOT = SPACES
+               IF MEALINI NOT = 'STANDARD'
+                  AND MEALINI NOT = 'VEGETARIAN'
+                  AND MEALINI NOT = 'VEGAN'
+                  AND MEALINI NOT = 'KOSHER'
+                  AND MEALINI NOT = 'HALAL'
+                  AND MEALINI NOT = 'DIABETIC'
+                   MOVE 'ERROR: INVALID MEAL PREFERENCE' TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *          SPECIAL ASSISTANCE (WHEELCHAIR) VALIDATION
+      * =======================================================
+      *    A blank answer means no assistance is needed - only Y
+      *    and N are otherwise accepted, same shape as the checked
+      *    baggage questions above.
+       VALIDATE-ASSIST.
+
+           IF ASSISTINI NOT = SPACES AND ASSISTINI NOT = 'Y'
+              AND ASSISTINI NOT = 'N'
+               MOVE 'ERROR: ASSISTANCE MUST BE Y OR N' TO MSGO
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF.
+
+      * =======================================================
+      *          GROUP/FAMILY BOOKING REFERENCE VALIDATION
+      * =======================================================
+      *    Blank means this passenger is not travelling as part of
+      *    a group/family booking. When given, the reference is a
+      *    free-form code the travel party agrees on among
+      *    themselves (not looked up against any file), so the
+      *    only rule enforced here is that it be plain letters and
+      *    digits - the same character scan VALIDATE-NAME already
+      *    uses above.
+       VALIDATE-GROUP-REF.
+
+           IF GROUPINI NOT = SPACES
+               MOVE 'N' TO WS-INVALID-CHAR-FOUND
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > LENGTH OF GROUPINI
+                   IF GROUPINI(WS-I:1) NOT = SPACE
+                      AND GROUPINI(WS-I:1) IS NOT ALPHABETIC
+                      AND GROUPINI(WS-I:1) IS NOT NUMERIC
+                       MOVE 'Y' TO WS-INVALID-CHAR-FOUND
+                   END-IF
+               END-PERFORM
+
+               IF WS-INVALID-CHAR-FOUND = 'Y'
+                   MOVE 'ERROR: GROUP REFERENCE MUST BE LETTERS/DIGITS'
+                       TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *        SEAT-TOGETHER PREFERENCE VALIDATION
+      * =======================================================
+      *    Blank/N means no preference - each passenger picks a
+      *    seat independently at check-in, same as today. Y asks
+      *    check-in to try to keep the party together, which only
+      *    means anything when there is more than one passenger.
+       VALIDATE-SEAT-TOGETHER.
+
+           IF SEATTOGINI NOT = SPACES AND SEATTOGINI NOT = 'Y'
+              AND SEATTOGINI NOT = 'N'
+               MOVE 'ERROR: SEAT TOGETHER MUST BE Y OR N' TO MSGO
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF.
+
+      * =======================================================
+      *          FREQUENT-FLYER NUMBER VALIDATION
+      * =======================================================
+      *    Blank means the passenger did not give one. When given,
+      *    it is not looked up against any file - just checked for
+      *    plain letters and digits, same character scan as the
+      *    group reference above.
+       VALIDATE-FF-NUMBER.
+
+           IF FFNUMINI NOT = SPACES
+               MOVE 'N' TO WS-INVALID-CHAR-FOUND
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > LENGTH OF FFNUMINI
+                   IF FFNUMINI(WS-I:1) NOT = SPACE
+                      AND FFNUMINI(WS-I:1) IS NOT ALPHABETIC
+                      AND FFNUMINI(WS-I:1) IS NOT NUMERIC
+                       MOVE 'Y' TO WS-INVALID-CHAR-FOUND
+                   END-IF
+               END-PERFORM
+
+               IF WS-INVALID-CHAR-FOUND = 'Y'
+                   MOVE 'ERROR: FF NUMBER MUST BE LETTERS/DIGITS'
+                       TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
       * =======================================================
       *               TRAVEL DATES VALIDATION
       * =======================================================
@@ -485,14 +837,81 @@ IDENTIFICATION DIVISION.
                        WS-RET-DATE-MONTH < WS-DEP-DATE-MONTH) OR
                       (WS-RET-DATE-YEAR = WS-DEP-DATE-YEAR AND
                        WS-RET-DATE-MONTH = WS-DEP-DATE-MONTH AND
-                       WS-RET-DATE-DAY <= WS-DEP-DATE-DAY)
-                       MOVE 'ERROR: RET DATE MUST BE AFTER DEP DATE'
-                           TO MSGO
+                       WS-RET-DATE-DAY < WS-DEP-DATE-DAY)
+      *                A same-day turnaround is allowed here - FLSR
+      *                enforces the minimum connection time once the
+      *                actual outbound arrival and return departure
+      *                times are known.
+                       MOVE 'ERROR: RET DATE BEFORE DEP DATE' TO MSGO
                        MOVE 'N' TO WS-VALID-FLAG
                    END-IF
                END-IF
            END-IF.
 
+      * =======================================================
+      *              PASSPORT EXPIRY VALIDATION
+      * =======================================================
+      *    Must be a real future date, and must not lapse before
+      *    the last day of travel (the return date on a round
+      *    trip, otherwise the departure date).
+       VALIDATE-PASSPORT-EXPIRY.
+
+           PERFORM GET-CURRENT-DATE
+
+           IF PASSEXPIL = 0 OR PASSEXPI = 0
+               MOVE 'ERROR: PASSPORT EXPIRY DATE IS REQUIRED' TO MSGO
+               MOVE 'N' TO WS-VALID-FLAG
+           ELSE
+               MOVE PASSEXPI(1:2) TO WS-PASSEXP-DAY
+               MOVE PASSEXPI(3:2) TO WS-PASSEXP-MONTH
+               MOVE PASSEXPI(5:4) TO WS-PASSEXP-YEAR
+
+               IF WS-PASSEXP-MONTH < 1 OR WS-PASSEXP-MONTH > 12
+                   MOVE 'ERROR: EXPIRY MONTH MUST BE 1-12' TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+
+               IF WS-PASSEXP-DAY < 1 OR WS-PASSEXP-DAY > 31
+                   MOVE 'ERROR: EXPIRY DAY MUST BE 1-31' TO MSGO
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+
+               IF WS-VALID-FLAG = 'Y'
+                   IF WS-PASSEXP-YEAR < WS-CURRENT-YEAR OR
+                      (WS-PASSEXP-YEAR = WS-CURRENT-YEAR AND
+                       WS-PASSEXP-MONTH < WS-CURRENT-MONTH) OR
+                      (WS-PASSEXP-YEAR = WS-CURRENT-YEAR AND
+                       WS-PASSEXP-MONTH = WS-CURRENT-MONTH AND
+                       WS-PASSEXP-DAY <= WS-CURRENT-DAY)
+                       MOVE 'ERROR: PASSPORT HAS ALREADY EXPIRED'
+                           TO MSGO
+                       MOVE 'N' TO WS-VALID-FLAG
+                   END-IF
+               END-IF
+
+               IF WS-VALID-FLAG = 'Y'
+                   IF TRIPINI = 'R'
+                       MOVE WS-RET-DATE-DAY TO WS-LAST-TRAVEL-DAY
+                       MOVE WS-RET-DATE-MONTH TO WS-LAST-TRAVEL-MONTH
+                       MOVE WS-RET-DATE-YEAR TO WS-LAST-TRAVEL-YEAR
+                   ELSE
+                       MOVE WS-DEP-DATE-DAY TO WS-LAST-TRAVEL-DAY
+                       MOVE WS-DEP-DATE-MONTH TO WS-LAST-TRAVEL-MONTH
+                       MOVE WS-DEP-DATE-YEAR TO WS-LAST-TRAVEL-YEAR
+                   END-IF
+
+                   IF WS-PASSEXP-YEAR < WS-LAST-TRAVEL-YEAR OR
+                      (WS-PASSEXP-YEAR = WS-LAST-TRAVEL-YEAR AND
+                       WS-PASSEXP-MONTH < WS-LAST-TRAVEL-MONTH) OR
+                      (WS-PASSEXP-YEAR = WS-LAST-TRAVEL-YEAR AND
+                       WS-PASSEXP-MONTH = WS-LAST-TRAVEL-MONTH AND
+                       WS-PASSEXP-DAY <= WS-LAST-TRAVEL-DAY)
+                       MOVE 'ERROR: PASSPORT EXPIRES BEFORE TRAVEL'
+                           TO MSGO
+                       MOVE 'N' TO WS-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
 
        SEND-INITIAL-SCREEN.
 
@@ -509,6 +928,61 @@ IDENTIFICATION DIVISION.
                SEND MAP('FLTSMAP') MAPSET('FLTSMAP') DATAONLY
            END-EXEC.
 
+      * =======================================================
+      *      RESTORE INPUT FIELDS FROM COMMAREA (BACK FROM FLSR)
+      * =======================================================
+       RESTORE-INPUT-FIELDS.
+           move low-values to fltsmapo.
+           MOVE CA-NAME TO NAMEINO
+           MOVE CA-PASSPORT TO PASSINO
+           MOVE CA-ORIG TO ORIGININO
+           MOVE CA-DEST TO DESTINO
+           MOVE CA-TRIPTYPE TO TRIPINO
+           MOVE CA-OUT-BAGGAGE TO BAGINO
+           MOVE CA-RET-BAGGAGE TO RBAGINO
+           MOVE CA-OPER-CARRIER TO CARRIERINO
+           MOVE CA-MEAL TO MEALINO
+           MOVE CA-ASSIST TO ASSISTINO
+           MOVE CA-GROUP-REF TO GROUPINO
+           MOVE CA-SEAT-TOGETHER TO SEATTOGINO
+           MOVE CA-FF-NUMBER TO FFNUMINO
+
+      *    Convert YYYYMMDD back to DDMMYYYY for display
+           IF CA-DEPDATE NOT = SPACES AND CA-DEPDATE NOT = LOW-VALUES
+               STRING CA-DEPDATE(7:2) CA-DEPDATE(5:2) CA-DEPDATE(1:4)
+                   DELIMITED BY SIZE INTO DEPDTO
+               END-STRING
+           ELSE
+               MOVE ZERO TO DEPDTO
+           END-IF
+
+           IF CA-RETDATE NOT = SPACES AND CA-RETDATE NOT = LOW-VALUES
+               STRING CA-RETDATE(7:2) CA-RETDATE(5:2) CA-RETDATE(1:4)
+                   DELIMITED BY SIZE INTO RETDTO
+               END-STRING
+           ELSE
+               MOVE ZERO TO RETDTO
+           END-IF
+
+           MOVE 'DDMMYYYY' TO DOBINO
+           IF CA-DOB NOT = SPACES
+               MOVE CA-DOB TO DOBINO
+           ELSE
+               MOVE ZERO TO DOBINO
+           END-IF
+           MOVE CA-NUMP TO NUMPINO.
+
+           MOVE 'DDMMYYYY' TO PASSEXPO
+           IF CA-PASS-EXPIRY NOT = SPACES AND
+              CA-PASS-EXPIRY NOT = LOW-VALUES
+               STRING CA-PASS-EXPIRY(7:2) CA-PASS-EXPIRY(5:2)
+                      CA-PASS-EXPIRY(1:4)
+                   DELIMITED BY SIZE INTO PASSEXPO
+               END-STRING
+           ELSE
+               MOVE ZERO TO PASSEXPO
+           END-IF.
+
       * =======================================================
       *                   CLEAR INPUT FIELDS
       * =======================================================
@@ -522,8 +996,18 @@ IDENTIFICATION DIVISION.
            MOVE SPACES TO DESTINI
            MOVE SPACES TO NUMPINI
            MOVE SPACES TO TRIPINI
+           MOVE SPACES TO BAGINI
+           MOVE SPACES TO RBAGINI
+           MOVE SPACES TO CARRIERINI
+           MOVE SPACES TO MEALINI
+           MOVE SPACES TO ASSISTINI
+           MOVE SPACES TO GROUPINI
+           MOVE SPACES TO SEATTOGINI
+           MOVE SPACES TO FFNUMINI
            MOVE ZERO TO DEPDTI
-           MOVE ZERO TO RETDTI.
+           MOVE ZERO TO RETDTI
+           MOVE ZERO TO PASSEXPI
+           MOVE 'DDMMYYYY' TO PASSEXPO.
 
       * =======================================================
       *            HIDE DATE FIELDS INITIALLY
