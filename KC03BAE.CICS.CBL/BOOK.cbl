@@ -18,28 +18,106 @@
        01 WS-CURR-TIME             PIC X(6).
        01 WS-PNR-RETRY             PIC 99 VALUE 0.
        01 WS-PNR-WRITTEN           PIC X VALUE 'N'.
+       01 WS-PNR-GEN-FAILED        PIC X VALUE 'N'.
+       01 WS-PNR-CHARS             PIC X(36)
+           VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
+       01 WS-PNR-CHAR-TAB REDEFINES WS-PNR-CHARS.
+           05 WS-PNR-CHAR          OCCURS 36 TIMES PIC X.
+       01 WS-PNR-SEED              PIC S9(15) COMP-3 VALUE 0.
+       01 WS-PNR-CHAR-IX           PIC 99 VALUE 0.
+       01 WS-PNR-POS               PIC 9 VALUE 0.
+       01 WS-NUMP-NUM              PIC 9(2) VALUE 1.
+       01 WS-BASE-FARE             PIC 9(5)V99 VALUE 150.00.
+       01 WS-BAG-FEE-RATE          PIC 9(3)V99 VALUE 30.00.
+       01 WS-FARE-DISP             PIC ZZZZZZ9.99.
+       01 WS-PAY-CHAR-IX           PIC 99 VALUE 0.
+       01 WS-PAY-POS               PIC 9 VALUE 0.
+       01 WS-FLSR-REC              PIC X(38).
+       01 WS-FLSR-KEY              PIC X(13).
+       01 WS-SEATS-NUM             PIC 9(3) VALUE 0.
+       01 WS-FLIGHT-FULL           PIC X VALUE 'N'.
+       01 WS-HOLD-REQUESTED        PIC X VALUE 'N'.
        01 WS-LAST-NAME             PIC X(16).
        01 WS-TEMP-NAME             PIC X(18).
        01 WS-NAME-LEN              PIC S9(4) COMP VALUE 0.
+
+      * PNR status audit record (append-only log of every change)
+       01 WS-AUDIT-REC.
+           05 AU-PNR                PIC X(6).
+           05 AU-OLD-STATUS         PIC X.
+           05 AU-NEW-STATUS         PIC X.
+           05 AU-DATE               PIC X(8).
+           05 AU-TIME               PIC X(6).
+           05 AU-PROGRAM            PIC X(4).
+       01 WS-AUDIT-OLD-STATUS       PIC X VALUE SPACE.
+       01 WS-AUDIT-RESP             PIC S9(8) COMP.
        01 WS-LAST-START            PIC S9(4) COMP VALUE 1.
        01 WS-LAST-IX               PIC S9(4) COMP VALUE 0.
 
-      * PNR VSAM record layout (91 bytes)
+      * SCNOTIFY feed record - same 97-byte shape SCHNOT/GTCLSE write
+      * from batch; CICS appends to it the same way it appends to
+      * AUDTFIL, with no RIDFLD.
+       01 WS-NOTIFY-REC.
+           05 NT-PNR                 PIC X(6).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 NT-MESSAGE             PIC X(90).
+       01 WS-NOTIFY-RESP            PIC S9(8) COMP.
+
+      * PNR VSAM record layout (588 bytes)
        01 WS-PNR-REC.
            05 PR-PNR               PIC X(6).
+           05 PR-STATUS             PIC X.
+               88 PR-ST-HELD        VALUE 'H'.
+               88 PR-ST-CONFIRMED   VALUE 'C'.
+               88 PR-ST-CANCELLED   VALUE 'X'.
+               88 PR-ST-WAITLIST    VALUE 'W'.
+               88 PR-ST-BUMPED      VALUE 'B'.
+           05 PR-HOLD-EXPIRY       PIC X(12).
            05 PR-LAST-NAME         PIC X(16).
            05 PR-NAME              PIC X(18).
-           05 PR-ORIG              PIC X(3).
-           05 PR-DEST              PIC X(3).
-           05 PR-DEPDATE           PIC X(8).
-           05 PR-RETDATE           PIC X(8).
-           05 PR-TRIPTYPE          PIC X.
-           05 PR-OUT-FLT           PIC X(6).
-           05 PR-OUT-DEP           PIC X(4).
-           05 PR-OUT-ARR           PIC X(4).
-           05 PR-RET-FLT           PIC X(6).
-           05 PR-RET-DEP           PIC X(4).
-           05 PR-RET-ARR           PIC X(4).
+           05 PR-PASSPORT          PIC X(16).
+           05 PR-PASS-EXPIRY       PIC X(8).
+           05 PR-ORIG               PIC X(3).
+           05 PR-DEST               PIC X(3).
+           05 PR-DEPDATE            PIC X(8).
+           05 PR-RETDATE            PIC X(8).
+           05 PR-TRIPTYPE           PIC X.
+           05 PR-OUT-FLT            PIC X(6).
+           05 PR-OUT-DEP            PIC X(4).
+           05 PR-OUT-ARR            PIC X(4).
+           05 PR-RET-FLT            PIC X(6).
+           05 PR-RET-DEP            PIC X(4).
+           05 PR-RET-ARR            PIC X(4).
+           05 PR-OUT-SEAT           PIC X(3).
+           05 PR-RET-SEAT           PIC X(3).
+           05 PR-OUT-BAGGAGE        PIC X.
+           05 PR-OUT-CARRYON        PIC X.
+           05 PR-RET-BAGGAGE        PIC X.
+           05 PR-RET-CARRYON        PIC X.
+           05 PR-NUMP               PIC 9(2).
+           05 PR-PASSENGER OCCURS 9 TIMES.
+               10 PR-PSGR-NAME      PIC X(18).
+               10 PR-PSGR-PASSPORT  PIC X(16).
+               10 PR-PSGR-OUT-SEAT  PIC X(3).
+               10 PR-PSGR-RET-SEAT  PIC X(3).
+               10 PR-PSGR-OUT-SEAT-IX PIC 99.
+               10 PR-PSGR-RET-SEAT-IX PIC 99.
+           05 PR-GROUP-REF          PIC X(8).
+           05 PR-MEAL               PIC X(10).
+           05 PR-ASSIST             PIC X.
+           05 PR-FF-NUMBER          PIC X(10).
+           05 PR-FARE-AMT           PIC 9(7)V99.
+           05 PR-BAG-FEE            PIC 9(5)V99.
+           05 PR-PAY-METHOD         PIC X.
+           05 PR-PAY-REF            PIC X(4).
+           05 PR-OUT-CKIN-FLAG      PIC X.
+           05 PR-OUT-CKIN-DATE      PIC X(8).
+           05 PR-OUT-CKIN-TIME      PIC X(6).
+           05 PR-RET-CKIN-FLAG      PIC X.
+           05 PR-RET-CKIN-DATE      PIC X(8).
+           05 PR-RET-CKIN-TIME      PIC X(6).
+           05 PR-OPER-CARRIER       PIC X(2).
+           05 PR-MKTG-FLT           PIC X(6).
 
       * Date conversion work fields
        01 WS-MONTH-TABLE.
@@ -84,6 +162,32 @@
            05 CA-RET-DEP           PIC X(4).
            05 CA-RET-ARR           PIC X(4).
            05 CA-PNR               PIC X(6).
+           05 CA-BAGGAGE           PIC X.
+           05 CA-HANDLUGGAGE       PIC X.
+           05 CA-OUT-SEAT          PIC X(3).
+           05 CA-RET-SEAT          PIC X(3).
+           05 CA-OUT-BAGGAGE       PIC X.
+           05 CA-OUT-CARRYON       PIC X.
+           05 CA-RET-BAGGAGE       PIC X.
+           05 CA-RET-CARRYON       PIC X.
+           05 CA-DOB               PIC X(8).
+           05 CA-NUMP              PIC X(2).
+           05 CA-PASS-EXPIRY       PIC X(8).
+           05 CA-GROUP-REF         PIC X(8).
+           05 CA-MEAL              PIC X(10).
+           05 CA-ASSIST            PIC X.
+           05 CA-FF-NUMBER         PIC X(10).
+           05 CA-FARE-AMT          PIC 9(7)V99.
+           05 CA-BAG-FEE           PIC 9(5)V99.
+           05 CA-PAY-METHOD        PIC X.
+           05 CA-SEAT-TOGETHER     PIC X.
+           05 CA-PSGR-IX           PIC 9(2).
+           05 CA-WAITLIST          PIC X.
+           05 CA-OPER-CARRIER      PIC X(2).
+           05 CA-PAY-REF           PIC X(4).
+           05 CA-PNR-STATUS        PIC X.
+           05 CA-DEP-SEAT-INDEX    PIC 99.
+           05 CA-PSGR-SEAT-IX   PIC 99.
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -100,11 +204,13 @@
            EVALUATE CA-STATE
                WHEN 'B'
       *            First entry from FLSR: show BOOK review screen only
+                   PERFORM CALCULATE-FARE
+                   PERFORM CALCULATE-BAGGAGE-FEE
                    PERFORM DISPLAY-CONFIRMATION
                    MOVE 'P' TO CA-STATE
                    EXEC CICS RETURN TRANSID('BOOK')
                        COMMAREA(DFHCOMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
 
                WHEN 'P'
@@ -118,12 +224,45 @@
 
                        EXEC CICS RETURN TRANSID('FLSR')
                            COMMAREA(DFHCOMMAREA)
-                           LENGTH(92)
+                           LENGTH(183)
                        END-EXEC
                    END-IF
 
-      *            First ENTER on BOOK confirms flights and creates PNR
+      *            ENTER on the review screen goes on to the fare/
+      *            payment step - the PNR isn't written until payment
+      *            is taken there
                    IF EIBAID = DFHENTER
+                       MOVE 'Y' TO CA-STATE
+                   END-IF
+
+                   PERFORM DISPLAY-CONFIRMATION
+                   EXEC CICS RETURN TRANSID('BOOK')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH(183)
+                   END-EXEC
+
+               WHEN 'Y'
+      *            PF1 from the payment screen goes back to the review
+                   IF EIBAID = DFHPF1
+                       MOVE 'P' TO CA-STATE
+                   END-IF
+
+      *            ENTER on the payment screen takes payment and
+      *            creates/updates the PNR
+                   IF EIBAID = DFHENTER
+                       MOVE 'N' TO WS-HOLD-REQUESTED
+                       PERFORM PROCESS-PAYMENT
+                       PERFORM SAVE-BOOKING-DETAILS
+                       IF WS-PNR-WRITTEN = 'Y'
+                           MOVE 'C' TO CA-STATE
+                       END-IF
+                   END-IF
+
+      *            PF5 on the payment screen holds the booking
+      *            without taking payment - the PNR is written with
+      *            a same-day expiry instead of being confirmed
+                   IF EIBAID = DFHPF5
+                       MOVE 'Y' TO WS-HOLD-REQUESTED
                        PERFORM SAVE-BOOKING-DETAILS
                        IF WS-PNR-WRITTEN = 'Y'
                            MOVE 'C' TO CA-STATE
@@ -133,7 +272,7 @@
                    PERFORM DISPLAY-CONFIRMATION
                    EXEC CICS RETURN TRANSID('BOOK')
                        COMMAREA(DFHCOMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
 
                WHEN 'C'
@@ -142,14 +281,14 @@
                        EXEC CICS
                            XCTL PROGRAM('CKIN')
                                 COMMAREA(DFHCOMMAREA)
-                                LENGTH(92)
+                                LENGTH(183)
                        END-EXEC
                    END-IF
 
                    PERFORM DISPLAY-CONFIRMATION
                    EXEC CICS RETURN TRANSID('BOOK')
                        COMMAREA(DFHCOMMAREA)
-                       LENGTH(92)
+                       LENGTH(183)
                    END-EXEC
 
                WHEN OTHER
@@ -162,6 +301,7 @@
       * =======================================================
        DISPLAY-CONFIRMATION.
            MOVE LOW-VALUES TO BOOKMAPO.
+           MOVE CA-FARE-AMT TO WS-FARE-DISP.
 
       *    Populate name and passport
            MOVE CA-NAME TO NAMEVO
@@ -203,16 +343,39 @@
                WHEN 'B'
                    MOVE 'PRESS ENTER TO CONFIRM BOOKING' TO MSGO
                WHEN 'P'
+                   STRING 'FARE $' WS-FARE-DISP
+                          ' - PRESS ENTER TO CONTINUE TO PAYMENT'
+                       DELIMITED BY SIZE INTO MSGO
+                   END-STRING
+               WHEN 'Y'
                    IF EIBAID = DFHENTER AND WS-PNR-WRITTEN = 'N'
                        MOVE WS-SAVE-ERROR TO MSGO
                    ELSE
-                       MOVE 'PRESS ENTER TO CONFIRM BOOKING' TO MSGO
+                       STRING 'FARE $' WS-FARE-DISP
+                              ' - ENTER TO PAY AND CONFIRM, PF5 TO HOLD'
+                           DELIMITED BY SIZE INTO MSGO
+                       END-STRING
                    END-IF
                WHEN 'C'
-                   STRING 'PNR ' CA-PNR
-                          ' CONFIRMED - PRESS ENTER FOR CKIN'
-                       DELIMITED BY SIZE INTO MSGO
-                   END-STRING
+                   IF CA-WAITLIST = 'Y'
+                       STRING 'PNR ' CA-PNR
+                              ' WAITLISTED - FLIGHT FULL'
+                           DELIMITED BY SIZE INTO MSGO
+                       END-STRING
+                   ELSE
+                       IF CA-PNR-STATUS = 'H'
+                           STRING 'PNR ' CA-PNR
+                                  ' HELD - MUST BE CONFIRMED BY '
+                                  'END OF DAY'
+                               DELIMITED BY SIZE INTO MSGO
+                           END-STRING
+                       ELSE
+                           STRING 'PNR ' CA-PNR
+                                  ' CONFIRMED - PRESS ENTER FOR CKIN'
+                               DELIMITED BY SIZE INTO MSGO
+                           END-STRING
+                       END-IF
+                   END-IF
                WHEN OTHER
                    MOVE SPACES TO MSGO
            END-EVALUATE.
@@ -224,14 +387,224 @@
                ERASE
            END-EXEC.
 
+      * =======================================================
+      *              CALCULATE THE FARE
+      * =======================================================
+      *    Flat per-leg fare times party size - there's no fare-basis
+      *    or route-distance table in this system, so one rate covers
+      *    every route; a round trip is simply two legs.
+       CALCULATE-FARE.
+           COMPUTE WS-NUMP-NUM = FUNCTION NUMVAL(CA-NUMP)
+           IF WS-NUMP-NUM < 1 OR WS-NUMP-NUM > 9
+               MOVE 1 TO WS-NUMP-NUM
+           END-IF
+
+           IF CA-TRIPTYPE = 'R'
+               COMPUTE CA-FARE-AMT ROUNDED =
+                   WS-BASE-FARE * 2 * WS-NUMP-NUM
+           ELSE
+               COMPUTE CA-FARE-AMT ROUNDED =
+                   WS-BASE-FARE * WS-NUMP-NUM
+           END-IF.
+
+      * =======================================================
+      *              CALCULATE THE BAGGAGE FEE
+      * =======================================================
+      *    A flat per-leg checked-bag fee, same rate every route,
+      *    same shape as CALCULATE-FARE above - charged once per
+      *    passenger on each leg where a bag was checked.
+       CALCULATE-BAGGAGE-FEE.
+           MOVE ZERO TO CA-BAG-FEE
+           IF CA-OUT-BAGGAGE = 'Y'
+               COMPUTE CA-BAG-FEE ROUNDED =
+                   CA-BAG-FEE + (WS-BAG-FEE-RATE * WS-NUMP-NUM)
+           END-IF
+           IF CA-TRIPTYPE = 'R' AND CA-RET-BAGGAGE = 'Y'
+               COMPUTE CA-BAG-FEE ROUNDED =
+                   CA-BAG-FEE + (WS-BAG-FEE-RATE * WS-NUMP-NUM)
+           END-IF.
+
+      * =======================================================
+      *          CHECK FLIGHT CAPACITY (STANDBY/WAITLIST)
+      * =======================================================
+      *    FLSRFIL carries a seats-remaining count for each flight
+      *    (the same field FLSR now shows in its results list). If
+      *    either leg has none left, the booking still goes through
+      *    but lands on the waitlist instead of being confirmed.
+       CHECK-FLIGHT-CAPACITY.
+           MOVE 'N' TO WS-FLIGHT-FULL
+
+           MOVE CA-OUT-FLT(1:5) TO WS-FLSR-KEY(1:5)
+           MOVE CA-DEPDATE TO WS-FLSR-KEY(6:8)
+           EXEC CICS
+               READ FILE('FLSRFIL')
+                    INTO(WS-FLSR-REC)
+                    RIDFLD(WS-FLSR-KEY)
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+               IF WS-SEATS-NUM < WS-NUMP-NUM
+                   MOVE 'Y' TO WS-FLIGHT-FULL
+               END-IF
+           END-IF
+
+           IF CA-TRIPTYPE = 'R' AND WS-FLIGHT-FULL = 'N'
+               MOVE CA-RET-FLT(1:5) TO WS-FLSR-KEY(1:5)
+               MOVE CA-RETDATE TO WS-FLSR-KEY(6:8)
+               EXEC CICS
+                   READ FILE('FLSRFIL')
+                        INTO(WS-FLSR-REC)
+                        RIDFLD(WS-FLSR-KEY)
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+                   IF WS-SEATS-NUM < WS-NUMP-NUM
+                       MOVE 'Y' TO WS-FLIGHT-FULL
+                   END-IF
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *   DECREMENT SEATS REMAINING FOR A CONFIRMED BOOKING
+      * =======================================================
+      *    Mirrors CHECK-FLIGHT-CAPACITY's read of FLSRFIL, but for
+      *    update - takes the party size back out of the
+      *    seats-remaining count so a later booking's capacity check
+      *    sees an accurate figure instead of one that never moves.
+       DECREMENT-FLIGHT-SEATS.
+           MOVE CA-OUT-FLT(1:5) TO WS-FLSR-KEY(1:5)
+           MOVE CA-DEPDATE TO WS-FLSR-KEY(6:8)
+           EXEC CICS
+               READ FILE('FLSRFIL')
+                    INTO(WS-FLSR-REC)
+                    RIDFLD(WS-FLSR-KEY)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+               IF WS-SEATS-NUM > WS-NUMP-NUM
+                   SUBTRACT WS-NUMP-NUM FROM WS-SEATS-NUM
+               ELSE
+                   MOVE 0 TO WS-SEATS-NUM
+               END-IF
+               MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+               EXEC CICS
+                   REWRITE FILE('FLSRFIL')
+                           FROM(WS-FLSR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF CA-TRIPTYPE = 'R'
+               MOVE CA-RET-FLT(1:5) TO WS-FLSR-KEY(1:5)
+               MOVE CA-RETDATE TO WS-FLSR-KEY(6:8)
+               EXEC CICS
+                   READ FILE('FLSRFIL')
+                        INTO(WS-FLSR-REC)
+                        RIDFLD(WS-FLSR-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+                   IF WS-SEATS-NUM > WS-NUMP-NUM
+                       SUBTRACT WS-NUMP-NUM FROM WS-SEATS-NUM
+                   ELSE
+                       MOVE 0 TO WS-SEATS-NUM
+                   END-IF
+                   MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+                   EXEC CICS
+                       REWRITE FILE('FLSRFIL')
+                               FROM(WS-FLSR-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      * =======================================================
+      *   CREDIT A REBOOKED PNR'S OLD FLIGHT SEATS BACK TO FLSRFIL
+      * =======================================================
+      *    Rebooking an existing confirmed/held PNR (CA-PNR passed
+      *    in non-blank) points it at a new flight and re-runs
+      *    DECREMENT-FLIGHT-SEATS for the new flight - this credits
+      *    the party size back to the OLD flight/date (still in
+      *    WS-PNR-REC at this point, read just before it's
+      *    overwritten by BUILD-PNR-RECORD) so the seat it vacated
+      *    is not lost.
+       RESTORE-OLD-FLIGHT-SEATS.
+           MOVE PR-OUT-FLT(1:5) TO WS-FLSR-KEY(1:5)
+           MOVE PR-DEPDATE TO WS-FLSR-KEY(6:8)
+           EXEC CICS
+               READ FILE('FLSRFIL')
+                    INTO(WS-FLSR-REC)
+                    RIDFLD(WS-FLSR-KEY)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+               ADD PR-NUMP TO WS-SEATS-NUM
+               MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+               EXEC CICS
+                   REWRITE FILE('FLSRFIL')
+                           FROM(WS-FLSR-REC)
+                           RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF PR-TRIPTYPE = 'R'
+               MOVE PR-RET-FLT(1:5) TO WS-FLSR-KEY(1:5)
+               MOVE PR-RETDATE TO WS-FLSR-KEY(6:8)
+               EXEC CICS
+                   READ FILE('FLSRFIL')
+                        INTO(WS-FLSR-REC)
+                        RIDFLD(WS-FLSR-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-FLSR-REC(36:3) TO WS-SEATS-NUM
+                   ADD PR-NUMP TO WS-SEATS-NUM
+                   MOVE WS-SEATS-NUM TO WS-FLSR-REC(36:3)
+                   EXEC CICS
+                       REWRITE FILE('FLSRFIL')
+                               FROM(WS-FLSR-REC)
+                               RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
       * =======================================================
       *          SAVE BOOKING AND GENERATE PNR
       * =======================================================
        SAVE-BOOKING-DETAILS.
            MOVE 'Y' TO WS-PNR-WRITTEN.
 
+           PERFORM CHECK-FLIGHT-CAPACITY
+           IF WS-FLIGHT-FULL = 'Y'
+               MOVE 'Y' TO CA-WAITLIST
+           ELSE
+               MOVE 'N' TO CA-WAITLIST
+               PERFORM DECREMENT-FLIGHT-SEATS
+           END-IF
+
            IF CA-PNR = SPACES
                PERFORM GENERATE-PNR
+               IF WS-PNR-GEN-FAILED = 'Y'
+                   MOVE 'N' TO WS-PNR-WRITTEN
+                   MOVE 'UNABLE TO GENERATE A UNIQUE PNR - TRY AGAIN'
+                       TO WS-SAVE-ERROR
+                   EXIT PARAGRAPH
+               END-IF
            END-IF
 
            PERFORM BUILD-PNR-RECORD
@@ -246,19 +619,32 @@
 
            EVALUATE WS-RESP
                WHEN DFHRESP(NORMAL)
+                   MOVE PR-STATUS TO WS-AUDIT-OLD-STATUS
+                   IF PR-ST-HELD OR PR-ST-CONFIRMED
+                       PERFORM RESTORE-OLD-FLIGHT-SEATS
+                   END-IF
                    PERFORM BUILD-PNR-RECORD
                    EXEC CICS
                        REWRITE FILE('PNRDATA')
                                FROM(WS-PNR-REC)
                                RESP(WS-RESP)
                    END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-BOOKING-NOTIFICATION
+                   END-IF
                WHEN DFHRESP(NOTFND)
+                   MOVE SPACE TO WS-AUDIT-OLD-STATUS
                    EXEC CICS
                        WRITE FILE('PNRDATA')
                              FROM(WS-PNR-REC)
                              RIDFLD(CA-PNR)
                              RESP(WS-RESP)
                    END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-BOOKING-NOTIFICATION
+                   END-IF
                WHEN OTHER
                    PERFORM SET-SAVE-ERROR
                    MOVE 'N' TO WS-PNR-WRITTEN
@@ -269,29 +655,99 @@
                MOVE 'N' TO WS-PNR-WRITTEN
            END-IF.
 
+           IF WS-PNR-WRITTEN = 'Y'
+               EXEC CICS SYNCPOINT END-EXEC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           END-IF.
+
+      * =======================================================
+      *          WRITE PNR STATUS AUDIT RECORD
+      * =======================================================
+      *    AUDTFIL is an append-only log of every PR-STATUS
+      *    change, kept separate from PNRDATA itself so the
+      *    history of a booking survives even after PNRDATA is
+      *    rewritten again later.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-REC
+           MOVE CA-PNR TO AU-PNR
+           MOVE WS-AUDIT-OLD-STATUS TO AU-OLD-STATUS
+           MOVE PR-STATUS TO AU-NEW-STATUS
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(AU-DATE)
+                          TIME(AU-TIME)
+           END-EXEC
+
+           MOVE 'BOOK' TO AU-PROGRAM
+
+           EXEC CICS
+               WRITE FILE('AUDTFIL')
+                     FROM(WS-AUDIT-REC)
+                     RESP(WS-AUDIT-RESP)
+           END-EXEC.
+
+      * =======================================================
+      *        WRITE BOOKING CONFIRMATION NOTIFICATION
+      * =======================================================
+      *    Hand-off point for an outside email/SMS gateway, the
+      *    same as the SCNOTIFY records SCHNOT/GTCLSE already
+      *    write from batch - CICS just appends to it directly
+      *    the way it already does for AUDTFIL.
+       WRITE-BOOKING-NOTIFICATION.
+           MOVE SPACES TO WS-NOTIFY-REC
+           MOVE CA-PNR TO NT-PNR
+           IF CA-WAITLIST = 'Y'
+               STRING 'YOUR BOOKING ' CA-PNR ' IS WAITLISTED FOR '
+                      'FLIGHT ' CA-OUT-FLT '.'
+                   DELIMITED BY SIZE INTO NT-MESSAGE
+               END-STRING
+           ELSE
+               STRING 'YOUR BOOKING ' CA-PNR ' IS CONFIRMED FOR '
+                      'FLIGHT ' CA-OUT-FLT '.'
+                   DELIMITED BY SIZE INTO NT-MESSAGE
+               END-STRING
+           END-IF
+
+           EXEC CICS
+               WRITE FILE('SCNOTIFY')
+                     FROM(WS-NOTIFY-REC)
+                     RESP(WS-NOTIFY-RESP)
+           END-EXEC.
+
+      * =======================================================
+      *      GENERATE A UNIQUE 6-CHARACTER ALPHANUMERIC PNR
+      * =======================================================
+      *    Each attempt seeds a base-36 (A-Z,0-9) code off the CICS
+      *    ABSTIME clock so the whole 6-character keyspace is in play,
+      *    not just a trailing digit; WS-PNR-RETRY perturbs the seed on
+      *    a collision. If every attempt collides, WS-PNR-GEN-FAILED
+      *    is raised and the caller must not write a colliding PNR.
        GENERATE-PNR.
            MOVE 0 TO WS-PNR-RETRY
+           MOVE 'N' TO WS-PNR-GEN-FAILED
 
-           PERFORM UNTIL WS-PNR-RETRY > 9
+           PERFORM UNTIL WS-PNR-RETRY > 99
                EXEC CICS
                    ASKTIME ABSTIME(WS-ABSTIME)
                END-EXEC
 
-               EXEC CICS
-                   FORMATTIME ABSTIME(WS-ABSTIME)
-                              YYYYMMDD(WS-CURR-DATE)
-                              TIME(WS-CURR-TIME)
-               END-EXEC
-
-               STRING WS-CURR-DATE(5:2)
-                      WS-CURR-TIME(3:2)
-                      WS-CURR-TIME(5:2)
-                   DELIMITED BY SIZE INTO CA-PNR
-               END-STRING
+               COMPUTE WS-PNR-SEED = WS-ABSTIME + WS-PNR-RETRY
 
-               IF WS-PNR-RETRY > 0
-                   MOVE WS-PNR-RETRY TO CA-PNR(6:1)
-               END-IF
+               PERFORM VARYING WS-PNR-POS FROM 1 BY 1
+                   UNTIL WS-PNR-POS > 6
+                   COMPUTE WS-PNR-CHAR-IX =
+                       FUNCTION MOD(WS-PNR-SEED, 36) + 1
+                   MOVE WS-PNR-CHAR(WS-PNR-CHAR-IX)
+                       TO CA-PNR(WS-PNR-POS:1)
+                   DIVIDE WS-PNR-SEED BY 36
+                       GIVING WS-PNR-SEED
+               END-PERFORM
 
                EXEC CICS
                    READ FILE('PNRDATA')
@@ -305,10 +761,39 @@
                END-IF
 
                IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-PNR-GEN-FAILED
                    EXIT PERFORM
                END-IF
 
                ADD 1 TO WS-PNR-RETRY
+           END-PERFORM
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-PNR-GEN-FAILED
+           END-IF.
+
+      * =======================================================
+      *              TAKE PAYMENT FOR THE BOOKING
+      * =======================================================
+      *    BOOKMAP has no payment-method input field, so this
+      *    defaults an unset method to card and stamps a 4-character
+      *    payment reference off the CICS clock, the same base-36
+      *    scheme GENERATE-PNR uses for the PNR itself.
+       PROCESS-PAYMENT.
+           IF CA-PAY-METHOD = SPACE OR CA-PAY-METHOD = LOW-VALUES
+               MOVE 'C' TO CA-PAY-METHOD
+           END-IF
+
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           PERFORM VARYING WS-PAY-POS FROM 1 BY 1
+               UNTIL WS-PAY-POS > 4
+               COMPUTE WS-PAY-CHAR-IX =
+                   FUNCTION MOD(WS-ABSTIME + WS-PAY-POS, 36) + 1
+               MOVE WS-PNR-CHAR(WS-PAY-CHAR-IX)
+                   TO CA-PAY-REF(WS-PAY-POS:1)
            END-PERFORM.
 
        SET-SAVE-ERROR.
@@ -332,8 +817,21 @@
            MOVE SPACES TO WS-PNR-REC
            PERFORM EXTRACT-LAST-NAME
            MOVE CA-PNR TO PR-PNR
+           IF CA-WAITLIST = 'Y'
+               MOVE 'W' TO PR-STATUS
+           ELSE
+               IF WS-HOLD-REQUESTED = 'Y'
+                   MOVE 'H' TO PR-STATUS
+                   PERFORM SET-HOLD-EXPIRY
+               ELSE
+                   MOVE 'C' TO PR-STATUS
+               END-IF
+           END-IF
+           MOVE PR-STATUS TO CA-PNR-STATUS
            MOVE WS-LAST-NAME TO PR-LAST-NAME
            MOVE CA-NAME TO PR-NAME
+           MOVE CA-PASSPORT TO PR-PASSPORT
+           MOVE CA-PASS-EXPIRY TO PR-PASS-EXPIRY
            MOVE CA-ORIG TO PR-ORIG
            MOVE CA-DEST TO PR-DEST
            MOVE CA-DEPDATE TO PR-DEPDATE
@@ -344,7 +842,69 @@
            MOVE CA-OUT-ARR TO PR-OUT-ARR
            MOVE CA-RET-FLT TO PR-RET-FLT
            MOVE CA-RET-DEP TO PR-RET-DEP
-           MOVE CA-RET-ARR TO PR-RET-ARR.
+           MOVE CA-RET-ARR TO PR-RET-ARR
+           MOVE CA-GROUP-REF TO PR-GROUP-REF
+           MOVE CA-MEAL TO PR-MEAL
+           MOVE CA-ASSIST TO PR-ASSIST
+           MOVE CA-FF-NUMBER TO PR-FF-NUMBER
+           MOVE CA-FARE-AMT TO PR-FARE-AMT
+           MOVE CA-BAG-FEE TO PR-BAG-FEE
+           MOVE CA-PAY-METHOD TO PR-PAY-METHOD
+           MOVE CA-PAY-REF TO PR-PAY-REF
+           MOVE CA-OPER-CARRIER TO PR-OPER-CARRIER
+           IF CA-OPER-CARRIER = SPACES
+               MOVE SPACES TO PR-MKTG-FLT
+           ELSE
+               MOVE CA-OUT-FLT TO PR-MKTG-FLT
+           END-IF
+           PERFORM BUILD-PASSENGER-TABLE.
+
+      * =======================================================
+      *          SET HOLD EXPIRY FOR A HELD BOOKING
+      * =======================================================
+      *    A held PNR is only good until the end of the day it was
+      *    made - HOLDEX sweeps PNRDATA overnight and cancels any
+      *    PNR still held once its expiry has passed.
+       SET-HOLD-EXPIRY.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(WS-CURR-DATE)
+           END-EXEC
+
+           STRING WS-CURR-DATE '2359' DELIMITED BY SIZE
+               INTO PR-HOLD-EXPIRY
+           END-STRING.
+
+      * =======================================================
+      *      BUILD THE PER-PASSENGER TABLE FOR A GROUP PNR
+      * =======================================================
+      *    FLTS only captures the lead passenger's name/passport;
+      *    additional party members are recorded as placeholders
+      *    here and filled in when each one actually checks in.
+       BUILD-PASSENGER-TABLE.
+           COMPUTE PR-NUMP = FUNCTION NUMVAL(CA-NUMP)
+           IF PR-NUMP < 1 OR PR-NUMP > 9
+               MOVE 1 TO PR-NUMP
+           END-IF
+
+           MOVE CA-NAME TO PR-PSGR-NAME(1)
+           MOVE CA-PASSPORT TO PR-PSGR-PASSPORT(1)
+           MOVE ZERO TO PR-PSGR-OUT-SEAT-IX(1)
+           MOVE ZERO TO PR-PSGR-RET-SEAT-IX(1)
+
+           IF PR-NUMP > 1
+               PERFORM VARYING WS-LAST-IX FROM 2 BY 1
+                   UNTIL WS-LAST-IX > PR-NUMP
+                   MOVE SPACES TO PR-PSGR-NAME(WS-LAST-IX)
+                   MOVE SPACES TO PR-PSGR-PASSPORT(WS-LAST-IX)
+                   MOVE ZERO TO PR-PSGR-OUT-SEAT-IX(WS-LAST-IX)
+                   MOVE ZERO TO PR-PSGR-RET-SEAT-IX(WS-LAST-IX)
+               END-PERFORM
+           END-IF.
 
        EXTRACT-LAST-NAME.
            MOVE SPACES TO WS-LAST-NAME
